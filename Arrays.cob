@@ -6,26 +6,67 @@
       *OBJETIVO: RECEBER E IMPRIMIR UMA DATA DO SISTEMA
       *UTILIZAR VARIAVEIS TIPO TABELA -OCCURS (ARRAY)
       *DATA = 26/08/2021
+      *******************************
+      *MODIFICACOES
+      *2026-08-09 - WRK-DATASISTEMA/WRK-MESES PASSAM A VIR DO
+      *             COPYBOOK DATE-CPY EM VEZ DE REDECLARADOS AQUI.
+      *2026-08-09 - ACRESCENTADA CONSULTA AO HOLIDAY-CALENDAR PARA
+      *             INFORMAR SE A DATA DO SISTEMA E DIA UTIL.
+      *2026-08-09 - ACRESCENTADOS NOMES DE MES ABREVIADOS E OPCAO DE
+      *             IDIOMA (WRK-IDIOMA-MES, DO COPYBOOK DATE-CPY) PARA
+      *             CABECALHOS DE RELATORIO EM INGLES.
+      *2026-08-09 - CORRIGIDO ESPACAMENTO NO DISPLAY DA DATA POR
+      *             EXTENSO: FALTAVA UM ESPACO ANTES DE 'DE ', O QUE
+      *             GRUDAVA O NOME DO MES NO 'DE' SEGUINTE PARA MESES
+      *             SEM PADDING (EX.: FEVEREIRO, SEPTEMBER).
       *******************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLIDAY-CALENDAR-FILE ASSIGN TO "HOLIDAYS.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-HOLIDAYS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  HOLIDAY-CALENDAR-FILE.
+       01  HOLIDAY-RECORD.
+           02 HOLIDAY-DATA           PIC 9(08).
+           02 HOLIDAY-DESCRICAO      PIC X(20).
+
        WORKING-STORAGE SECTION.
-       01 WRK-MESES.
-           02 WRK-MES PIC X(09) OCCURS 12 TIMES.
-       01 WRK-DATASISTEMA.
-           02 WRK-ANOSISTEMA PIC 9(04) VALUE ZEROS.
-           02 WRK-MESSISTEMA PIC 9(02) VALUE ZEROS.
-           02 WRK-DIASISTEMA PIC 9(02) VALUE ZEROS.
+           COPY 'DATE-CPY.COB'.
+
+       77 WRK-FS-HOLIDAYS        PIC X(02) VALUE ZEROS.
+       77 WRK-FIM-HOLIDAYS       PIC X(01) VALUE 'N'.
+           88 WRK-FIM-CALENDARIO            VALUE 'S'.
+       77 WRK-DATASISTEMA-NUM    PIC 9(08) VALUE ZEROS.
+       77 WRK-DIA-SEMANA         PIC 9(01) VALUE ZEROS.
+       77 WRK-EH-FERIADO         PIC X(01) VALUE 'N'.
+           88 WRK-DIA-E-FERIADO             VALUE 'S'.
+       77 WRK-EH-DIA-UTIL        PIC X(01) VALUE 'S'.
+           88 WRK-DIA-E-UTIL                VALUE 'S'.
 
        PROCEDURE DIVISION.
-           ACCEPT WRK-DATASISTEMA FROM DATE YYYYMMDD.
-           PERFORM 0100-MONTAMES.
-           DISPLAY 'DATA: ' WRK-DIASISTEMA ' DE '
-           WRK-MES (WRK-MESSISTEMA) 'DE ' WRK-ANOSISTEMA.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
 
            STOP RUN.
 
-       0100-MONTAMES.
+       0100-INICIALIZAR.
+           ACCEPT WRK-DATASISTEMA FROM DATE YYYYMMDD.
+           MOVE WRK-DATASISTEMA TO WRK-DATASISTEMA-NUM.
+           DISPLAY 'IDIOMA DOS MESES (P=PORTUGUES, I=INGLES): '.
+           ACCEPT WRK-IDIOMA-MES.
+           IF WRK-IDIOMA-INGLES
+               PERFORM 0111-MONTAMES-INGLES
+           ELSE
+               PERFORM 0110-MONTAMES-PORTUGUES
+           END-IF.
+
+       0110-MONTAMES-PORTUGUES.
            MOVE 'JANEIRO'   TO WRK-MES(01).
            MOVE 'FEVEREIRO' TO WRK-MES(02).
            MOVE 'MARCO'     TO WRK-MES(03).
@@ -38,3 +79,86 @@
            MOVE 'OUTUBRO'   TO WRK-MES(10).
            MOVE 'NOVEMBRO'  TO WRK-MES(11).
            MOVE 'DEZEMBRO'  TO WRK-MES(12).
+           MOVE 'JAN' TO WRK-MES-ABREV(01).
+           MOVE 'FEV' TO WRK-MES-ABREV(02).
+           MOVE 'MAR' TO WRK-MES-ABREV(03).
+           MOVE 'ABR' TO WRK-MES-ABREV(04).
+           MOVE 'MAI' TO WRK-MES-ABREV(05).
+           MOVE 'JUN' TO WRK-MES-ABREV(06).
+           MOVE 'JUL' TO WRK-MES-ABREV(07).
+           MOVE 'AGO' TO WRK-MES-ABREV(08).
+           MOVE 'SET' TO WRK-MES-ABREV(09).
+           MOVE 'OUT' TO WRK-MES-ABREV(10).
+           MOVE 'NOV' TO WRK-MES-ABREV(11).
+           MOVE 'DEZ' TO WRK-MES-ABREV(12).
+
+       0111-MONTAMES-INGLES.
+           MOVE 'JANUARY'   TO WRK-MES(01).
+           MOVE 'FEBRUARY'  TO WRK-MES(02).
+           MOVE 'MARCH'     TO WRK-MES(03).
+           MOVE 'APRIL'     TO WRK-MES(04).
+           MOVE 'MAY'       TO WRK-MES(05).
+           MOVE 'JUNE'      TO WRK-MES(06).
+           MOVE 'JULY'      TO WRK-MES(07).
+           MOVE 'AUGUST'    TO WRK-MES(08).
+           MOVE 'SEPTEMBER' TO WRK-MES(09).
+           MOVE 'OCTOBER'   TO WRK-MES(10).
+           MOVE 'NOVEMBER'  TO WRK-MES(11).
+           MOVE 'DECEMBER'  TO WRK-MES(12).
+           MOVE 'JAN' TO WRK-MES-ABREV(01).
+           MOVE 'FEB' TO WRK-MES-ABREV(02).
+           MOVE 'MAR' TO WRK-MES-ABREV(03).
+           MOVE 'APR' TO WRK-MES-ABREV(04).
+           MOVE 'MAY' TO WRK-MES-ABREV(05).
+           MOVE 'JUN' TO WRK-MES-ABREV(06).
+           MOVE 'JUL' TO WRK-MES-ABREV(07).
+           MOVE 'AUG' TO WRK-MES-ABREV(08).
+           MOVE 'SEP' TO WRK-MES-ABREV(09).
+           MOVE 'OCT' TO WRK-MES-ABREV(10).
+           MOVE 'NOV' TO WRK-MES-ABREV(11).
+           MOVE 'DEC' TO WRK-MES-ABREV(12).
+
+       0200-PROCESSAR.
+           PERFORM 0210-VERIFICAR-FERIADO.
+           IF WRK-DIA-E-FERIADO
+               MOVE 'N' TO WRK-EH-DIA-UTIL
+           ELSE
+               ACCEPT WRK-DIA-SEMANA FROM DAY-OF-WEEK
+               IF WRK-DIA-SEMANA > 5
+                   MOVE 'N' TO WRK-EH-DIA-UTIL
+               ELSE
+                   MOVE 'S' TO WRK-EH-DIA-UTIL
+               END-IF
+           END-IF.
+
+       0210-VERIFICAR-FERIADO.
+           MOVE 'N' TO WRK-FIM-HOLIDAYS.
+           MOVE 'N' TO WRK-EH-FERIADO.
+           OPEN INPUT HOLIDAY-CALENDAR-FILE.
+           IF WRK-FS-HOLIDAYS NOT = '00'
+               MOVE 'S' TO WRK-FIM-HOLIDAYS
+           END-IF.
+           PERFORM 0211-LER-FERIADO UNTIL WRK-FIM-CALENDARIO.
+           CLOSE HOLIDAY-CALENDAR-FILE.
+
+       0211-LER-FERIADO.
+           READ HOLIDAY-CALENDAR-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-HOLIDAYS
+               NOT AT END
+                   IF HOLIDAY-DATA = WRK-DATASISTEMA-NUM
+                       MOVE 'S' TO WRK-EH-FERIADO
+                       MOVE 'S' TO WRK-FIM-HOLIDAYS
+                   END-IF
+           END-READ.
+
+       0300-FINALIZAR.
+           DISPLAY 'DATA: ' WRK-DIASISTEMA ' DE '
+               WRK-MES(WRK-MESSISTEMA) ' DE ' WRK-ANOSISTEMA.
+           DISPLAY 'CABECALHO ABREVIADO: '
+               WRK-MES-ABREV(WRK-MESSISTEMA) '/' WRK-ANOSISTEMA.
+           IF WRK-DIA-E-UTIL
+               DISPLAY 'HOJE E DIA UTIL.'
+           ELSE
+               DISPLAY 'HOJE NAO E DIA UTIL.'
+           END-IF.
