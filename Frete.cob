@@ -6,44 +6,588 @@
       *OBJETIVO: RECEBER PRODUTO, VALOR E CALCULAR FRETE
       *UTILIZAR EVALUATE
       *DATA = 26/08/2021
+      *******************************
+      *MODIFICACOES
+      *2026-08-09 - MULTIPLICADOR POR UF PASSA A VIR DO ARQUIVO
+      *             FREIGHT-RATE-TABLE (UFRATES), COBRINDO TODO O
+      *             TERRITORIO NACIONAL EM VEZ DE SO SP/RJ/MG.
+      *2026-08-09 - ACRESCENTADO ADICIONAL POR FAIXA DE PESO DO
+      *             PRODUTO (WRK-PESO-PRODUTO) SOMADO AO FRETE.
+      *2026-08-09 - ACRESCENTADOS SEGURO OPCIONAL E NUMERO DE
+      *             RASTREIO GERADO A CADA ENVIO.
+      *2026-08-09 - CADA CALCULO PASSA A SER REGISTRADO NO
+      *             FREIGHT-LOG-FILE, COM RESUMO DIARIO DE FRETE
+      *             COBRADO POR UF EMITIDO NO FREIGHT-SUMMARY-FILE.
+      *2026-08-09 - PEDIDOS ACIMA DE UM VALOR LIMITE GANHAM FRETE
+      *             GRATIS, ANTES DE QUALQUER OUTRO CALCULO.
+      *2026-08-09 - PRODUTOS DE CATEGORIA PESADA/FRAGIL (MOVEIS,
+      *             ELETRONICOS) PASSAM A LEVAR ADICIONAL SOBRE O
+      *             MULTIPLICADOR DE UF.
+      *2026-08-09 - PERCENTUAL DE SEGURO, LIMITE DE FRETE GRATIS E
+      *             ADICIONAIS DE PESO/CATEGORIA PASSAM A VIR DO
+      *             PARAMETER-FILE (PARMS), COMPARTILHADO COM SALARIO,
+      *             EM VEZ DE LITERAIS FIXOS NO PROGRAMA.
+      *2026-08-09 - CADA EXECUCAO PASSA A GRAVAR UMA LINHA NO
+      *             AUDIT-LOG-FILE (AUDITLOG), COMPARTILHADO COM
+      *             SALARIO E CAIXA, PARA RASTREAR O QUE RODOU E COM
+      *             QUE RESULTADO.
+      *2026-08-09 - PASSA A PROCESSAR OS PEDIDOS PENDENTES DO
+      *             CUSTOMER-ORDER-FILE (ORDERS) EM VEZ DE UM UNICO
+      *             ENVIO DIGITADO POR EXECUCAO, GRAVANDO O FRETE
+      *             CALCULADO DE VOLTA NO PEDIDO (CUSTOMER-ORDER-FILE-
+      *             NOVO).
+      *2026-08-09 - PESO DO PRODUTO E RESPOSTA DE SEGURO PASSAM A VIR
+      *             DO PROPRIO CUSTOMER-ORDER-RECORD (LIDOS DO
+      *             PEDIDO), EM VEZ DE DIGITADOS NA TELA: O PROGRAMA
+      *             RODA SEM OPERADOR NO LOTE NOTURNO (NIGHTLY.JCL).
+      *2026-08-09 - O SEGURO OPCIONAL PASSA A SER CALCULADO SOBRE
+      *             QUALQUER PEDIDO COM VALOR DE PRODUTO, E NAO SO
+      *             QUANDO O FRETE FOR MAIOR QUE ZERO (FRETE GRATIS OU
+      *             UF FORA DA AREA DE ENTREGA NAO ZERAM MAIS O
+      *             SEGURO CONTRATADO).
+      *2026-08-09 - FREIGHT-LOG-RECORD PASSA A GRAVAR A DATA DO
+      *             ENVIO, E O RESUMO (FREIGHT-SUMMARY-FILE) PASSA A
+      *             SOMAR SO OS REGISTROS DE HOJE, GERADO UMA UNICA
+      *             VEZ NO FECHAMENTO DO LOTE (0400-ENCERRAR-PEDIDOS)
+      *             EM VEZ DE SER REFEITO A CADA PEDIDO PROCESSADO.
+      *2026-08-09 - CALL 'FS-CHECK' PASSA A SER FEITO TAMBEM APOS
+      *             CADA READ/WRITE, NAO SO APOS OS OPEN.
+      *2026-08-09 - NOME DE ARQUIVO E OPERACAO PASSADOS AO CALL
+      *             'FS-CHECK' PASSAM A VIR DE CAMPOS DA
+      *             WORKING-STORAGE (COPY FSCHK-CPY.COB) EM VEZ DE
+      *             LITERAIS DIRETO NO CALL, PARA CASAR COM O TAMANHO
+      *             DA LINKAGE SECTION DO SUBPROGRAMA.
       *******************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FREIGHT-RATE-TABLE ASSIGN TO "UFRATES.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-UFRATES.
+           SELECT FREIGHT-LOG-FILE ASSIGN TO "FRETELOG.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-FRETELOG.
+           SELECT FREIGHT-SUMMARY-FILE ASSIGN TO "FRETERES.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-FRETERES.
+           SELECT PARAMETER-FILE ASSIGN TO "PARMS.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PARM.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITLOG.
+           SELECT CUSTOMER-ORDER-FILE ASSIGN TO "ORDERS.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-ORDERS.
+           SELECT CUSTOMER-ORDER-FILE-NOVO ASSIGN TO "ORDERSNW.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-ORDERSNW.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  FREIGHT-RATE-TABLE.
+       01  FREIGHT-RATE-RECORD.
+           02 RATE-UF                PIC X(02).
+           02 RATE-MULTIPLICADOR     PIC 9(01)V99.
+
+       FD  PARAMETER-FILE.
+       01  PARAMETER-RECORD.
+           02 PARM-REC-CODIGO        PIC X(15).
+           02 PARM-REC-VALOR         PIC 9(07)V9999.
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           02 AUD-PROGRAMA           PIC X(15).
+           02 AUD-DATA               PIC 9(08).
+           02 AUD-HORA               PIC 9(08).
+           02 AUD-ENTRADA            PIC X(30).
+           02 AUD-SAIDA              PIC X(30).
+
+       FD  FREIGHT-LOG-FILE.
+       01  FREIGHT-LOG-RECORD.
+           02 LOG-DATA               PIC 9(08).
+           02 LOG-UF                 PIC X(02).
+           02 LOG-PRODUTO            PIC X(20).
+           02 LOG-VALOR-PRODUTO      PIC 9(06)V99.
+           02 LOG-FRETE              PIC 9(04)V99.
+           02 LOG-TRACKING           PIC X(12).
+
+       FD  FREIGHT-SUMMARY-FILE.
+       01  FREIGHT-SUMMARY-RECORD.
+           02 RES-UF                 PIC X(02).
+           02 FILLER                 PIC X(02) VALUE SPACES.
+           02 RES-QTD-ENVIOS         PIC ZZZ9.
+           02 FILLER                 PIC X(02) VALUE SPACES.
+           02 RES-TOTAL-FRETE        PIC $ZZZ.ZZ9,99.
+
+       FD  CUSTOMER-ORDER-FILE.
+       01  CUSTOMER-ORDER-RECORD.
+           02 ORDER-NUMERO           PIC X(06).
+           02 ORDER-CLIENTE          PIC X(20).
+           02 ORDER-PRODUTO          PIC X(20).
+           02 ORDER-VALOR            PIC 9(06)V99.
+           02 ORDER-UF               PIC X(02).
+           02 ORDER-PESO             PIC 9(03)V99.
+           02 ORDER-SEGURO-RESP      PIC X(01).
+
+       FD  CUSTOMER-ORDER-FILE-NOVO.
+       01  CUSTOMER-ORDER-RECORD-NOVO.
+           02 ORDERNW-NUMERO         PIC X(06).
+           02 ORDERNW-CLIENTE        PIC X(20).
+           02 ORDERNW-PRODUTO        PIC X(20).
+           02 ORDERNW-VALOR          PIC 9(06)V99.
+           02 ORDERNW-UF             PIC X(02).
+           02 ORDERNW-PESO           PIC 9(03)V99.
+           02 ORDERNW-SEGURO-RESP    PIC X(01).
+           02 ORDERNW-FRETE          PIC 9(04)V99.
 
        WORKING-STORAGE SECTION.
+           COPY 'PARM-CPY.COB'.
+           COPY 'AUDIT-CPY.COB'.
+           COPY 'FSCHK-CPY.COB'.
+
+       77 WRK-FSCHK-PROG          PIC X(15)     VALUE 'FRETE'.
+       77 WRK-FS-UFRATES         PIC X(02)     VALUE ZEROS.
+       77 WRK-FS-FRETELOG        PIC X(02)     VALUE ZEROS.
+       77 WRK-FS-FRETERES        PIC X(02)     VALUE ZEROS.
+       77 WRK-FIM-UFRATES        PIC X(01)     VALUE 'N'.
+           88 WRK-FIM-TAB-UF                   VALUE 'S'.
+       77 WRK-FIM-FRETELOG       PIC X(01)     VALUE 'N'.
+           88 WRK-FIM-LOG                      VALUE 'S'.
+
+       77 WRK-FS-ORDERS          PIC X(02)     VALUE ZEROS.
+       77 WRK-FS-ORDERSNW        PIC X(02)     VALUE ZEROS.
+       77 WRK-FIM-PEDIDO         PIC X(01)     VALUE 'N'.
+           88 WRK-FIM-PEDIDOS                  VALUE 'S'.
+       77 WRK-PEDIDO-NUMERO      PIC X(06)     VALUE SPACES.
+       77 WRK-PEDIDO-CLIENTE     PIC X(20)     VALUE SPACES.
+
+       77 WRK-PRODUTO            PIC X(20)     VALUE SPACES.
+       77 WRK-UF                 PIC X(02)     VALUE SPACES.
+       77 WRK-VALOR-PRODUTO      PIC 9(06)V99  VALUE ZEROS.
+       77 WRK-PESO-PRODUTO       PIC 9(03)V99  VALUE ZEROS.
+       77 WRK-FRETE              PIC 9(04)V99  VALUE ZEROS.
+       77 WRK-MULTIPLICADOR-UF   PIC 9(01)V99  VALUE ZEROS.
+       77 WRK-ADICIONAL-PESO     PIC 9(04)V99  VALUE ZEROS.
+       77 WRK-ADICIONAL-CATEG    PIC 9(04)V99  VALUE ZEROS.
+       77 WRK-LIMITE-FRETE-GRATIS PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-FRETE-GRATIS       PIC X(01)     VALUE 'N'.
+           88 WRK-TEM-FRETE-GRATIS             VALUE 'S'.
+
+       77 WRK-SEGURO-RESP        PIC X(01)     VALUE 'N'.
+           88 WRK-COM-SEGURO                   VALUE 'S'.
+       77 WRK-VALOR-SEGURO       PIC 9(04)V99  VALUE ZEROS.
+       77 WRK-PERCENTUAL-SEGURO  PIC 9(01)V99  VALUE ZEROS.
+       77 WRK-HORA-SISTEMA       PIC 9(08)     VALUE ZEROS.
+       77 WRK-TRACKING-NUMBER    PIC X(12)     VALUE SPACES.
+       77 WRK-DATA-HOJE          PIC 9(08)     VALUE ZEROS.
+
+       77 WRK-MOEDA              PIC X(03)     VALUE 'BRL'.
+           88 WRK-MOEDA-BRL                    VALUE 'BRL'.
+       77 WRK-TAXA-CAMBIO        PIC 9(03)V9999 VALUE ZEROS.
+       77 WRK-FRETE-CONVERTIDO   PIC 9(06)V99  VALUE ZEROS.
+
+       01  WRK-TAB-UF.
+           02 WRK-UF-ITEM OCCURS 30 TIMES INDEXED BY WRK-IDX-UF.
+               03 WRK-UF-SIGLA         PIC X(02).
+               03 WRK-UF-MULTIPLICADOR PIC 9(01)V99.
+       77 WRK-QTD-UF             PIC 9(02) COMP  VALUE ZEROS.
+       77 WRK-UF-ENCONTRADA      PIC X(01)       VALUE 'N'.
+           88 WRK-UF-VALIDA                      VALUE 'S'.
 
-       77 WRK-PRODUTO       PIC X(20)     VALUE SPACES.
-       77 WRK-UF            PIC X(02)     VALUE SPACES.
-       77 WRK-VALOR-PRODUTO PIC 9(06)V99  VALUE ZEROS.
-       77 WRK-FRETE         PIC 9(04)V99  VALUE ZEROS.
+       01  WRK-TAB-RESUMO.
+           02 WRK-RESUMO-ITEM OCCURS 30 TIMES INDEXED BY WRK-IDX-RES.
+               03 WRK-RESUMO-UF       PIC X(02).
+               03 WRK-RESUMO-TOTAL    PIC 9(07)V99.
+               03 WRK-RESUMO-QTD      PIC 9(04).
+       77 WRK-QTD-RESUMO         PIC 9(02) COMP  VALUE ZEROS.
+       77 WRK-IDX-BUSCA          PIC 9(02) COMP  VALUE ZEROS.
 
        PROCEDURE DIVISION.
-           DISPLAY 'PRODUTO:  '
-           ACCEPT WRK-PRODUTO.
-
-           DISPLAY 'VALOR DO PRODUTO:  '
-           ACCEPT WRK-VALOR-PRODUTO.
-
-           DISPLAY 'ESTADO DA ENTREGA:  '
-           ACCEPT WRK-UF.
-
-           EVALUATE WRK-UF
-               WHEN 'SP'
-                   COMPUTE WRK-FRETE = WRK-VALOR-PRODUTO * 1,05
-               WHEN 'RJ'
-                   COMPUTE WRK-FRETE = WRK-VALOR-PRODUTO * 1,10
-               WHEN 'MG'
-                   COMPUTE WRK-FRETE = WRK-VALOR-PRODUTO * 1,15
-               WHEN OTHER
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0140-LER-PEDIDO.
+           PERFORM UNTIL WRK-FIM-PEDIDOS
+               PERFORM 0200-PROCESSAR
+               PERFORM 0300-FINALIZAR
+               PERFORM 0140-LER-PEDIDO
+           END-PERFORM.
+           PERFORM 0400-ENCERRAR-PEDIDOS.
+           PERFORM 0900-ENCERRAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           PERFORM 0110-CARREGAR-TABELA-UF.
+           PERFORM 0112-CARREGAR-PARAMETROS.
+
+           MOVE 'SEGURO-PERC'    TO WRK-PARM-CODIGO-BUSCA.
+           PERFORM 0115-BUSCAR-PARAMETRO.
+           MOVE WRK-PARM-VALOR-ACHADO TO WRK-PERCENTUAL-SEGURO.
+
+           MOVE 'FRETE-GRATIS'   TO WRK-PARM-CODIGO-BUSCA.
+           PERFORM 0115-BUSCAR-PARAMETRO.
+           MOVE WRK-PARM-VALOR-ACHADO TO WRK-LIMITE-FRETE-GRATIS.
+
+           PERFORM 0116-SOLICITAR-MOEDA.
+
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+
+           OPEN INPUT CUSTOMER-ORDER-FILE.
+           MOVE 'ORDERS' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-ORDERS.
+           OPEN OUTPUT CUSTOMER-ORDER-FILE-NOVO.
+           MOVE 'ORDERSNW' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-ORDERSNW.
+
+       0140-LER-PEDIDO.
+           IF NOT WRK-FIM-PEDIDOS
+               READ CUSTOMER-ORDER-FILE
+                   AT END
+                       MOVE 'S' TO WRK-FIM-PEDIDO
+                   NOT AT END
+                       MOVE ORDER-NUMERO  TO WRK-PEDIDO-NUMERO
+                       MOVE ORDER-CLIENTE TO WRK-PEDIDO-CLIENTE
+                       MOVE ORDER-PRODUTO TO WRK-PRODUTO
+                       MOVE ORDER-VALOR   TO WRK-VALOR-PRODUTO
+                       MOVE ORDER-UF      TO WRK-UF
+                       MOVE ORDER-PESO    TO WRK-PESO-PRODUTO
+                       MOVE ORDER-SEGURO-RESP TO WRK-SEGURO-RESP
+                       DISPLAY 'PEDIDO ' WRK-PEDIDO-NUMERO
+                           ' - CLIENTE ' WRK-PEDIDO-CLIENTE
+               END-READ
+               MOVE 'ORDERS' TO WRK-FSCHK-ARQ
+               MOVE 'READ' TO WRK-FSCHK-OPER
+               CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+                   WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+                   WRK-FS-ORDERS
+           END-IF.
+
+       0116-SOLICITAR-MOEDA.
+           MOVE ZEROS TO WRK-TAXA-CAMBIO.
+           DISPLAY 'MOEDA DE COBRANCA (BRL/USD/EUR): '.
+           ACCEPT WRK-MOEDA.
+           IF NOT WRK-MOEDA-BRL
+               STRING 'CAMBIO-' WRK-MOEDA
+                   DELIMITED BY SIZE INTO WRK-PARM-CODIGO-BUSCA
+               PERFORM 0115-BUSCAR-PARAMETRO
+               MOVE WRK-PARM-VALOR-ACHADO TO WRK-TAXA-CAMBIO
+           END-IF.
+
+       0110-CARREGAR-TABELA-UF.
+           OPEN INPUT FREIGHT-RATE-TABLE.
+           MOVE 'UFRATES' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-UFRATES.
+           PERFORM 0111-LER-TABELA-UF UNTIL WRK-FIM-TAB-UF.
+           CLOSE FREIGHT-RATE-TABLE.
+
+       0111-LER-TABELA-UF.
+           READ FREIGHT-RATE-TABLE
+               AT END
+                   MOVE 'S' TO WRK-FIM-UFRATES
+               NOT AT END
+                   ADD 1 TO WRK-QTD-UF
+                   MOVE RATE-UF TO WRK-UF-SIGLA(WRK-QTD-UF)
+                   MOVE RATE-MULTIPLICADOR
+                       TO WRK-UF-MULTIPLICADOR(WRK-QTD-UF)
+           END-READ.
+           MOVE 'UFRATES' TO WRK-FSCHK-ARQ.
+           MOVE 'READ' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-UFRATES.
+
+       0200-PROCESSAR.
+           MOVE ZEROS TO WRK-FRETE WRK-ADICIONAL-PESO
+                         WRK-ADICIONAL-CATEG WRK-VALOR-SEGURO.
+           MOVE 'N' TO WRK-FRETE-GRATIS.
+
+           IF WRK-VALOR-PRODUTO > WRK-LIMITE-FRETE-GRATIS
+               MOVE 'S' TO WRK-FRETE-GRATIS
+               MOVE ZEROS TO WRK-FRETE
+           ELSE
+               PERFORM 0210-BUSCAR-MULTIPLICADOR-UF
+               IF WRK-UF-VALIDA
+                   PERFORM 0220-CALCULAR-ADICIONAL-PESO
+                   PERFORM 0230-CALCULAR-ADICIONAL-CATEGORIA
+                   COMPUTE WRK-FRETE =
+                       (WRK-VALOR-PRODUTO * WRK-MULTIPLICADOR-UF)
+                       + WRK-ADICIONAL-PESO + WRK-ADICIONAL-CATEG
+               ELSE
                    DISPLAY 'ESTADO NAO FAZ PARTE DA AREA DE ENTREGA.'
+               END-IF
+           END-IF.
+
+           IF WRK-COM-SEGURO AND WRK-VALOR-PRODUTO > 0
+               PERFORM 0240-CALCULAR-SEGURO
+           END-IF.
+
+           PERFORM 0250-GERAR-TRACKING.
+
+       0210-BUSCAR-MULTIPLICADOR-UF.
+           MOVE 'N' TO WRK-UF-ENCONTRADA.
+           MOVE ZEROS TO WRK-MULTIPLICADOR-UF.
+           PERFORM VARYING WRK-IDX-UF FROM 1 BY 1
+               UNTIL WRK-IDX-UF > WRK-QTD-UF
+               IF WRK-UF-SIGLA(WRK-IDX-UF) = WRK-UF
+                   MOVE 'S' TO WRK-UF-ENCONTRADA
+                   MOVE WRK-UF-MULTIPLICADOR(WRK-IDX-UF)
+                       TO WRK-MULTIPLICADOR-UF
+                   MOVE WRK-QTD-UF TO WRK-IDX-UF
+               END-IF
+           END-PERFORM.
+
+       0112-CARREGAR-PARAMETROS.
+           MOVE 'N' TO WRK-FIM-PARM.
+           OPEN INPUT PARAMETER-FILE.
+           MOVE 'PARMS' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-PARM.
+           PERFORM 0113-LER-PARAMETRO UNTIL WRK-FIM-TAB-PARM.
+           CLOSE PARAMETER-FILE.
+
+       0113-LER-PARAMETRO.
+           READ PARAMETER-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-PARM
+               NOT AT END
+                   ADD 1 TO WRK-QTD-PARM
+                   MOVE PARM-REC-CODIGO TO WRK-PARM-COD(WRK-QTD-PARM)
+                   MOVE PARM-REC-VALOR  TO WRK-PARM-VAL(WRK-QTD-PARM)
+           END-READ.
+           MOVE 'PARMS' TO WRK-FSCHK-ARQ.
+           MOVE 'READ' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-PARM.
+
+       0115-BUSCAR-PARAMETRO.
+           MOVE ZEROS TO WRK-PARM-VALOR-ACHADO.
+           SET WRK-IDX-PM TO 1.
+           SEARCH WRK-PARM-LINHA
+               AT END
+                   DISPLAY 'PARAMETRO NAO ENCONTRADO: '
+                       WRK-PARM-CODIGO-BUSCA
+               WHEN WRK-PARM-COD(WRK-IDX-PM) = WRK-PARM-CODIGO-BUSCA
+                   MOVE WRK-PARM-VAL(WRK-IDX-PM)
+                       TO WRK-PARM-VALOR-ACHADO
+           END-SEARCH.
+
+       0220-CALCULAR-ADICIONAL-PESO.
+           EVALUATE TRUE
+               WHEN WRK-PESO-PRODUTO <= 5
+                   MOVE ZEROS TO WRK-ADICIONAL-PESO
+               WHEN WRK-PESO-PRODUTO <= 20
+                   MOVE 'PESO-ADIC-1'  TO WRK-PARM-CODIGO-BUSCA
+                   PERFORM 0115-BUSCAR-PARAMETRO
+                   MOVE WRK-PARM-VALOR-ACHADO TO WRK-ADICIONAL-PESO
+               WHEN WRK-PESO-PRODUTO <= 50
+                   MOVE 'PESO-ADIC-2'  TO WRK-PARM-CODIGO-BUSCA
+                   PERFORM 0115-BUSCAR-PARAMETRO
+                   MOVE WRK-PARM-VALOR-ACHADO TO WRK-ADICIONAL-PESO
+               WHEN OTHER
+                   MOVE 'PESO-ADIC-3'  TO WRK-PARM-CODIGO-BUSCA
+                   PERFORM 0115-BUSCAR-PARAMETRO
+                   MOVE WRK-PARM-VALOR-ACHADO TO WRK-ADICIONAL-PESO
+           END-EVALUATE.
+
+       0230-CALCULAR-ADICIONAL-CATEGORIA.
+           EVALUATE WRK-PRODUTO
+               WHEN 'MOVEIS'
+                   MOVE 'CATEG-ADIC-1' TO WRK-PARM-CODIGO-BUSCA
+                   PERFORM 0115-BUSCAR-PARAMETRO
+                   MOVE WRK-PARM-VALOR-ACHADO TO WRK-ADICIONAL-CATEG
+               WHEN 'ELETRONICOS'
+                   MOVE 'CATEG-ADIC-2' TO WRK-PARM-CODIGO-BUSCA
+                   PERFORM 0115-BUSCAR-PARAMETRO
+                   MOVE WRK-PARM-VALOR-ACHADO TO WRK-ADICIONAL-CATEG
+               WHEN OTHER
+                   MOVE ZEROS TO WRK-ADICIONAL-CATEG
            END-EVALUATE.
 
-               DISPLAY '=============================='
-                IF WRK-FRETE NOT EQUAL 0
+       0240-CALCULAR-SEGURO.
+           COMPUTE WRK-VALOR-SEGURO ROUNDED =
+               WRK-VALOR-PRODUTO * WRK-PERCENTUAL-SEGURO.
+           ADD WRK-VALOR-SEGURO TO WRK-FRETE.
+
+       0250-GERAR-TRACKING.
+           ACCEPT WRK-HORA-SISTEMA FROM TIME.
+           STRING WRK-UF          DELIMITED BY SIZE
+                  WRK-HORA-SISTEMA DELIMITED BY SIZE
+               INTO WRK-TRACKING-NUMBER.
+
+       0300-FINALIZAR.
+           DISPLAY '=============================='.
+           IF WRK-TEM-FRETE-GRATIS
+               DISPLAY 'PEDIDO ELEGIVEL PARA FRETE GRATIS.'
+           END-IF.
+           IF WRK-FRETE NOT EQUAL 0 OR WRK-TEM-FRETE-GRATIS
                DISPLAY 'VALOR DO FRETE COM O PRODUTO: ' WRK-FRETE
-                END-IF.
-            STOP RUN.
+           END-IF.
+           IF NOT WRK-MOEDA-BRL AND WRK-TAXA-CAMBIO > 0
+               COMPUTE WRK-FRETE-CONVERTIDO ROUNDED =
+                   WRK-FRETE / WRK-TAXA-CAMBIO
+               DISPLAY 'VALOR DO FRETE EM ' WRK-MOEDA ': '
+                   WRK-FRETE-CONVERTIDO
+           END-IF.
+           IF WRK-COM-SEGURO
+               DISPLAY 'VALOR DO SEGURO INCLUSO: ' WRK-VALOR-SEGURO
+           END-IF.
+           DISPLAY 'NUMERO DE RASTREIO: ' WRK-TRACKING-NUMBER.
+
+           PERFORM 0310-REGISTRAR-LOG.
+           PERFORM 0325-GRAVAR-PEDIDO-ATUALIZADO.
+           PERFORM 0330-REGISTRAR-AUDITORIA.
+
+       0310-REGISTRAR-LOG.
+           OPEN EXTEND FREIGHT-LOG-FILE.
+           MOVE 'FRETELOG' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-FRETELOG.
+           MOVE WRK-DATA-HOJE     TO LOG-DATA.
+           MOVE WRK-UF            TO LOG-UF.
+           MOVE WRK-PRODUTO       TO LOG-PRODUTO.
+           MOVE WRK-VALOR-PRODUTO TO LOG-VALOR-PRODUTO.
+           MOVE WRK-FRETE         TO LOG-FRETE.
+           MOVE WRK-TRACKING-NUMBER TO LOG-TRACKING.
+           WRITE FREIGHT-LOG-RECORD.
+           MOVE 'FRETELOG' TO WRK-FSCHK-ARQ.
+           MOVE 'WRITE' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-FRETELOG.
+           CLOSE FREIGHT-LOG-FILE.
+
+       0320-GERAR-RESUMO.
+           MOVE 'N' TO WRK-FIM-FRETELOG.
+           MOVE ZEROS TO WRK-QTD-RESUMO.
+           OPEN INPUT FREIGHT-LOG-FILE.
+           MOVE 'FRETELOG' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-FRETELOG.
+           PERFORM 0321-ACUMULAR-LOG UNTIL WRK-FIM-LOG.
+           CLOSE FREIGHT-LOG-FILE.
+
+           OPEN OUTPUT FREIGHT-SUMMARY-FILE.
+           MOVE 'FRETERES' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-FRETERES.
+           PERFORM VARYING WRK-IDX-RES FROM 1 BY 1
+               UNTIL WRK-IDX-RES > WRK-QTD-RESUMO
+               MOVE WRK-RESUMO-UF(WRK-IDX-RES)    TO RES-UF
+               MOVE WRK-RESUMO-QTD(WRK-IDX-RES)   TO RES-QTD-ENVIOS
+               MOVE WRK-RESUMO-TOTAL(WRK-IDX-RES) TO RES-TOTAL-FRETE
+               WRITE FREIGHT-SUMMARY-RECORD
+               MOVE 'FRETERES' TO WRK-FSCHK-ARQ
+               MOVE 'WRITE' TO WRK-FSCHK-OPER
+               CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+                   WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+                   WRK-FS-FRETERES
+           END-PERFORM.
+           CLOSE FREIGHT-SUMMARY-FILE.
+
+       0321-ACUMULAR-LOG.
+           READ FREIGHT-LOG-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-FRETELOG
+               NOT AT END
+                   IF LOG-DATA = WRK-DATA-HOJE
+                       PERFORM 0322-LOCALIZAR-RESUMO-UF
+                   END-IF
+           END-READ.
+           MOVE 'FRETELOG' TO WRK-FSCHK-ARQ.
+           MOVE 'READ' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-FRETELOG.
+
+       0322-LOCALIZAR-RESUMO-UF.
+           MOVE ZEROS TO WRK-IDX-BUSCA.
+           PERFORM VARYING WRK-IDX-RES FROM 1 BY 1
+               UNTIL WRK-IDX-RES > WRK-QTD-RESUMO
+               IF WRK-RESUMO-UF(WRK-IDX-RES) = LOG-UF
+                   MOVE WRK-IDX-RES TO WRK-IDX-BUSCA
+                   MOVE WRK-QTD-RESUMO TO WRK-IDX-RES
+               END-IF
+           END-PERFORM.
+
+           IF WRK-IDX-BUSCA = ZEROS
+               ADD 1 TO WRK-QTD-RESUMO
+               MOVE LOG-UF TO WRK-RESUMO-UF(WRK-QTD-RESUMO)
+               MOVE LOG-FRETE TO WRK-RESUMO-TOTAL(WRK-QTD-RESUMO)
+               MOVE 1 TO WRK-RESUMO-QTD(WRK-QTD-RESUMO)
+           ELSE
+               ADD LOG-FRETE TO WRK-RESUMO-TOTAL(WRK-IDX-BUSCA)
+               ADD 1 TO WRK-RESUMO-QTD(WRK-IDX-BUSCA)
+           END-IF.
+
+       0325-GRAVAR-PEDIDO-ATUALIZADO.
+           MOVE WRK-PEDIDO-NUMERO  TO ORDERNW-NUMERO.
+           MOVE WRK-PEDIDO-CLIENTE TO ORDERNW-CLIENTE.
+           MOVE WRK-PRODUTO        TO ORDERNW-PRODUTO.
+           MOVE WRK-VALOR-PRODUTO  TO ORDERNW-VALOR.
+           MOVE WRK-UF             TO ORDERNW-UF.
+           MOVE WRK-PESO-PRODUTO   TO ORDERNW-PESO.
+           MOVE WRK-SEGURO-RESP    TO ORDERNW-SEGURO-RESP.
+           MOVE WRK-FRETE          TO ORDERNW-FRETE.
+           WRITE CUSTOMER-ORDER-RECORD-NOVO.
+           MOVE 'ORDERSNW' TO WRK-FSCHK-ARQ.
+           MOVE 'WRITE' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-ORDERSNW.
+
+       0330-REGISTRAR-AUDITORIA.
+           ACCEPT WRK-AUDIT-DATA FROM DATE YYYYMMDD.
+           MOVE WRK-HORA-SISTEMA TO WRK-AUDIT-HORA.
+           MOVE 'FRETE' TO WRK-AUDIT-PROGRAMA.
+           STRING 'UF=' WRK-UF ' VLR=' WRK-VALOR-PRODUTO
+               DELIMITED BY SIZE INTO WRK-AUDIT-ENTRADA.
+           STRING 'FRETE=' WRK-FRETE ' RASTREIO=' WRK-TRACKING-NUMBER
+               DELIMITED BY SIZE INTO WRK-AUDIT-SAIDA.
+           MOVE WRK-AUDIT-PROGRAMA TO AUD-PROGRAMA.
+           MOVE WRK-AUDIT-DATA     TO AUD-DATA.
+           MOVE WRK-AUDIT-HORA     TO AUD-HORA.
+           MOVE WRK-AUDIT-ENTRADA  TO AUD-ENTRADA.
+           MOVE WRK-AUDIT-SAIDA    TO AUD-SAIDA.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           MOVE 'AUDITLOG' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-AUDITLOG.
+           WRITE AUDIT-LOG-RECORD.
+           MOVE 'AUDITLOG' TO WRK-FSCHK-ARQ.
+           MOVE 'WRITE' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-AUDITLOG.
+           CLOSE AUDIT-LOG-FILE.
+
+       0400-ENCERRAR-PEDIDOS.
+           CLOSE CUSTOMER-ORDER-FILE.
+           CLOSE CUSTOMER-ORDER-FILE-NOVO.
+           PERFORM 0320-GERAR-RESUMO.
+
+       0900-ENCERRAR.
+           CONTINUE.
