@@ -0,0 +1,27 @@
+      *******************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = GABRIELLE NUNES
+      *OBJETIVO: LAYOUT DE DATA DO SISTEMA (ANO/MES/DIA) E TABELA
+      *          DE NOMES DE MES, COMPARTILHADOS ENTRE PROGRAMAS.
+      *DATA = 26/08/2021
+      *******************************
+      *MODIFICACOES
+      *2026-08-09 - EXTRAIDO DE ARRAYS.COB/DATA.COB PARA EVITAR QUE
+      *             CADA PROGRAMA REDECLARE O MESMO GRUPO DE DATA.
+      *2026-08-09 - ACRESCENTADA TABELA DE MESES ABREVIADOS E FLAG DE
+      *             IDIOMA, PARA RELATORIOS EM INGLES.
+      *******************************
+       01  WRK-DATASISTEMA.
+           02 WRK-ANOSISTEMA         PIC 9(04) VALUE ZEROS.
+           02 WRK-MESSISTEMA         PIC 9(02) VALUE ZEROS.
+           02 WRK-DIASISTEMA         PIC 9(02) VALUE ZEROS.
+
+       01  WRK-MESES.
+           02 WRK-MES PIC X(09) OCCURS 12 TIMES.
+
+       01  WRK-MESES-ABREV.
+           02 WRK-MES-ABREV PIC X(03) OCCURS 12 TIMES.
+
+       77  WRK-IDIOMA-MES            PIC X(01) VALUE 'P'.
+           88 WRK-IDIOMA-PORTUGUES             VALUE 'P'.
+           88 WRK-IDIOMA-INGLES                VALUE 'I'.
