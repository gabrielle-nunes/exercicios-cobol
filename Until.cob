@@ -5,15 +5,106 @@
       *AUTHOR = GABRIELLE NUNES
       *OBJETIVO: ESTUDAR O COMPORTAMENTO DO COPY.
       *DATA = 26/08/2021
+      *******************************
+      *MODIFICACOES
+      *2026-08-09 - CORRIGIDO COPY'BOOK.COB' (SEM ESPACO) PARA A
+      *             FORMA COPY 'BOOK.COB'. A FALTA DO ESPACO ANTES
+      *             DO LITERAL ERA UM ERRO DE SINTAXE NA DIRETIVA
+      *             COPY.
+      *2026-08-09 - 0200-PROCESSAR PASSA A CAPTURAR ITEM, VENDEDOR E
+      *             FORMA DE PAGAMENTO DE CADA VENDA E ACUMULAR
+      *             TOTAIS POR ITEM E POR VENDEDOR (VIA BOOK.COB).
+      *2026-08-09 - CADA VENDA/DEVOLUCAO PASSA A SER GRAVADA NO
+      *             SALES-DETAIL-FILE PARA AUDITORIA POSTERIOR.
+      *2026-08-09 - ACRESCENTADOS TICKET MEDIO E MAIOR VENDA NO
+      *             FECHAMENTO, ALEM DE IMPOSTO E COMISSAO POR VENDA.
+      *2026-08-09 - ACRESCENTADO CAMINHO DISTINTO DE DEVOLUCAO, COM
+      *             CONTADOR PROPRIO E LIMITE MAXIMO POR LANCAMENTO.
+      *2026-08-09 - ACRESCENTADO CHECKPOINT DE REINICIO: A CADA VENDA
+      *             GRAVADA, WRK-TOTAL/WRK-QTVENDAS E A ULTIMA VENDA
+      *             SAO REGRAVADOS NO CHECKPOINT-FILE; NO INICIO, SE O
+      *             ARQUIVO EXISTIR, O LOTE RETOMA A PARTIR DELE EM VEZ
+      *             DE ZERAR O DIA.
+      *2026-08-09 - CADA VENDA PASSA A INFORMAR O CODIGO DO CAIXA
+      *             (TERMINAL) E OS TOTAIS SAO TAMBEM APURADOS POR
+      *             CAIXA (WRK-TAB-CAIXAS, EM BOOK.COB), ALEM DO TOTAL
+      *             POR VENDEDOR JA EXISTENTE.
+      *2026-08-09 - CALL 'FS-CHECK' PASSA A SER FEITO TAMBEM APOS O
+      *             READ DO CHECKPOINT-FILE E APOS OS WRITE DO
+      *             SALES-DETAIL-FILE E DO CHECKPOINT-FILE, NAO SO
+      *             APOS OS OPEN.
+      *2026-08-09 - NOME DE ARQUIVO E OPERACAO PASSADOS AO CALL
+      *             'FS-CHECK' PASSAM A VIR DE CAMPOS DA
+      *             WORKING-STORAGE (COPY FSCHK-CPY.COB) EM VEZ DE
+      *             LITERAIS DIRETO NO CALL, PARA CASAR COM O TAMANHO
+      *             DA LINKAGE SECTION DO SUBPROGRAMA.
+      *2026-08-09 - CHECKPOINT-RECORD PASSA A GRAVAR TAMBEM OS
+      *             TOTAIS DE LIQUIDO, COMISSAO, MAIOR VENDA E
+      *             DEVOLUCOES, ALEM DAS TABELAS DE ITEM/VENDEDOR/
+      *             CAIXA, PARA QUE UM RESTART REPRODUZA O FECHAMENTO
+      *             POR INTEIRO, NAO SO O TOTAL E A QUANTIDADE DE
+      *             VENDAS.
       *******************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-DETAIL-FILE ASSIGN TO "SALESDET.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SALESDET.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPOINT.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CKPOINT.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-DETAIL-FILE.
+       01  SALES-DETAIL-RECORD.
+           02 SD-TIPO-TRANSACAO      PIC X(01).
+           02 SD-ITEM-CODIGO         PIC X(06).
+           02 SD-VENDEDOR-CODIGO     PIC X(06).
+           02 SD-FORMA-PAGTO         PIC X(01).
+           02 SD-VALOR               PIC 9(07)V99.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           02 CKP-TOTAL               PIC 9(09)V99.
+           02 CKP-QTVENDAS            PIC 9(05).
+           02 CKP-ULT-ITEM            PIC X(06).
+           02 CKP-ULT-VENDEDOR        PIC X(06).
+           02 CKP-ULT-VALOR           PIC 9(07)V99.
+           02 CKP-TOTAL-LIQUIDO       PIC 9(09)V99.
+           02 CKP-TOTAL-COMISSAO      PIC 9(09)V99.
+           02 CKP-MAIOR-VENDA         PIC 9(07)V99.
+           02 CKP-QTD-DEVOLUCOES      PIC 9(05).
+           02 CKP-TOTAL-DEVOLUCOES    PIC 9(09)V99.
+           02 CKP-QTD-ITENS           PIC 9(02).
+           02 CKP-TAB-ITENS OCCURS 20 TIMES INDEXED BY CKP-IDX-IT.
+               03 CKP-ITEM-COD        PIC X(06).
+               03 CKP-ITEM-QTD        PIC 9(05).
+               03 CKP-ITEM-TOTAL      PIC 9(09)V99.
+           02 CKP-QTD-VENDEDORES      PIC 9(02).
+           02 CKP-TAB-VENDEDORES OCCURS 20 TIMES INDEXED BY CKP-IDX-VD.
+               03 CKP-VEND-COD        PIC X(06).
+               03 CKP-VEND-QTD        PIC 9(05).
+               03 CKP-VEND-TOTAL      PIC 9(09)V99.
+               03 CKP-VEND-COMISSAO   PIC 9(07)V99.
+           02 CKP-QTD-CAIXAS          PIC 9(02).
+           02 CKP-TAB-CAIXAS OCCURS 10 TIMES INDEXED BY CKP-IDX-CX.
+               03 CKP-CAIXA-COD       PIC X(04).
+               03 CKP-CAIXA-QTD       PIC 9(05).
+               03 CKP-CAIXA-TOTAL     PIC 9(09)V99.
+
        WORKING-STORAGE SECTION.
-           COPY'BOOK.COB'.
+           COPY 'BOOK.COB'.
+           COPY 'FSCHK-CPY.COB'.
+
+       77  WRK-FSCHK-PROG        PIC X(15) VALUE 'PERFORM-TIMES'.
+       77  WRK-FS-SALESDET       PIC X(02) VALUE ZEROS.
+       77  WRK-FS-CKPOINT        PIC X(02) VALUE ZEROS.
 
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
@@ -26,16 +117,316 @@
            STOP RUN.
 
        0100-INICIALIZAR.
+           OPEN EXTEND SALES-DETAIL-FILE.
+           MOVE 'SALESDET' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-SALESDET.
+           PERFORM 0105-RESTAURAR-CHECKPOINT.
+           DISPLAY 'TAXA DE IMPOSTO (EX: 0,0500 = 5%): '.
+           ACCEPT WRK-TAXA-IMPOSTO.
+           DISPLAY 'PERCENTUAL DE COMISSAO (EX: 0,0300 = 3%): '.
+           ACCEPT WRK-PERC-COMISSAO.
            ACCEPT WRK-VENDAS.
 
+       0105-RESTAURAR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WRK-FS-CKPOINT = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKP-TOTAL          TO WRK-TOTAL
+                       MOVE CKP-QTVENDAS       TO WRK-QTVENDAS
+                       MOVE CKP-TOTAL-LIQUIDO  TO WRK-TOTAL-LIQUIDO
+                       MOVE CKP-TOTAL-COMISSAO
+                           TO WRK-TOTAL-COMISSAO
+                       MOVE CKP-MAIOR-VENDA    TO WRK-MAIOR-VENDA
+                       MOVE CKP-QTD-DEVOLUCOES
+                           TO WRK-QTD-DEVOLUCOES
+                       MOVE CKP-TOTAL-DEVOLUCOES
+                           TO WRK-TOTAL-DEVOLUCOES
+                       MOVE CKP-QTD-ITENS      TO WRK-QTD-ITENS
+                       PERFORM 0106-RESTAURAR-TAB-ITENS
+                           VARYING WRK-IDX-ITEM FROM 1 BY 1
+                           UNTIL WRK-IDX-ITEM > WRK-QTD-ITENS
+                       MOVE CKP-QTD-VENDEDORES
+                           TO WRK-QTD-VENDEDORES
+                       PERFORM 0107-RESTAURAR-TAB-VENDEDORES
+                           VARYING WRK-IDX-VENDEDOR FROM 1 BY 1
+                           UNTIL WRK-IDX-VENDEDOR > WRK-QTD-VENDEDORES
+                       MOVE CKP-QTD-CAIXAS     TO WRK-QTD-CAIXAS
+                       PERFORM 0108-RESTAURAR-TAB-CAIXAS
+                           VARYING WRK-IDX-CAIXA FROM 1 BY 1
+                           UNTIL WRK-IDX-CAIXA > WRK-QTD-CAIXAS
+                       DISPLAY 'CHECKPOINT ENCONTRADO - RETOMANDO '
+                           'LOTE A PARTIR DE ' CKP-QTVENDAS
+                           ' VENDA(S), TOTAL ' CKP-TOTAL
+               END-READ
+               MOVE 'CKPOINT' TO WRK-FSCHK-ARQ
+               MOVE 'READ' TO WRK-FSCHK-OPER
+               CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+                   WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+                   WRK-FS-CKPOINT
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0106-RESTAURAR-TAB-ITENS.
+           MOVE CKP-ITEM-COD(WRK-IDX-ITEM)
+               TO WRK-ITEM-COD(WRK-IDX-ITEM).
+           MOVE CKP-ITEM-QTD(WRK-IDX-ITEM)
+               TO WRK-ITEM-QTD(WRK-IDX-ITEM).
+           MOVE CKP-ITEM-TOTAL(WRK-IDX-ITEM)
+               TO WRK-ITEM-TOTAL(WRK-IDX-ITEM).
+
+       0107-RESTAURAR-TAB-VENDEDORES.
+           MOVE CKP-VEND-COD(WRK-IDX-VENDEDOR)
+               TO WRK-VEND-COD(WRK-IDX-VENDEDOR).
+           MOVE CKP-VEND-QTD(WRK-IDX-VENDEDOR)
+               TO WRK-VEND-QTD(WRK-IDX-VENDEDOR).
+           MOVE CKP-VEND-TOTAL(WRK-IDX-VENDEDOR)
+               TO WRK-VEND-TOTAL(WRK-IDX-VENDEDOR).
+           MOVE CKP-VEND-COMISSAO(WRK-IDX-VENDEDOR)
+               TO WRK-VEND-COMISSAO(WRK-IDX-VENDEDOR).
+
+       0108-RESTAURAR-TAB-CAIXAS.
+           MOVE CKP-CAIXA-COD(WRK-IDX-CAIXA)
+               TO WRK-CAIXA-COD(WRK-IDX-CAIXA).
+           MOVE CKP-CAIXA-QTD(WRK-IDX-CAIXA)
+               TO WRK-CAIXA-QTD(WRK-IDX-CAIXA).
+           MOVE CKP-CAIXA-TOTAL(WRK-IDX-CAIXA)
+               TO WRK-CAIXA-TOTAL(WRK-IDX-CAIXA).
+
        0200-PROCESSAR.
-           ADD 1 TO WRK-QTVENDAS.
-           ADD WRK-VENDAS TO WRK-TOTAL.
+           DISPLAY 'TIPO (V-VENDA / D-DEVOLUCAO): '.
+           ACCEPT WRK-TIPO-TRANSACAO.
+           IF WRK-VENDAS > WRK-VENDA-MAXIMA
+               DISPLAY 'VALOR ACIMA DO LIMITE PERMITIDO - IGNORADO.'
+           ELSE
+               DISPLAY 'CODIGO DO ITEM: '
+               ACCEPT WRK-ITEM-CODIGO
+               DISPLAY 'CODIGO DO VENDEDOR: '
+               ACCEPT WRK-VENDEDOR-CODIGO
+               DISPLAY 'CODIGO DO CAIXA: '
+               ACCEPT WRK-CAIXA-CODIGO
+               DISPLAY 'FORMA DE PAGAMENTO (D/C/P): '
+               ACCEPT WRK-FORMA-PAGTO
+               IF WRK-TRANS-DEVOLUCAO
+                   PERFORM 0230-PROCESSAR-DEVOLUCAO
+               ELSE
+                   PERFORM 0240-PROCESSAR-VENDA
+               END-IF
+               PERFORM 0250-GRAVAR-DETALHE
+               PERFORM 0260-GRAVAR-CHECKPOINT
+           END-IF.
            ACCEPT WRK-VENDAS.
            MOVE WRK-TOTAL TO WRK-TOTAL-ED.
 
+       0210-ACUMULAR-ITEM.
+           SET WRK-IDX-IT TO 1.
+           SEARCH WRK-ITEM-LINHA
+               AT END
+                   PERFORM 0211-CRIAR-ITEM
+               WHEN WRK-ITEM-COD(WRK-IDX-IT) = WRK-ITEM-CODIGO
+                   ADD 1 TO WRK-ITEM-QTD(WRK-IDX-IT)
+                   ADD WRK-VENDAS TO WRK-ITEM-TOTAL(WRK-IDX-IT)
+           END-SEARCH.
+
+       0211-CRIAR-ITEM.
+           ADD 1 TO WRK-QTD-ITENS.
+           SET WRK-IDX-IT TO WRK-QTD-ITENS.
+           MOVE WRK-ITEM-CODIGO TO WRK-ITEM-COD(WRK-IDX-IT).
+           MOVE 1               TO WRK-ITEM-QTD(WRK-IDX-IT).
+           MOVE WRK-VENDAS      TO WRK-ITEM-TOTAL(WRK-IDX-IT).
+
+       0220-ACUMULAR-VENDEDOR.
+           SET WRK-IDX-VD TO 1.
+           SEARCH WRK-VEND-LINHA
+               AT END
+                   PERFORM 0221-CRIAR-VENDEDOR
+               WHEN WRK-VEND-COD(WRK-IDX-VD) = WRK-VENDEDOR-CODIGO
+                   ADD 1 TO WRK-VEND-QTD(WRK-IDX-VD)
+                   ADD WRK-VENDAS TO WRK-VEND-TOTAL(WRK-IDX-VD)
+                   ADD WRK-COMISSAO-VALOR
+                       TO WRK-VEND-COMISSAO(WRK-IDX-VD)
+           END-SEARCH.
+
+       0221-CRIAR-VENDEDOR.
+           ADD 1 TO WRK-QTD-VENDEDORES.
+           SET WRK-IDX-VD TO WRK-QTD-VENDEDORES.
+           MOVE WRK-VENDEDOR-CODIGO TO WRK-VEND-COD(WRK-IDX-VD).
+           MOVE 1                   TO WRK-VEND-QTD(WRK-IDX-VD).
+           MOVE WRK-VENDAS          TO WRK-VEND-TOTAL(WRK-IDX-VD).
+           MOVE WRK-COMISSAO-VALOR  TO WRK-VEND-COMISSAO(WRK-IDX-VD).
+
+       0225-ACUMULAR-CAIXA.
+           SET WRK-IDX-CX TO 1.
+           SEARCH WRK-CAIXA-LINHA
+               AT END
+                   PERFORM 0226-CRIAR-CAIXA
+               WHEN WRK-CAIXA-COD(WRK-IDX-CX) = WRK-CAIXA-CODIGO
+                   ADD 1 TO WRK-CAIXA-QTD(WRK-IDX-CX)
+                   ADD WRK-VENDAS TO WRK-CAIXA-TOTAL(WRK-IDX-CX)
+           END-SEARCH.
+
+       0226-CRIAR-CAIXA.
+           ADD 1 TO WRK-QTD-CAIXAS.
+           SET WRK-IDX-CX TO WRK-QTD-CAIXAS.
+           MOVE WRK-CAIXA-CODIGO TO WRK-CAIXA-COD(WRK-IDX-CX).
+           MOVE 1                TO WRK-CAIXA-QTD(WRK-IDX-CX).
+           MOVE WRK-VENDAS        TO WRK-CAIXA-TOTAL(WRK-IDX-CX).
+
+       0230-PROCESSAR-DEVOLUCAO.
+           ADD 1 TO WRK-QTD-DEVOLUCOES.
+           SUBTRACT WRK-VENDAS FROM WRK-TOTAL.
+           ADD WRK-VENDAS TO WRK-TOTAL-DEVOLUCOES.
+
+       0240-PROCESSAR-VENDA.
+           ADD 1 TO WRK-QTVENDAS.
+           ADD WRK-VENDAS TO WRK-TOTAL.
+           COMPUTE WRK-VENDA-LIQUIDA =
+               WRK-VENDAS - (WRK-VENDAS * WRK-TAXA-IMPOSTO).
+           ADD WRK-VENDA-LIQUIDA TO WRK-TOTAL-LIQUIDO.
+           COMPUTE WRK-COMISSAO-VALOR =
+               WRK-VENDAS * WRK-PERC-COMISSAO.
+           ADD WRK-COMISSAO-VALOR TO WRK-TOTAL-COMISSAO.
+           IF WRK-VENDAS > WRK-MAIOR-VENDA
+               MOVE WRK-VENDAS TO WRK-MAIOR-VENDA
+           END-IF.
+           PERFORM 0210-ACUMULAR-ITEM.
+           PERFORM 0220-ACUMULAR-VENDEDOR.
+           PERFORM 0225-ACUMULAR-CAIXA.
+
+       0250-GRAVAR-DETALHE.
+           MOVE WRK-TIPO-TRANSACAO  TO SD-TIPO-TRANSACAO.
+           MOVE WRK-ITEM-CODIGO     TO SD-ITEM-CODIGO.
+           MOVE WRK-VENDEDOR-CODIGO TO SD-VENDEDOR-CODIGO.
+           MOVE WRK-FORMA-PAGTO     TO SD-FORMA-PAGTO.
+           MOVE WRK-VENDAS          TO SD-VALOR.
+           WRITE SALES-DETAIL-RECORD.
+           MOVE 'SALESDET' TO WRK-FSCHK-ARQ.
+           MOVE 'WRITE' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-SALESDET.
+
+       0260-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 'CKPOINT' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-CKPOINT.
+           MOVE WRK-TOTAL              TO CKP-TOTAL.
+           MOVE WRK-QTVENDAS           TO CKP-QTVENDAS.
+           MOVE WRK-ITEM-CODIGO        TO CKP-ULT-ITEM.
+           MOVE WRK-VENDEDOR-CODIGO    TO CKP-ULT-VENDEDOR.
+           MOVE WRK-VENDAS             TO CKP-ULT-VALOR.
+           MOVE WRK-TOTAL-LIQUIDO      TO CKP-TOTAL-LIQUIDO.
+           MOVE WRK-TOTAL-COMISSAO     TO CKP-TOTAL-COMISSAO.
+           MOVE WRK-MAIOR-VENDA        TO CKP-MAIOR-VENDA.
+           MOVE WRK-QTD-DEVOLUCOES     TO CKP-QTD-DEVOLUCOES.
+           MOVE WRK-TOTAL-DEVOLUCOES   TO CKP-TOTAL-DEVOLUCOES.
+           MOVE WRK-QTD-ITENS          TO CKP-QTD-ITENS.
+           PERFORM 0261-GRAVAR-TAB-ITENS
+               VARYING WRK-IDX-ITEM FROM 1 BY 1
+               UNTIL WRK-IDX-ITEM > WRK-QTD-ITENS.
+           MOVE WRK-QTD-VENDEDORES     TO CKP-QTD-VENDEDORES.
+           PERFORM 0262-GRAVAR-TAB-VENDEDORES
+               VARYING WRK-IDX-VENDEDOR FROM 1 BY 1
+               UNTIL WRK-IDX-VENDEDOR > WRK-QTD-VENDEDORES.
+           MOVE WRK-QTD-CAIXAS         TO CKP-QTD-CAIXAS.
+           PERFORM 0263-GRAVAR-TAB-CAIXAS
+               VARYING WRK-IDX-CAIXA FROM 1 BY 1
+               UNTIL WRK-IDX-CAIXA > WRK-QTD-CAIXAS.
+           WRITE CHECKPOINT-RECORD.
+           MOVE 'CKPOINT' TO WRK-FSCHK-ARQ.
+           MOVE 'WRITE' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-CKPOINT.
+           CLOSE CHECKPOINT-FILE.
+
+       0261-GRAVAR-TAB-ITENS.
+           MOVE WRK-ITEM-COD(WRK-IDX-ITEM)
+               TO CKP-ITEM-COD(WRK-IDX-ITEM).
+           MOVE WRK-ITEM-QTD(WRK-IDX-ITEM)
+               TO CKP-ITEM-QTD(WRK-IDX-ITEM).
+           MOVE WRK-ITEM-TOTAL(WRK-IDX-ITEM)
+               TO CKP-ITEM-TOTAL(WRK-IDX-ITEM).
+
+       0262-GRAVAR-TAB-VENDEDORES.
+           MOVE WRK-VEND-COD(WRK-IDX-VENDEDOR)
+               TO CKP-VEND-COD(WRK-IDX-VENDEDOR).
+           MOVE WRK-VEND-QTD(WRK-IDX-VENDEDOR)
+               TO CKP-VEND-QTD(WRK-IDX-VENDEDOR).
+           MOVE WRK-VEND-TOTAL(WRK-IDX-VENDEDOR)
+               TO CKP-VEND-TOTAL(WRK-IDX-VENDEDOR).
+           MOVE WRK-VEND-COMISSAO(WRK-IDX-VENDEDOR)
+               TO CKP-VEND-COMISSAO(WRK-IDX-VENDEDOR).
+
+       0263-GRAVAR-TAB-CAIXAS.
+           MOVE WRK-CAIXA-COD(WRK-IDX-CAIXA)
+               TO CKP-CAIXA-COD(WRK-IDX-CAIXA).
+           MOVE WRK-CAIXA-QTD(WRK-IDX-CAIXA)
+               TO CKP-CAIXA-QTD(WRK-IDX-CAIXA).
+           MOVE WRK-CAIXA-TOTAL(WRK-IDX-CAIXA)
+               TO CKP-CAIXA-TOTAL(WRK-IDX-CAIXA).
+
        0300-FINALIZAR.
+           CLOSE SALES-DETAIL-FILE.
+           IF WRK-QTVENDAS > 0
+               COMPUTE WRK-MEDIA-VENDA ROUNDED =
+                   WRK-TOTAL / WRK-QTVENDAS
+           END-IF.
+           MOVE WRK-TOTAL-LIQUIDO    TO WRK-TOTAL-LIQUIDO-ED.
+           MOVE WRK-TOTAL-COMISSAO   TO WRK-TOTAL-COMISSAO-ED.
+           MOVE WRK-MAIOR-VENDA      TO WRK-MAIOR-VENDA-ED.
+           MOVE WRK-MEDIA-VENDA      TO WRK-MEDIA-VENDA-ED.
+           MOVE WRK-TOTAL-DEVOLUCOES TO WRK-TOTAL-DEVOLUC-ED.
            DISPLAY '---------------------------'
            DISPLAY 'TOTAL EM REAIS DAS VENDAS: ' WRK-TOTAL-ED.
            DISPLAY 'TOTAL DE VENDAS INSERIDAS: ' WRK-QTVENDAS.
-           DISPLAY 'FINAL DE PROCESSAMENTO.'.
\ No newline at end of file
+           DISPLAY 'TICKET MEDIO: ' WRK-MEDIA-VENDA-ED.
+           DISPLAY 'MAIOR VENDA DO DIA: ' WRK-MAIOR-VENDA-ED.
+           DISPLAY 'TOTAL LIQUIDO APOS IMPOSTO: ' WRK-TOTAL-LIQUIDO-ED.
+           DISPLAY 'TOTAL DE COMISSAO A PAGAR: ' WRK-TOTAL-COMISSAO-ED.
+           DISPLAY 'QTD DE DEVOLUCOES: ' WRK-QTD-DEVOLUCOES.
+           DISPLAY 'TOTAL DEVOLVIDO: ' WRK-TOTAL-DEVOLUC-ED.
+           PERFORM 0310-EXIBIR-ITENS
+               VARYING WRK-IDX-ITEM FROM 1 BY 1
+               UNTIL WRK-IDX-ITEM > WRK-QTD-ITENS.
+           PERFORM 0320-EXIBIR-VENDEDORES
+               VARYING WRK-IDX-VENDEDOR FROM 1 BY 1
+               UNTIL WRK-IDX-VENDEDOR > WRK-QTD-VENDEDORES.
+           PERFORM 0325-EXIBIR-CAIXAS
+               VARYING WRK-IDX-CAIXA FROM 1 BY 1
+               UNTIL WRK-IDX-CAIXA > WRK-QTD-CAIXAS.
+           DISPLAY 'FINAL DE PROCESSAMENTO.'.
+           PERFORM 0330-LIMPAR-CHECKPOINT.
+
+       0330-LIMPAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 'CKPOINT' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-CKPOINT.
+           CLOSE CHECKPOINT-FILE.
+
+       0310-EXIBIR-ITENS.
+           DISPLAY 'ITEM ' WRK-ITEM-COD(WRK-IDX-ITEM)
+               ' QTD ' WRK-ITEM-QTD(WRK-IDX-ITEM)
+               ' TOTAL ' WRK-ITEM-TOTAL(WRK-IDX-ITEM).
+
+       0320-EXIBIR-VENDEDORES.
+           DISPLAY 'VENDEDOR ' WRK-VEND-COD(WRK-IDX-VENDEDOR)
+               ' QTD ' WRK-VEND-QTD(WRK-IDX-VENDEDOR)
+               ' TOTAL ' WRK-VEND-TOTAL(WRK-IDX-VENDEDOR)
+               ' COMISSAO ' WRK-VEND-COMISSAO(WRK-IDX-VENDEDOR).
+
+       0325-EXIBIR-CAIXAS.
+           DISPLAY 'CAIXA ' WRK-CAIXA-COD(WRK-IDX-CAIXA)
+               ' QTD ' WRK-CAIXA-QTD(WRK-IDX-CAIXA)
+               ' TOTAL ' WRK-CAIXA-TOTAL(WRK-IDX-CAIXA).
