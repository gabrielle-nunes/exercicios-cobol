@@ -3,45 +3,763 @@
       *************************
       *EEEE
       *EEEE
+      *************************
+      *MODIFICACOES
+      *2026-08-09 - REESCRITO O CALCULO DE NOTAS DO SAQUE: A VERSAO
+      *             ANTERIOR MISTURAVA IF DENTRO DE EVALUATE E
+      *             ATRIBUIA VALOR COM 'VALUES', O QUE NUNCA CHEGAVA
+      *             A EMITIR UMA NOTA SEQUER. A QUEBRA AGORA USA UMA
+      *             TABELA DE CEDULAS (R$100/50/20/10/5/2) E DIVIDE O
+      *             SAQUE RESTANTE POR CADA UMA, DA MAIOR PARA A
+      *             MENOR.
+      *2026-08-09 - A QUEBRA DE SAQUE PASSA A CONSULTAR O
+      *             VAULT-INVENTORY-FILE E SO ENTREGA A CEDULA SE
+      *             HOUVER ESTOQUE; QUANDO NAO HOUVER, O SAQUE E
+      *             ATENDIDO PARCIALMENTE E O RESTANTE E INFORMADO.
+      *2026-08-09 - CADA TRANSACAO (SAQUE OU DEPOSITO) PASSA A SER
+      *             GRAVADA NO TELLER-TRANSACTIONS-FILE, COM
+      *             RELATORIO DE FECHAMENTO DO CAIXA-REPORT-FILE
+      *             SOMANDO O QUE FOI PAGO/RECEBIDO POR CEDULA.
+      *2026-08-09 - ACRESCENTADO MODO DE DEPOSITO (ENTRADA DE
+      *             DINHEIRO), QUE REPOE AS CEDULAS INFORMADAS NO
+      *             COFRE EM VEZ DE SO CALCULAR A QUEBRA DO SAQUE.
+      *2026-08-09 - CADA TRANSACAO PASSA A GERAR UMA LINHA DE
+      *             COMPROVANTE NO RECEIPT-FILE.
+      *2026-08-09 - CADA TRANSACAO PASSA A GRAVAR UMA LINHA NO
+      *             AUDIT-LOG-FILE (AUDITLOG), COMPARTILHADO COM
+      *             FRETE E SALARIO.
+      *2026-08-09 - SAQUES PASSAM A INFORMAR A CONTA E RESPEITAR UM
+      *             LIMITE DIARIO POR CONTA (DAILY-WITHDRAWAL-FILE),
+      *             REJEITANDO O SAQUE QUE ULTRAPASSAR O RESTANTE DO
+      *             LIMITE DO DIA.
+      *2026-08-09 - AJUSTADOS OS NOMES FISICOS DOS ARQUIVOS (ASSIGN)
+      *             PARA BATEREM COM AS EXTENSOES .DAT DOS ARQUIVOS
+      *             REALMENTE GRAVADOS EM DISCO.
+      *2026-08-09 - REMOVIDA A CHAVE WRK-SAQUE-EXCEDE, QUE NUNCA ERA
+      *             TESTADA: A REJEICAO DO SAQUE ACIMA DO LIMITE
+      *             DIARIO JA E TRATADA PELO PROPRIO IF/ELSE DE
+      *             0116-DIGITAR-SAQUE, QUE SIMPLESMENTE NAO CONFIRMA
+      *             O SAQUE NESSE CASO.
+      *2026-08-09 - 0900-ENCERRAR PASSA A PROMOVER O VAULTNEW.DAT E O
+      *             DAILYWDNEW.DAT POR CIMA DO VAULT.DAT E DO
+      *             DAILYWD.DAT AO FINAL DE CADA EXECUCAO, PARA QUE O
+      *             ESTOQUE DO COFRE E O LIMITE DIARIO USADO FIQUEM
+      *             VALENDO NA PROXIMA TRANSACAO.
+      *2026-08-09 - CALL 'FS-CHECK' PASSA A SER FEITO TAMBEM APOS OS
+      *             READ E WRITE DE TODOS OS ARQUIVOS, NAO SO APOS OS
+      *             OPEN.
+      *2026-08-09 - O TELLER-TRANSACTIONS-FILE PASSA A GRAVAR A DATA
+      *             DA TRANSACAO (TX-DATA); O RELATORIO DE FECHAMENTO
+      *             (0350-GERAR-RELATORIO-FECHAMENTO) PASSA A SOMAR
+      *             SOMENTE AS TRANSACOES DO DIA CORRENTE, EM VEZ DO
+      *             HISTORICO COMPLETO. O CAIXA NAO POSSUI UM LACO DE
+      *             LOTE COM VARIAS TRANSACOES POR EXECUCAO (CADA
+      *             CHAMADA DO PROGRAMA TRATA UMA UNICA TRANSACAO), DE
+      *             MODO QUE A GERACAO DO RELATORIO CONTINUA OCORRENDO
+      *             UMA VEZ POR EXECUCAO, A PARTIR DE 0300-FINALIZAR.
+      *2026-08-09 - NOME DE ARQUIVO E OPERACAO PASSADOS AO CALL
+      *             'FS-CHECK' PASSAM A VIR DE CAMPOS DA
+      *             WORKING-STORAGE (COPY FSCHK-CPY.COB) EM VEZ DE
+      *             LITERAIS DIRETO NO CALL, PARA CASAR COM O TAMANHO
+      *             DA LINKAGE SECTION DO SUBPROGRAMA.
       *************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VAULT-INVENTORY-FILE ASSIGN TO "VAULT.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-VAULT.
+           SELECT VAULT-INVENTORY-FILE-NOVO ASSIGN TO "VAULTNEW.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-VAULTNEW.
+           SELECT TELLER-TRANSACTIONS-FILE ASSIGN TO "TELLERTX.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TELLERTX.
+           SELECT CAIXA-REPORT-FILE ASSIGN TO "CAIXAREL.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CAIXAREL.
+           SELECT RECEIPT-FILE ASSIGN TO "RECIBO.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RECIBO.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITLOG.
+           SELECT PARAMETER-FILE ASSIGN TO "PARMS.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PARM.
+           SELECT DAILY-WITHDRAWAL-FILE ASSIGN TO "DAILYWD.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-DIARIO.
+           SELECT DAILY-WITHDRAWAL-FILE-NOVO ASSIGN TO "DAILYWDNEW.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-DIARIONEW.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  VAULT-INVENTORY-FILE.
+       01  VAULT-RECORD.
+           02 VAULT-NOTA-VALOR       PIC 9(03).
+           02 VAULT-NOTA-QTD         PIC 9(06).
+
+       FD  VAULT-INVENTORY-FILE-NOVO.
+       01  VAULT-RECORD-NOVO.
+           02 VAULT-NOVO-NOTA-VALOR  PIC 9(03).
+           02 VAULT-NOVO-NOTA-QTD    PIC 9(06).
+
+       FD  TELLER-TRANSACTIONS-FILE.
+       01  TELLER-TX-RECORD.
+           02 TX-DATA                PIC 9(08).
+           02 TX-TIPO                PIC X(01).
+           02 TX-HORA                PIC 9(08).
+           02 TX-VALOR               PIC 9(06).
+           02 TX-QTD-100             PIC 9(05).
+           02 TX-QTD-050             PIC 9(05).
+           02 TX-QTD-020             PIC 9(05).
+           02 TX-QTD-010             PIC 9(05).
+           02 TX-QTD-005             PIC 9(05).
+           02 TX-QTD-002             PIC 9(05).
+
+       FD  CAIXA-REPORT-FILE.
+       01  CAIXA-REPORT-RECORD       PIC X(60).
+
+       FD  RECEIPT-FILE.
+       01  RECEIPT-RECORD.
+           02 REC-TIPO                PIC X(09).
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 REC-HORA                PIC 9(08).
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 REC-VALOR-ED            PIC $ZZZ.ZZ9,99.
+           02 FILLER                  PIC X(02) VALUE SPACES.
+           02 REC-QTD-100             PIC ZZ9.
+           02 FILLER                  PIC X(01) VALUE SPACES.
+           02 REC-QTD-050             PIC ZZ9.
+           02 FILLER                  PIC X(01) VALUE SPACES.
+           02 REC-QTD-020             PIC ZZ9.
+           02 FILLER                  PIC X(01) VALUE SPACES.
+           02 REC-QTD-010             PIC ZZ9.
+           02 FILLER                  PIC X(01) VALUE SPACES.
+           02 REC-QTD-005             PIC ZZ9.
+           02 FILLER                  PIC X(01) VALUE SPACES.
+           02 REC-QTD-002             PIC ZZ9.
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           02 AUD-PROGRAMA            PIC X(15).
+           02 AUD-DATA                PIC 9(08).
+           02 AUD-HORA                PIC 9(08).
+           02 AUD-ENTRADA             PIC X(30).
+           02 AUD-SAIDA               PIC X(30).
+
+       FD  PARAMETER-FILE.
+       01  PARAMETER-RECORD.
+           02 PARM-REC-CODIGO         PIC X(15).
+           02 PARM-REC-VALOR          PIC 9(07)V9999.
+
+       FD  DAILY-WITHDRAWAL-FILE.
+       01  DAILY-WITHDRAWAL-RECORD.
+           02 DIARIO-CONTA            PIC X(06).
+           02 DIARIO-DATA             PIC 9(08).
+           02 DIARIO-TOTAL            PIC 9(07)V99.
+
+       FD  DAILY-WITHDRAWAL-FILE-NOVO.
+       01  DAILY-WITHDRAWAL-RECORD-NOVO.
+           02 DIARIO-NOVO-CONTA       PIC X(06).
+           02 DIARIO-NOVO-DATA        PIC 9(08).
+           02 DIARIO-NOVO-TOTAL       PIC 9(07)V99.
+
        WORKING-STORAGE SECTION.
-       77 WRK-NOTA PIC 9(2) VALUES ZEROS.
-       77 WRK-NUMNOTA PIC 9(5) VALUES ZEROS.
-       77 WRK-CONDICIONAL PIC 9(1) VALUES ZEROS.
-       77 WRK-TOTAL PIC 9(6) VALUES ZEROS.
-       77 WRK-SAQUE PIC 9(6) VALUES ZEROS.
+           COPY 'PARM-CPY.COB'.
+           COPY 'AUDIT-CPY.COB'.
+           COPY 'FSCHK-CPY.COB'.
+
+       77  WRK-FSCHK-PROG        PIC X(15) VALUE 'CAIXA'.
+
+       01  WRK-TAB-NOTAS.
+           02 WRK-NOTA-ITEM OCCURS 6 TIMES INDEXED BY WRK-IDX-NOTA.
+               03 WRK-NOTA-VALOR     PIC 9(03) VALUE ZEROS.
+               03 WRK-NOTA-QTD       PIC 9(05) VALUE ZEROS.
+               03 WRK-VAULT-QTD      PIC 9(06) VALUE ZEROS.
+
+       77 WRK-FS-VAULT           PIC X(02) VALUE ZEROS.
+       77 WRK-FS-VAULTNEW        PIC X(02) VALUE ZEROS.
+       77 WRK-FS-TELLERTX        PIC X(02) VALUE ZEROS.
+       77 WRK-FS-CAIXAREL        PIC X(02) VALUE ZEROS.
+       77 WRK-FS-RECIBO          PIC X(02) VALUE ZEROS.
+       77 WRK-FIM-VAULT          PIC X(01) VALUE 'N'.
+           88 WRK-FIM-VAULT-FILE            VALUE 'S'.
+       77 WRK-FIM-TELLERTX       PIC X(01) VALUE 'N'.
+           88 WRK-FIM-TX-FILE                VALUE 'S'.
+       77 WRK-FS-DIARIO          PIC X(02) VALUE ZEROS.
+       77 WRK-FS-DIARIONEW       PIC X(02) VALUE ZEROS.
+       77 WRK-FIM-DIARIO         PIC X(01) VALUE 'N'.
+           88 WRK-FIM-DIARIO-FILE           VALUE 'S'.
+       77 WRK-NOME-VAULT         PIC X(20) VALUE "VAULT.dat".
+       77 WRK-NOME-VAULTNEW      PIC X(20) VALUE "VAULTNEW.dat".
+       77 WRK-NOME-DIARIO        PIC X(20) VALUE "DAILYWD.dat".
+       77 WRK-NOME-DIARIONEW     PIC X(20) VALUE "DAILYWDNEW.dat".
+       77 WRK-RC-PROMOCAO        PIC 9(9) COMP-5.
+
+       77 WRK-TIPO-TRANSACAO     PIC X(01) VALUE 'S'.
+           88 WRK-SAQUE-TRANSACAO           VALUE 'S'.
+           88 WRK-DEPOSITO-TRANSACAO        VALUE 'D'.
+       77 WRK-CONTA              PIC X(06) VALUE SPACES.
+       77 WRK-DATA-HOJE          PIC 9(08) VALUE ZEROS.
+       77 WRK-LIMITE-DIARIO      PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-JA-SACADO-HOJE     PIC 9(07)V99 VALUE ZEROS.
+
+       01  WRK-TAB-DIARIO.
+           02 WRK-DIARIO-ITEM OCCURS 50 TIMES
+                               INDEXED BY WRK-IDX-DIARIO.
+               03 WRK-DIARIO-CONTA   PIC X(06).
+               03 WRK-DIARIO-DATA    PIC 9(08).
+               03 WRK-DIARIO-TOTAL   PIC 9(07)V99.
+       77 WRK-QTD-DIARIO         PIC 9(02) COMP VALUE ZEROS.
+       77 WRK-IDX-DIARIO-ACHADO  PIC 9(02) COMP VALUE ZEROS.
+
+       77 WRK-SAQUE              PIC 9(06) VALUE ZEROS.
+       77 WRK-RESTANTE           PIC 9(06) VALUE ZEROS.
+       77 WRK-VALOR-DEPOSITADO   PIC 9(06) VALUE ZEROS.
+       77 WRK-HORA-SISTEMA       PIC 9(08) VALUE ZEROS.
+       77 WRK-QTD-USADA          PIC 9(06) VALUE ZEROS.
+
+       77 WRK-TOTAL-SAQUES       PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-TOTAL-DEPOSITOS    PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-CONFIRMA           PIC X(01) VALUE 'N'.
+           88 WRK-CONFIRMA-SIM              VALUE 'S'.
+       01  WRK-TOTAIS-NOTAS.
+           02 WRK-TOTAL-NOTA-QTD OCCURS 6 TIMES PIC 9(07)
+               VALUE ZEROS.
 
        PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           PERFORM 0900-ENCERRAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           MOVE 100 TO WRK-NOTA-VALOR(1).
+           MOVE 50  TO WRK-NOTA-VALOR(2).
+           MOVE 20  TO WRK-NOTA-VALOR(3).
+           MOVE 10  TO WRK-NOTA-VALOR(4).
+           MOVE 5   TO WRK-NOTA-VALOR(5).
+           MOVE 2   TO WRK-NOTA-VALOR(6).
+
+           PERFORM 0110-CARREGAR-VAULT.
+           PERFORM 0113-CARREGAR-PARAMETROS.
+           MOVE 'LIMITE-DIARIO' TO WRK-PARM-CODIGO-BUSCA.
+           PERFORM 0114-BUSCAR-PARAMETRO.
+           MOVE WRK-PARM-VALOR-ACHADO TO WRK-LIMITE-DIARIO.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           PERFORM 0117-CARREGAR-LIMITE-DIARIO.
+
+           DISPLAY 'TIPO DE TRANSACAO (S=SAQUE / D=DEPOSITO): '.
+           ACCEPT WRK-TIPO-TRANSACAO.
+
+           IF WRK-SAQUE-TRANSACAO
+               PERFORM 0115-SOLICITAR-SAQUE
+           ELSE
+               PERFORM 0120-RECEBER-DEPOSITO
+           END-IF.
+
+       0113-CARREGAR-PARAMETROS.
+           MOVE 'N' TO WRK-FIM-PARM.
+           OPEN INPUT PARAMETER-FILE.
+           MOVE 'PARMS' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-PARM.
+           PERFORM 0113B-LER-PARAMETRO UNTIL WRK-FIM-TAB-PARM.
+           CLOSE PARAMETER-FILE.
+
+       0113B-LER-PARAMETRO.
+           READ PARAMETER-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-PARM
+               NOT AT END
+                   ADD 1 TO WRK-QTD-PARM
+                   MOVE PARM-REC-CODIGO TO WRK-PARM-COD(WRK-QTD-PARM)
+                   MOVE PARM-REC-VALOR  TO WRK-PARM-VAL(WRK-QTD-PARM)
+           END-READ.
+           MOVE 'PARMS' TO WRK-FSCHK-ARQ.
+           MOVE 'READ' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-PARM.
+
+       0114-BUSCAR-PARAMETRO.
+           MOVE ZEROS TO WRK-PARM-VALOR-ACHADO.
+           SET WRK-IDX-PM TO 1.
+           SEARCH WRK-PARM-LINHA
+               AT END
+                   DISPLAY 'PARAMETRO NAO ENCONTRADO: '
+                       WRK-PARM-CODIGO-BUSCA
+               WHEN WRK-PARM-COD(WRK-IDX-PM) = WRK-PARM-CODIGO-BUSCA
+                   MOVE WRK-PARM-VAL(WRK-IDX-PM)
+                       TO WRK-PARM-VALOR-ACHADO
+           END-SEARCH.
+
+       0117-CARREGAR-LIMITE-DIARIO.
+           MOVE 'N' TO WRK-FIM-DIARIO.
+           OPEN INPUT DAILY-WITHDRAWAL-FILE.
+           MOVE 'DAILYWD' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-DIARIO.
+           PERFORM 0118-LER-LIMITE-DIARIO UNTIL WRK-FIM-DIARIO-FILE.
+           CLOSE DAILY-WITHDRAWAL-FILE.
+
+       0118-LER-LIMITE-DIARIO.
+           READ DAILY-WITHDRAWAL-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-DIARIO
+               NOT AT END
+                   ADD 1 TO WRK-QTD-DIARIO
+                   MOVE DIARIO-CONTA TO WRK-DIARIO-CONTA(WRK-QTD-DIARIO)
+                   MOVE DIARIO-DATA  TO WRK-DIARIO-DATA(WRK-QTD-DIARIO)
+                   MOVE DIARIO-TOTAL TO WRK-DIARIO-TOTAL(WRK-QTD-DIARIO)
+           END-READ.
+           MOVE 'DAILYWD' TO WRK-FSCHK-ARQ.
+           MOVE 'READ' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-DIARIO.
+
+       0119-BUSCAR-LIMITE-CONTA.
+           MOVE ZEROS TO WRK-IDX-DIARIO-ACHADO.
+           MOVE ZEROS TO WRK-JA-SACADO-HOJE.
+           PERFORM VARYING WRK-IDX-DIARIO FROM 1 BY 1
+               UNTIL WRK-IDX-DIARIO > WRK-QTD-DIARIO
+               IF WRK-DIARIO-CONTA(WRK-IDX-DIARIO) = WRK-CONTA
+                   AND WRK-DIARIO-DATA(WRK-IDX-DIARIO) = WRK-DATA-HOJE
+                   MOVE WRK-IDX-DIARIO TO WRK-IDX-DIARIO-ACHADO
+                   MOVE WRK-DIARIO-TOTAL(WRK-IDX-DIARIO)
+                       TO WRK-JA-SACADO-HOJE
+                   MOVE WRK-QTD-DIARIO TO WRK-IDX-DIARIO
+               END-IF
+           END-PERFORM.
+
+       0115-SOLICITAR-SAQUE.
+           DISPLAY 'NUMERO DA CONTA: '.
+           ACCEPT WRK-CONTA.
+           PERFORM 0119-BUSCAR-LIMITE-CONTA.
+           MOVE 'N' TO WRK-CONFIRMA.
+           PERFORM 0116-DIGITAR-SAQUE UNTIL WRK-CONFIRMA-SIM.
+           MOVE WRK-SAQUE TO WRK-RESTANTE.
+
+       0116-DIGITAR-SAQUE.
            DISPLAY 'DIGITE O VALOR DO SAQUE: '.
            ACCEPT WRK-SAQUE FROM CONSOLE.
-           MOVE WRK-SAQUE TO WRK-TOTAL.
-
-           PERFORM UNTIL WRK-CONDICIONAL EQUALS 0
-           EVALUATE WRK-SAQUE
-               IF WRK-TOTAL >= WRK-NOTA
-                  SUBTRACT WRK-TOTAL FROM WRK-NOTA GIVING WRK-TOTAL
-                  ADD 1 TO WRK-NUMNOTA
-               ELSE
-                   DISPLAY 'VOCE RECEBERA' WRK-NUMNOTA ' NOTAS DE R$'
-                   WRK-NOTA
-
-               WHEN 50
-                   WRK-NOTA VALUES 10
-                   WRK-NUMNOTA VALUES 0
-
-               WHEN 10
-                   WRK-NOTA VALUES 5
-                   WRK-NUMNOTA VALUES 0
-
-               WHEN 5
-                   WRK-NOTA VALUES 1
-                   WRK-NUMNOTA VALUES 0
-
-               WHEN 1
-                   WRK-CONDICIONAL VALUES 1
-           END-IF
-           END-EVALUATE
-           END-PERFORM.
-       STOP RUN.
+           IF WRK-JA-SACADO-HOJE + WRK-SAQUE > WRK-LIMITE-DIARIO
+               DISPLAY 'SAQUE REJEITADO: LIMITE DIARIO DA CONTA E R$'
+                   WRK-LIMITE-DIARIO ' - JA SACADO HOJE: R$'
+                   WRK-JA-SACADO-HOJE
+           ELSE
+               DISPLAY 'CONFIRMA SAQUE DE R$' WRK-SAQUE ' (S/N)? '
+               ACCEPT WRK-CONFIRMA
+           END-IF.
+
+       0110-CARREGAR-VAULT.
+           OPEN INPUT VAULT-INVENTORY-FILE.
+           MOVE 'VAULT' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-VAULT.
+           PERFORM 0111-LER-VAULT UNTIL WRK-FIM-VAULT-FILE.
+           CLOSE VAULT-INVENTORY-FILE.
+
+       0111-LER-VAULT.
+           READ VAULT-INVENTORY-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-VAULT
+               NOT AT END
+                   PERFORM 0112-ATUALIZAR-VAULT-ITEM
+           END-READ.
+           MOVE 'VAULT' TO WRK-FSCHK-ARQ.
+           MOVE 'READ' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-VAULT.
+
+       0112-ATUALIZAR-VAULT-ITEM.
+           PERFORM VARYING WRK-IDX-NOTA FROM 1 BY 1
+               UNTIL WRK-IDX-NOTA > 6
+               IF WRK-NOTA-VALOR(WRK-IDX-NOTA) = VAULT-NOTA-VALOR
+                   MOVE VAULT-NOTA-QTD TO WRK-VAULT-QTD(WRK-IDX-NOTA)
+                   MOVE 6 TO WRK-IDX-NOTA
+               END-IF
+           END-PERFORM.
+
+       0120-RECEBER-DEPOSITO.
+           MOVE 'N' TO WRK-CONFIRMA.
+           PERFORM 0121-DIGITAR-DEPOSITO UNTIL WRK-CONFIRMA-SIM.
+           PERFORM VARYING WRK-IDX-NOTA FROM 1 BY 1
+               UNTIL WRK-IDX-NOTA > 6
+               ADD WRK-NOTA-QTD(WRK-IDX-NOTA)
+                   TO WRK-VAULT-QTD(WRK-IDX-NOTA)
+           END-PERFORM.
+
+       0121-DIGITAR-DEPOSITO.
+           MOVE ZEROS TO WRK-VALOR-DEPOSITADO.
+           PERFORM VARYING WRK-IDX-NOTA FROM 1 BY 1
+               UNTIL WRK-IDX-NOTA > 6
+               DISPLAY 'QUANTAS NOTAS DE R$'
+                   WRK-NOTA-VALOR(WRK-IDX-NOTA)
+                   ' VOCE ESTA DEPOSITANDO: '
+               ACCEPT WRK-NOTA-QTD(WRK-IDX-NOTA)
+               COMPUTE WRK-VALOR-DEPOSITADO =
+                   WRK-VALOR-DEPOSITADO +
+                   (WRK-NOTA-QTD(WRK-IDX-NOTA) *
+                    WRK-NOTA-VALOR(WRK-IDX-NOTA))
+           END-PERFORM.
+           DISPLAY 'CONFIRMA DEPOSITO DE R$' WRK-VALOR-DEPOSITADO
+               ' (S/N)? '.
+           ACCEPT WRK-CONFIRMA.
+
+       0200-PROCESSAR.
+           IF WRK-SAQUE-TRANSACAO
+               PERFORM 0210-PROCESSAR-SAQUE
+           END-IF.
+
+       0210-PROCESSAR-SAQUE.
+           PERFORM VARYING WRK-IDX-NOTA FROM 1 BY 1
+               UNTIL WRK-IDX-NOTA > 6
+               COMPUTE WRK-QTD-USADA =
+                   WRK-RESTANTE / WRK-NOTA-VALOR(WRK-IDX-NOTA)
+               IF WRK-QTD-USADA > WRK-VAULT-QTD(WRK-IDX-NOTA)
+                   MOVE WRK-VAULT-QTD(WRK-IDX-NOTA) TO WRK-QTD-USADA
+               END-IF
+               MOVE WRK-QTD-USADA TO WRK-NOTA-QTD(WRK-IDX-NOTA)
+               COMPUTE WRK-RESTANTE = WRK-RESTANTE -
+                   (WRK-QTD-USADA * WRK-NOTA-VALOR(WRK-IDX-NOTA))
+               SUBTRACT WRK-QTD-USADA
+                   FROM WRK-VAULT-QTD(WRK-IDX-NOTA)
+           END-PERFORM.
+
+       0300-FINALIZAR.
+           IF WRK-SAQUE-TRANSACAO
+               DISPLAY 'SAQUE DE R$' WRK-SAQUE ' - QUEBRA EM CEDULAS:'
+               PERFORM 0310-EXIBIR-QUEBRA
+               IF WRK-RESTANTE NOT = 0
+                   DISPLAY 'COFRE SEM ESTOQUE SUFICIENTE. SAQUE '
+                       'ATENDIDO PARCIALMENTE. FALTAM R$'
+                       WRK-RESTANTE
+               END-IF
+           ELSE
+               DISPLAY 'DEPOSITO RECEBIDO NO VALOR DE R$'
+                   WRK-VALOR-DEPOSITADO
+           END-IF.
+
+           PERFORM 0320-GRAVAR-VAULT.
+           PERFORM 0325-ATUALIZAR-LIMITE-DIARIO.
+           PERFORM 0330-REGISTRAR-TRANSACAO.
+           PERFORM 0340-EMITIR-RECIBO.
+           PERFORM 0350-GERAR-RELATORIO-FECHAMENTO.
+           PERFORM 0360-REGISTRAR-AUDITORIA.
+
+       0310-EXIBIR-QUEBRA.
+           PERFORM VARYING WRK-IDX-NOTA FROM 1 BY 1
+               UNTIL WRK-IDX-NOTA > 6
+               IF WRK-NOTA-QTD(WRK-IDX-NOTA) > 0
+                   DISPLAY 'VOCE RECEBERA ' WRK-NOTA-QTD(WRK-IDX-NOTA)
+                       ' NOTA(S) DE R$' WRK-NOTA-VALOR(WRK-IDX-NOTA)
+               END-IF
+           END-PERFORM.
+
+       0320-GRAVAR-VAULT.
+           OPEN OUTPUT VAULT-INVENTORY-FILE-NOVO.
+           MOVE 'VAULTNEW' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-VAULTNEW.
+           PERFORM VARYING WRK-IDX-NOTA FROM 1 BY 1
+               UNTIL WRK-IDX-NOTA > 6
+               MOVE WRK-NOTA-VALOR(WRK-IDX-NOTA)
+                   TO VAULT-NOVO-NOTA-VALOR
+               MOVE WRK-VAULT-QTD(WRK-IDX-NOTA)
+                   TO VAULT-NOVO-NOTA-QTD
+               WRITE VAULT-RECORD-NOVO
+               MOVE 'VAULTNEW' TO WRK-FSCHK-ARQ
+               MOVE 'WRITE' TO WRK-FSCHK-OPER
+               CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+                   WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+                   WRK-FS-VAULTNEW
+           END-PERFORM.
+           CLOSE VAULT-INVENTORY-FILE-NOVO.
+
+       0325-ATUALIZAR-LIMITE-DIARIO.
+           IF WRK-SAQUE-TRANSACAO
+               IF WRK-IDX-DIARIO-ACHADO = ZEROS
+                   ADD 1 TO WRK-QTD-DIARIO
+                   MOVE WRK-QTD-DIARIO TO WRK-IDX-DIARIO-ACHADO
+                   MOVE WRK-CONTA    TO WRK-DIARIO-CONTA
+                       (WRK-IDX-DIARIO-ACHADO)
+                   MOVE WRK-DATA-HOJE TO WRK-DIARIO-DATA
+                       (WRK-IDX-DIARIO-ACHADO)
+                   MOVE ZEROS TO WRK-DIARIO-TOTAL
+                       (WRK-IDX-DIARIO-ACHADO)
+               END-IF
+               COMPUTE WRK-DIARIO-TOTAL(WRK-IDX-DIARIO-ACHADO) =
+                   WRK-DIARIO-TOTAL(WRK-IDX-DIARIO-ACHADO)
+                   + WRK-SAQUE - WRK-RESTANTE
+           END-IF.
+
+           OPEN OUTPUT DAILY-WITHDRAWAL-FILE-NOVO.
+           MOVE 'DAILYWDNEW' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-DIARIONEW.
+           PERFORM VARYING WRK-IDX-DIARIO FROM 1 BY 1
+               UNTIL WRK-IDX-DIARIO > WRK-QTD-DIARIO
+               MOVE WRK-DIARIO-CONTA(WRK-IDX-DIARIO)
+                   TO DIARIO-NOVO-CONTA
+               MOVE WRK-DIARIO-DATA(WRK-IDX-DIARIO)
+                   TO DIARIO-NOVO-DATA
+               MOVE WRK-DIARIO-TOTAL(WRK-IDX-DIARIO)
+                   TO DIARIO-NOVO-TOTAL
+               WRITE DAILY-WITHDRAWAL-RECORD-NOVO
+               MOVE 'DAILYWDNEW' TO WRK-FSCHK-ARQ
+               MOVE 'WRITE' TO WRK-FSCHK-OPER
+               CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+                   WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+                   WRK-FS-DIARIONEW
+           END-PERFORM.
+           CLOSE DAILY-WITHDRAWAL-FILE-NOVO.
+
+       0330-REGISTRAR-TRANSACAO.
+           ACCEPT WRK-HORA-SISTEMA FROM TIME.
+           OPEN EXTEND TELLER-TRANSACTIONS-FILE.
+           MOVE 'TELLERTX' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-TELLERTX.
+           MOVE WRK-DATA-HOJE      TO TX-DATA.
+           MOVE WRK-TIPO-TRANSACAO TO TX-TIPO.
+           MOVE WRK-HORA-SISTEMA   TO TX-HORA.
+           IF WRK-SAQUE-TRANSACAO
+               MOVE WRK-SAQUE TO TX-VALOR
+           ELSE
+               MOVE WRK-VALOR-DEPOSITADO TO TX-VALOR
+           END-IF.
+           MOVE WRK-NOTA-QTD(1) TO TX-QTD-100.
+           MOVE WRK-NOTA-QTD(2) TO TX-QTD-050.
+           MOVE WRK-NOTA-QTD(3) TO TX-QTD-020.
+           MOVE WRK-NOTA-QTD(4) TO TX-QTD-010.
+           MOVE WRK-NOTA-QTD(5) TO TX-QTD-005.
+           MOVE WRK-NOTA-QTD(6) TO TX-QTD-002.
+           WRITE TELLER-TX-RECORD.
+           MOVE 'TELLERTX' TO WRK-FSCHK-ARQ.
+           MOVE 'WRITE' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-TELLERTX.
+           CLOSE TELLER-TRANSACTIONS-FILE.
+
+       0340-EMITIR-RECIBO.
+           OPEN EXTEND RECEIPT-FILE.
+           MOVE 'RECIBO' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-RECIBO.
+           IF WRK-SAQUE-TRANSACAO
+               MOVE 'SAQUE'    TO REC-TIPO
+               MOVE WRK-SAQUE  TO REC-VALOR-ED
+           ELSE
+               MOVE 'DEPOSITO' TO REC-TIPO
+               MOVE WRK-VALOR-DEPOSITADO TO REC-VALOR-ED
+           END-IF.
+           MOVE WRK-HORA-SISTEMA  TO REC-HORA.
+           MOVE WRK-NOTA-QTD(1)   TO REC-QTD-100.
+           MOVE WRK-NOTA-QTD(2)   TO REC-QTD-050.
+           MOVE WRK-NOTA-QTD(3)   TO REC-QTD-020.
+           MOVE WRK-NOTA-QTD(4)   TO REC-QTD-010.
+           MOVE WRK-NOTA-QTD(5)   TO REC-QTD-005.
+           MOVE WRK-NOTA-QTD(6)   TO REC-QTD-002.
+           WRITE RECEIPT-RECORD.
+           MOVE 'RECIBO' TO WRK-FSCHK-ARQ.
+           MOVE 'WRITE' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-RECIBO.
+           CLOSE RECEIPT-FILE.
+
+       0350-GERAR-RELATORIO-FECHAMENTO.
+           MOVE ZEROS TO WRK-TOTAL-SAQUES WRK-TOTAL-DEPOSITOS.
+           MOVE ZEROS TO WRK-TOTAL-NOTA-QTD(1) WRK-TOTAL-NOTA-QTD(2)
+                         WRK-TOTAL-NOTA-QTD(3) WRK-TOTAL-NOTA-QTD(4)
+                         WRK-TOTAL-NOTA-QTD(5) WRK-TOTAL-NOTA-QTD(6).
+           MOVE 'N' TO WRK-FIM-TELLERTX.
+           OPEN INPUT TELLER-TRANSACTIONS-FILE.
+           MOVE 'TELLERTX' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-TELLERTX.
+           PERFORM 0351-ACUMULAR-FECHAMENTO UNTIL WRK-FIM-TX-FILE.
+           CLOSE TELLER-TRANSACTIONS-FILE.
+
+           OPEN OUTPUT CAIXA-REPORT-FILE.
+           MOVE 'CAIXAREL' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-CAIXAREL.
+           STRING 'TOTAL SACADO: ' WRK-TOTAL-SAQUES
+               DELIMITED BY SIZE INTO CAIXA-REPORT-RECORD.
+           WRITE CAIXA-REPORT-RECORD.
+           MOVE 'CAIXAREL' TO WRK-FSCHK-ARQ.
+           MOVE 'WRITE' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-CAIXAREL.
+           STRING 'TOTAL DEPOSITADO: ' WRK-TOTAL-DEPOSITOS
+               DELIMITED BY SIZE INTO CAIXA-REPORT-RECORD.
+           WRITE CAIXA-REPORT-RECORD.
+           MOVE 'CAIXAREL' TO WRK-FSCHK-ARQ.
+           MOVE 'WRITE' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-CAIXAREL.
+           STRING 'NOTAS DE R$100 MOVIMENTADAS: '
+               WRK-TOTAL-NOTA-QTD(1)
+               DELIMITED BY SIZE INTO CAIXA-REPORT-RECORD.
+           WRITE CAIXA-REPORT-RECORD.
+           MOVE 'CAIXAREL' TO WRK-FSCHK-ARQ.
+           MOVE 'WRITE' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-CAIXAREL.
+           STRING 'NOTAS DE R$50 MOVIMENTADAS: '
+               WRK-TOTAL-NOTA-QTD(2)
+               DELIMITED BY SIZE INTO CAIXA-REPORT-RECORD.
+           WRITE CAIXA-REPORT-RECORD.
+           MOVE 'CAIXAREL' TO WRK-FSCHK-ARQ.
+           MOVE 'WRITE' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-CAIXAREL.
+           STRING 'NOTAS DE R$20 MOVIMENTADAS: '
+               WRK-TOTAL-NOTA-QTD(3)
+               DELIMITED BY SIZE INTO CAIXA-REPORT-RECORD.
+           WRITE CAIXA-REPORT-RECORD.
+           MOVE 'CAIXAREL' TO WRK-FSCHK-ARQ.
+           MOVE 'WRITE' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-CAIXAREL.
+           STRING 'NOTAS DE R$10 MOVIMENTADAS: '
+               WRK-TOTAL-NOTA-QTD(4)
+               DELIMITED BY SIZE INTO CAIXA-REPORT-RECORD.
+           WRITE CAIXA-REPORT-RECORD.
+           MOVE 'CAIXAREL' TO WRK-FSCHK-ARQ.
+           MOVE 'WRITE' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-CAIXAREL.
+           STRING 'NOTAS DE R$5 MOVIMENTADAS: '
+               WRK-TOTAL-NOTA-QTD(5)
+               DELIMITED BY SIZE INTO CAIXA-REPORT-RECORD.
+           WRITE CAIXA-REPORT-RECORD.
+           MOVE 'CAIXAREL' TO WRK-FSCHK-ARQ.
+           MOVE 'WRITE' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-CAIXAREL.
+           STRING 'NOTAS DE R$2 MOVIMENTADAS: '
+               WRK-TOTAL-NOTA-QTD(6)
+               DELIMITED BY SIZE INTO CAIXA-REPORT-RECORD.
+           WRITE CAIXA-REPORT-RECORD.
+           MOVE 'CAIXAREL' TO WRK-FSCHK-ARQ.
+           MOVE 'WRITE' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-CAIXAREL.
+           CLOSE CAIXA-REPORT-FILE.
+
+       0351-ACUMULAR-FECHAMENTO.
+           READ TELLER-TRANSACTIONS-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-TELLERTX
+               NOT AT END
+                   IF TX-DATA = WRK-DATA-HOJE
+                       IF TX-TIPO = 'S'
+                           ADD TX-VALOR TO WRK-TOTAL-SAQUES
+                       ELSE
+                           ADD TX-VALOR TO WRK-TOTAL-DEPOSITOS
+                       END-IF
+                       ADD TX-QTD-100 TO WRK-TOTAL-NOTA-QTD(1)
+                       ADD TX-QTD-050 TO WRK-TOTAL-NOTA-QTD(2)
+                       ADD TX-QTD-020 TO WRK-TOTAL-NOTA-QTD(3)
+                       ADD TX-QTD-010 TO WRK-TOTAL-NOTA-QTD(4)
+                       ADD TX-QTD-005 TO WRK-TOTAL-NOTA-QTD(5)
+                       ADD TX-QTD-002 TO WRK-TOTAL-NOTA-QTD(6)
+                   END-IF
+           END-READ.
+           MOVE 'TELLERTX' TO WRK-FSCHK-ARQ.
+           MOVE 'READ' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-TELLERTX.
+
+       0360-REGISTRAR-AUDITORIA.
+           ACCEPT WRK-AUDIT-DATA FROM DATE YYYYMMDD.
+           MOVE WRK-HORA-SISTEMA TO WRK-AUDIT-HORA.
+           MOVE 'CAIXA' TO WRK-AUDIT-PROGRAMA.
+           IF WRK-SAQUE-TRANSACAO
+               STRING 'SAQUE=' WRK-SAQUE
+                   DELIMITED BY SIZE INTO WRK-AUDIT-ENTRADA
+               STRING 'RESTANTE=' WRK-RESTANTE
+                   DELIMITED BY SIZE INTO WRK-AUDIT-SAIDA
+           ELSE
+               STRING 'DEPOSITO=' WRK-VALOR-DEPOSITADO
+                   DELIMITED BY SIZE INTO WRK-AUDIT-ENTRADA
+               MOVE SPACES TO WRK-AUDIT-SAIDA
+           END-IF.
+           MOVE WRK-AUDIT-PROGRAMA TO AUD-PROGRAMA.
+           MOVE WRK-AUDIT-DATA     TO AUD-DATA.
+           MOVE WRK-AUDIT-HORA     TO AUD-HORA.
+           MOVE WRK-AUDIT-ENTRADA  TO AUD-ENTRADA.
+           MOVE WRK-AUDIT-SAIDA    TO AUD-SAIDA.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           MOVE 'AUDITLOG' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-AUDITLOG.
+           WRITE AUDIT-LOG-RECORD.
+           MOVE 'AUDITLOG' TO WRK-FSCHK-ARQ.
+           MOVE 'WRITE' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-AUDITLOG.
+           CLOSE AUDIT-LOG-FILE.
+
+       0900-ENCERRAR.
+           PERFORM 0910-PROMOVER-VAULT.
+           PERFORM 0920-PROMOVER-DIARIO.
+
+       0910-PROMOVER-VAULT.
+           CALL 'CBL_DELETE_FILE' USING WRK-NOME-VAULT
+               RETURNING WRK-RC-PROMOCAO.
+           CALL 'CBL_RENAME_FILE' USING WRK-NOME-VAULTNEW
+               WRK-NOME-VAULT
+               RETURNING WRK-RC-PROMOCAO.
+
+       0920-PROMOVER-DIARIO.
+           CALL 'CBL_DELETE_FILE' USING WRK-NOME-DIARIO
+               RETURNING WRK-RC-PROMOCAO.
+           CALL 'CBL_RENAME_FILE' USING WRK-NOME-DIARIONEW
+               WRK-NOME-DIARIO
+               RETURNING WRK-RC-PROMOCAO.
