@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FS-CHECK.
+      *******************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = GABRIELLE NUNES
+      *OBJETIVO: TRATAMENTO PADRONIZADO DE FILE STATUS, CHAMADO POR
+      *          FRETE, SALARIO, CAIXA E PERFORM-TIMES APOS CADA
+      *          OPERACAO DE E/S, PARA QUE UM CODIGO DE ERRO (FORA DE
+      *          00/10) SEMPRE INTERROMPA O PROGRAMA COM A MESMA
+      *          MENSAGEM EM VEZ DE CADA PROGRAMA TRATAR DO SEU JEITO.
+      *DATA = 09/08/2026
+      *******************************
+      *MODIFICACOES
+      *2026-08-09 - CRIADO PARA CENTRALIZAR A VERIFICACAO DE FILE
+      *             STATUS QUE ANTES ERA REPETIDA (E INCOMPLETA) EM
+      *             CADA PROGRAMA.
+      *******************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WRK-FSCHK-OK           PIC X(01) VALUE 'S'.
+           88 WRK-FSCHK-STATUS-OK           VALUE 'S'.
+
+       LINKAGE SECTION.
+       01  WRK-FSCHK-PROGRAMA     PIC X(15).
+       01  WRK-FSCHK-ARQUIVO      PIC X(15).
+       01  WRK-FSCHK-OPERACAO     PIC X(10).
+       01  WRK-FSCHK-FILE-STATUS  PIC X(02).
+
+       PROCEDURE DIVISION USING WRK-FSCHK-PROGRAMA
+                                 WRK-FSCHK-ARQUIVO
+                                 WRK-FSCHK-OPERACAO
+                                 WRK-FSCHK-FILE-STATUS.
+       0001-PRINCIPAL.
+           MOVE 'S' TO WRK-FSCHK-OK.
+           IF WRK-FSCHK-FILE-STATUS NOT = '00'
+               AND WRK-FSCHK-FILE-STATUS NOT = '10'
+               MOVE 'N' TO WRK-FSCHK-OK
+           END-IF.
+
+           IF NOT WRK-FSCHK-STATUS-OK
+               DISPLAY '*** ERRO DE E/S *** PROGRAMA: '
+                   WRK-FSCHK-PROGRAMA
+               DISPLAY '    ARQUIVO: ' WRK-FSCHK-ARQUIVO
+                   ' OPERACAO: ' WRK-FSCHK-OPERACAO
+                   ' FILE STATUS: ' WRK-FSCHK-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           GOBACK.
