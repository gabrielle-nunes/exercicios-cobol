@@ -6,15 +6,59 @@
       *OBJETIVO: RECEBER E IMPRIMIR UMA DATA DO SISTEMA
       *UTILIZAR VARIAVEIS NIVEL 01, 02...(ESTRUTURADA)
       *DATA = 23/08/2021
+      *******************************
+      *MODIFICACOES
+      *2026-08-09 - WRK-DATA (ANO/MES/DIA) PASSA A VIR DO COPYBOOK
+      *             DATE-CPY (COMO WRK-DATASISTEMA) EM VEZ DE
+      *             REDECLARADO AQUI.
+      *2026-08-09 - ACRESCENTADAS OPERACOES DE CALCULO DE DATA:
+      *             SOMAR/SUBTRAIR DIAS DA DATA DO SISTEMA (ADD-DAYS)
+      *             E OBTER A COMPETENCIA MM/AAAA (GET-COMPETENCIA).
       *******************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WRK-DATA.
-           02 WRK-ANO PIC 9(04) VALUE ZEROS.
-           02 WRK-MES PIC 9(02) VALUE ZEROS.
-           02 WRK-DIA PIC 9(02) VALUE ZEROS.
+           COPY 'DATE-CPY.COB'.
+
+       77 WRK-DATASISTEMA-NUM    PIC 9(08)    VALUE ZEROS.
+       77 WRK-DIAS-A-SOMAR       PIC S9(05)   VALUE ZEROS.
+       77 WRK-DATA-SERIAL        PIC 9(07)    VALUE ZEROS.
+       77 WRK-DATA-CALCULADA     PIC 9(08)    VALUE ZEROS.
+       77 WRK-COMPETENCIA        PIC X(07)    VALUE SPACES.
+
        PROCEDURE DIVISION.
-           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-           DISPLAY 'DATA: ' WRK-DIA ' DE ' WRK-MES ' DE ' WRK-ANO.
-           STOP RUN.
\ No newline at end of file
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           ACCEPT WRK-DATASISTEMA FROM DATE YYYYMMDD.
+           MOVE WRK-DATASISTEMA TO WRK-DATASISTEMA-NUM.
+           PERFORM 0110-OBTER-COMPETENCIA.
+
+       0110-OBTER-COMPETENCIA.
+           STRING WRK-MESSISTEMA DELIMITED BY SIZE
+                  '/'            DELIMITED BY SIZE
+                  WRK-ANOSISTEMA DELIMITED BY SIZE
+               INTO WRK-COMPETENCIA.
+
+       0200-PROCESSAR.
+           DISPLAY 'DIAS PARA SOMAR/SUBTRAIR DA DATA (+/-): '.
+           ACCEPT WRK-DIAS-A-SOMAR.
+           PERFORM 0210-CALCULAR-ADD-DAYS.
+
+       0210-CALCULAR-ADD-DAYS.
+           COMPUTE WRK-DATA-SERIAL =
+               FUNCTION INTEGER-OF-DATE(WRK-DATASISTEMA-NUM)
+               + WRK-DIAS-A-SOMAR.
+           COMPUTE WRK-DATA-CALCULADA =
+               FUNCTION DATE-OF-INTEGER(WRK-DATA-SERIAL).
+
+       0300-FINALIZAR.
+           DISPLAY 'DATA: ' WRK-DIASISTEMA ' DE ' WRK-MESSISTEMA
+               ' DE ' WRK-ANOSISTEMA.
+           DISPLAY 'COMPETENCIA: ' WRK-COMPETENCIA.
+           DISPLAY 'DATA APOS O AJUSTE: ' WRK-DATA-CALCULADA.
