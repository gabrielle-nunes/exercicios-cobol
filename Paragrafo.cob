@@ -5,42 +5,102 @@
       *AUTHOR = GABRIELLE NUNES
       *OBJETIVO: PARAGRAFO E LOGICA ESTRUTURADA
       *DATA = 25/08/2021
+      *******************************
+      *MODIFICACOES
+      *2026-08-09 - SUBSTITUIDA A MEDIA SIMPLES DE DUAS NOTAS POR
+      *             MEDIA PONDERADA DE PROVA/TRABALHO/PARTICIPACAO,
+      *             CADA UMA COM SEU PROPRIO PESO.
+      *2026-08-09 - INCLUIDA MATRICULA/NOME DO ALUNO, ECOADOS EM
+      *             CADA LINHA DE RESULTADO PARA IDENTIFICAR O ALUNO
+      *             QUANDO VARIOS FOREM PROCESSADOS EM SEQUENCIA.
+      *2026-08-09 - ACRESCENTADO CONTROLE DE FREQUENCIA: ALUNO COM
+      *             MENOS DE 75% DE PRESENCA E REPROVADO POR FALTA
+      *             SEM QUE A MEDIA CHEGUE A SER CALCULADA.
+      *2026-08-09 - QUANTIDADE DE AVALIACOES PASSA A SER VARIAVEL (1 A
+      *             10), CADA UMA COM DESCRICAO E PESO DIGITADOS PELO
+      *             USUARIO, EM VEZ DE PROVA/TRABALHO/PARTICIPACAO
+      *             FIXOS COM PESO 5/3/2.
       *******************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77 WRK-NOTA1 PIC 9(02)  VALUE ZEROS.
-       77 WRK-NOTA2 PIC 9(02)  VALUE ZEROS.
-       77 WRK-MEDIA PIC 9(02)V9  VALUE ZEROS.
+       77 WRK-ALUNO-ID           PIC X(06).
+       77 WRK-ALUNO-NOME         PIC X(30).
+       77 WRK-FREQUENCIA         PIC 9(03)   VALUE ZEROS.
+           88 WRK-FREQUENCIA-OK              VALUE 75 THRU 100.
+       77 WRK-QTD-NOTAS          PIC 9(02)   VALUE ZEROS.
+       01  WRK-TAB-NOTAS.
+           02 WRK-NOTA-ITEM OCCURS 10 TIMES INDEXED BY WRK-IDX-NOTA.
+               03 WRK-NOTA-DESCRICAO PIC X(15).
+               03 WRK-NOTA-VALOR     PIC 9(2)V9  VALUE ZEROS.
+               03 WRK-NOTA-PESO      PIC 9(1)V9.
+       77 WRK-SOMA-PONDERADA     PIC 9(4)V99 VALUE ZEROS.
+       77 WRK-SOMA-PESOS         PIC 9(2)V9  VALUE ZEROS.
+       77 WRK-MEDIA              PIC 9(02)V9  VALUE ZEROS.
 
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
            PERFORM 0100-INICIALIZAR.
-           IF WRK-NOTA1 > 0 AND WRK-NOTA2 > 0
+           IF WRK-FREQUENCIA-OK
                PERFORM 0200-PROCESSAR
+           ELSE
+               DISPLAY WRK-ALUNO-ID ' ' WRK-ALUNO-NOME
+                   ' REPROVADO POR FALTA'
            END-IF.
            PERFORM 0300-FINALIZAR.
 
            STOP RUN.
 
        0100-INICIALIZAR.
-           ACCEPT WRK-NOTA1.
-           ACCEPT WRK-NOTA2.
+           DISPLAY 'MATRICULA DO ALUNO: '.
+           ACCEPT WRK-ALUNO-ID.
+           DISPLAY 'NOME DO ALUNO: '.
+           ACCEPT WRK-ALUNO-NOME.
+           DISPLAY 'FREQUENCIA DO ALUNO (%): '.
+           ACCEPT WRK-FREQUENCIA.
+           DISPLAY 'QUANTIDADE DE AVALIACOES (1 A 10): '.
+           ACCEPT WRK-QTD-NOTAS.
+           PERFORM VARYING WRK-IDX-NOTA FROM 1 BY 1
+               UNTIL WRK-IDX-NOTA > WRK-QTD-NOTAS
+               DISPLAY 'DESCRICAO DA AVALIACAO ' WRK-IDX-NOTA ': '
+               ACCEPT WRK-NOTA-DESCRICAO(WRK-IDX-NOTA)
+               DISPLAY 'PESO DE ' WRK-NOTA-DESCRICAO(WRK-IDX-NOTA)
+                   ' (EX: 5,0): '
+               ACCEPT WRK-NOTA-PESO(WRK-IDX-NOTA)
+               DISPLAY 'NOTA DE ' WRK-NOTA-DESCRICAO(WRK-IDX-NOTA)
+                   ' (PESO ' WRK-NOTA-PESO(WRK-IDX-NOTA) '): '
+               ACCEPT WRK-NOTA-VALOR(WRK-IDX-NOTA)
+           END-PERFORM.
 
        0200-PROCESSAR.
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
+           MOVE ZEROS TO WRK-SOMA-PONDERADA WRK-SOMA-PESOS.
+           PERFORM VARYING WRK-IDX-NOTA FROM 1 BY 1
+               UNTIL WRK-IDX-NOTA > WRK-QTD-NOTAS
+               COMPUTE WRK-SOMA-PONDERADA =
+                   WRK-SOMA-PONDERADA +
+                   (WRK-NOTA-VALOR(WRK-IDX-NOTA) *
+                    WRK-NOTA-PESO(WRK-IDX-NOTA))
+               ADD WRK-NOTA-PESO(WRK-IDX-NOTA) TO WRK-SOMA-PESOS
+           END-PERFORM.
+           COMPUTE WRK-MEDIA ROUNDED =
+               WRK-SOMA-PONDERADA / WRK-SOMA-PESOS.
 
-              IF WRK-MEDIA >= 6
-                    DISPLAY 'APROVADO'
-              ELSE
+           IF WRK-MEDIA >= 6
+               DISPLAY WRK-ALUNO-ID ' ' WRK-ALUNO-NOME
+                   ' APROVADO'
+           ELSE
                IF WRK-MEDIA >= 2
-                   DISPLAY 'RECUPERACAO'
+                   DISPLAY WRK-ALUNO-ID ' ' WRK-ALUNO-NOME
+                       ' RECUPERACAO'
                ELSE
-                   DISPLAY 'REPROVADO'
+                   DISPLAY WRK-ALUNO-ID ' ' WRK-ALUNO-NOME
+                       ' REPROVADO'
                END-IF
-              END-IF.
-           DISPLAY 'MEDIA:  ' WRK-MEDIA.
+           END-IF.
+           DISPLAY WRK-ALUNO-ID ' ' WRK-ALUNO-NOME
+               ' MEDIA PONDERADA:  ' WRK-MEDIA.
 
        0300-FINALIZAR.
            DISPLAY '---------------------------'
-           DISPLAY 'FINAL DE PROCESSAMENTO.'.
+           DISPLAY WRK-ALUNO-ID ' ' WRK-ALUNO-NOME
+               ' FINAL DE PROCESSAMENTO.'.
