@@ -0,0 +1,81 @@
+      *******************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = GABRIELLE NUNES
+      *OBJETIVO: LAYOUT DE DADOS DE VENDAS COMPARTILHADO POR
+      *          PERFORM-TIMES (COPY).
+      *DATA = 26/08/2021
+      *******************************
+      *MODIFICACOES
+      *2026-08-09 - ACRESCENTADOS CODIGO DO ITEM, CODIGO DO VENDEDOR E
+      *             FORMA DE PAGAMENTO, MAIS TABELAS DE ACUMULACAO POR
+      *             ITEM E POR VENDEDOR, PARA PERMITIR APURACAO ALEM
+      *             DO TOTAL GERAL UNICO.
+      *2026-08-09 - ACRESCENTADOS TIPO DE TRANSACAO (VENDA/DEVOLUCAO),
+      *             LIMITE MAXIMO DE VENDA, TAXA DE IMPOSTO E PERCEN-
+      *             TUAL DE COMISSAO, MAIOR VENDA DO DIA, MEDIA DE
+      *             VENDA E TOTAIS LIQUIDO/COMISSAO/DEVOLUCAO.
+      *2026-08-09 - ACRESCENTADO CODIGO DO CAIXA (TERMINAL) E TABELA DE
+      *             ACUMULACAO POR CAIXA, PARA APURACAO ALEM DO TOTAL
+      *             GERAL E DO TOTAL POR VENDEDOR.
+      *******************************
+       77  WRK-VENDAS            PIC 9(07)V99  VALUE ZEROS.
+       77  WRK-QTVENDAS          PIC 9(05)     VALUE ZEROS.
+       77  WRK-TOTAL             PIC 9(09)V99  VALUE ZEROS.
+       77  WRK-TOTAL-ED          PIC $ZZZ.ZZ9,99.
+
+       77  WRK-ITEM-CODIGO       PIC X(06)     VALUE SPACES.
+       77  WRK-VENDEDOR-CODIGO   PIC X(06)     VALUE SPACES.
+       77  WRK-FORMA-PAGTO       PIC X(01)     VALUE 'D'.
+           88 WRK-PAGTO-DINHEIRO               VALUE 'D'.
+           88 WRK-PAGTO-CARTAO                 VALUE 'C'.
+           88 WRK-PAGTO-PIX                    VALUE 'P'.
+
+       77  WRK-TIPO-TRANSACAO    PIC X(01)     VALUE 'V'.
+           88 WRK-TRANS-VENDA                  VALUE 'V'.
+           88 WRK-TRANS-DEVOLUCAO              VALUE 'D'.
+
+       77  WRK-QTD-ITENS         PIC 9(02) COMP VALUE ZEROS.
+       77  WRK-IDX-ITEM          PIC 9(02) COMP VALUE ZEROS.
+       01  WRK-TAB-ITENS.
+           02 WRK-ITEM-LINHA OCCURS 20 TIMES INDEXED BY WRK-IDX-IT.
+              03 WRK-ITEM-COD    PIC X(06).
+              03 WRK-ITEM-QTD    PIC 9(05).
+              03 WRK-ITEM-TOTAL  PIC 9(09)V99.
+
+       77  WRK-QTD-VENDEDORES    PIC 9(02) COMP VALUE ZEROS.
+       77  WRK-IDX-VENDEDOR      PIC 9(02) COMP VALUE ZEROS.
+       01  WRK-TAB-VENDEDORES.
+           02 WRK-VEND-LINHA OCCURS 20 TIMES INDEXED BY WRK-IDX-VD.
+              03 WRK-VEND-COD      PIC X(06).
+              03 WRK-VEND-QTD      PIC 9(05).
+              03 WRK-VEND-TOTAL    PIC 9(09)V99.
+              03 WRK-VEND-COMISSAO PIC 9(07)V99.
+
+       77  WRK-VENDA-MAXIMA      PIC 9(07)V99   VALUE 50000,00.
+       77  WRK-TAXA-IMPOSTO      PIC 9(01)V9999 VALUE 0,0500.
+       77  WRK-PERC-COMISSAO     PIC 9(01)V9999 VALUE 0,0300.
+
+       77  WRK-VENDA-LIQUIDA     PIC 9(07)V99  VALUE ZEROS.
+       77  WRK-COMISSAO-VALOR    PIC 9(07)V99  VALUE ZEROS.
+       77  WRK-TOTAL-LIQUIDO     PIC 9(09)V99  VALUE ZEROS.
+       77  WRK-TOTAL-LIQUIDO-ED  PIC $ZZZ.ZZ9,99.
+       77  WRK-TOTAL-COMISSAO    PIC 9(09)V99  VALUE ZEROS.
+       77  WRK-TOTAL-COMISSAO-ED PIC $ZZZ.ZZ9,99.
+
+       77  WRK-MAIOR-VENDA       PIC 9(07)V99  VALUE ZEROS.
+       77  WRK-MAIOR-VENDA-ED    PIC $ZZZ.ZZ9,99.
+       77  WRK-MEDIA-VENDA       PIC 9(07)V99  VALUE ZEROS.
+       77  WRK-MEDIA-VENDA-ED    PIC $ZZZ.ZZ9,99.
+
+       77  WRK-QTD-DEVOLUCOES    PIC 9(05)     VALUE ZEROS.
+       77  WRK-TOTAL-DEVOLUCOES  PIC 9(09)V99  VALUE ZEROS.
+       77  WRK-TOTAL-DEVOLUC-ED  PIC $ZZZ.ZZ9,99.
+
+       77  WRK-CAIXA-CODIGO      PIC X(04)     VALUE SPACES.
+       77  WRK-QTD-CAIXAS        PIC 9(02) COMP VALUE ZEROS.
+       77  WRK-IDX-CAIXA         PIC 9(02) COMP VALUE ZEROS.
+       01  WRK-TAB-CAIXAS.
+           02 WRK-CAIXA-LINHA OCCURS 10 TIMES INDEXED BY WRK-IDX-CX.
+              03 WRK-CAIXA-COD     PIC X(04).
+              03 WRK-CAIXA-QTD     PIC 9(05).
+              03 WRK-CAIXA-TOTAL   PIC 9(09)V99.
