@@ -0,0 +1,22 @@
+      *******************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = GABRIELLE NUNES
+      *OBJETIVO: CAMPOS DE TRABALHO PARA OS ARGUMENTOS ARQUIVO/OPERACAO
+      *          DO CALL 'FS-CHECK', COM O MESMO TAMANHO DA LINKAGE
+      *          SECTION DE FSCHECK.COB (PIC X(15)/X(10)), PARA QUE
+      *          SEJAM SEMPRE PASSADOS JA NO TAMANHO ESPERADO PELO
+      *          SUBPROGRAMA, EM VEZ DE LITERAIS MAIS CURTOS PASSADOS
+      *          DIRETO NO CALL. O ARGUMENTO PROGRAMA (WRK-FSCHK-PROG)
+      *          NAO ENTRA AQUI POR SER CONSTANTE EM CADA PROGRAMA
+      *          CHAMADOR: CADA UM DECLARA O SEU PROPRIO NA
+      *          WORKING-STORAGE, JA COM O VALUE DO SEU PROPRIO NOME.
+      *DATA = 09/08/2026
+      *******************************
+      *MODIFICACOES
+      *2026-08-09 - CRIADO PARA SUBSTITUIR OS LITERAIS PASSADOS DIRETO
+      *             NO CALL 'FS-CHECK' EM CADA PROGRAMA, QUE FICAVAM
+      *             MENORES DO QUE A LINKAGE SECTION DO SUBPROGRAMA
+      *             ESPERAVA.
+      *******************************
+       77  WRK-FSCHK-ARQ          PIC X(15)      VALUE SPACES.
+       77  WRK-FSCHK-OPER         PIC X(10)      VALUE SPACES.
