@@ -0,0 +1,29 @@
+      *******************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = GABRIELLE NUNES
+      *OBJETIVO: TABELA DE LIMIARES DE APROVACAO/RECUPERACAO POR
+      *          CURSO, LIDA DO COURSE-RULES-FILE, COMPARTILHADA POR
+      *          MEDIA-ALUNO E MEDIA-ALUNO-2, PARA QUE CADA CURSO
+      *          TENHA SEUS PROPRIOS CRITERIOS DE APROVACAO SEM
+      *          RECOMPILAR O PROGRAMA.
+      *DATA = 09/08/2026
+      *******************************
+      *MODIFICACOES
+      *2026-08-09 - CRIADO PARA SUBSTITUIR OS LIMIARES FIXOS DE 6 E 2
+      *             POR VALORES CONFIGURAVEIS POR CURSO. QUANDO O
+      *             CODIGO DO CURSO NAO E ENCONTRADO NA TABELA, OS
+      *             LIMIARES PADRAO (6 E 2) SAO MANTIDOS.
+      *******************************
+       77  WRK-FS-CURSO            PIC X(02)      VALUE ZEROS.
+       77  WRK-FIM-CURSO           PIC X(01)      VALUE 'N'.
+           88 WRK-FIM-TAB-CURSO                   VALUE 'S'.
+       77  WRK-QTD-CURSO           PIC 9(02) COMP VALUE ZEROS.
+       77  WRK-CURSO-CODIGO        PIC X(06)      VALUE SPACES.
+       77  WRK-LIMIAR-APROVACAO    PIC 9(02)      VALUE 6.
+       77  WRK-LIMIAR-RECUPERACAO  PIC 9(02)      VALUE 2.
+
+       01  WRK-TAB-CURSO.
+           02 WRK-CURSO-LINHA OCCURS 20 TIMES INDEXED BY WRK-IDX-CURSO.
+              03 WRK-CURSO-COD        PIC X(06).
+              03 WRK-CURSO-APROVACAO  PIC 9(02).
+              03 WRK-CURSO-RECUP      PIC 9(02).
