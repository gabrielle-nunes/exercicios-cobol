@@ -3,14 +3,223 @@
       *************************
       *EEEE
       *EEEE
+      *************************
+      *MODIFICACOES
+      *2026-08-09 - LEITURA DO ARQUIVO EMPLOYEE-MASTER PARA
+      *             PROCESSAR A FOLHA DE PAGAMENTO EM LOTE.
+      *2026-08-09 - TABELA DE FAIXAS DE INSS LIDA DE ARQUIVO,
+      *             SUBSTITUINDO AS DUAS FAIXAS FIXAS ANTERIORES.
+      *2026-08-09 - DESCONTO DE IRRF SOBRE A BASE JA REDUZIDA
+      *             PELO INSS, ANTES DE CHEGAR AO SALARIO TOTAL.
+      *2026-08-09 - CORRIGIDO O CALCULO DE HORAS EXTRAS (ADICIONAL
+      *             DE 50% SOBRE A HORA NORMAL) E INCLUIDO O
+      *             ADICIONAL NOTURNO SOBRE WRK-HORAS-NOTURNAS.
+      *2026-08-09 - GERACAO DO CONTRACHEQUE EM ARQUIVO DE IMPRESSAO.
+      *2026-08-09 - MODO DE CALCULO DE 13O SALARIO E FERIAS,
+      *             ALEM DA FOLHA MENSAL ORDINARIA.
+      *2026-08-09 - ACUMULO DE TOTAIS ANUAIS (BRUTO/INSS/IRRF) POR
+      *             EMPREGADO, LIDOS E REGRAVADOS A CADA EXECUCAO.
+      *2026-08-09 - VALIDACAO DO SALARIO BRUTO E DAS HORAS LIDAS DO
+      *             EMPLOYEE-MASTER, COM MENSAGEM E DESCARTE DO
+      *             REGISTRO QUANDO FORA DA FAIXA ACEITAVEL.
+      *2026-08-09 - MULTIPLICADOR DE HORA EXTRA PASSA A VIR DO
+      *             PARAMETER-FILE (PARMS), COMPARTILHADO COM FRETE,
+      *             EM VEZ DE LITERAL FIXO NO PROGRAMA.
+      *2026-08-09 - CADA FOLHA PROCESSADA PASSA A GRAVAR UMA LINHA NO
+      *             AUDIT-LOG-FILE (AUDITLOG), COMPARTILHADO COM
+      *             FRETE E CAIXA.
+      *2026-08-09 - ACRESCENTADOS OS DESCONTOS DE VALE-TRANSPORTE
+      *             (LIMITADO A 6% DO BRUTO), VALE-REFEICAO E PLANO
+      *             DE SAUDE, ITEMIZADOS NO CONTRACHEQUE E DEDUZIDOS
+      *             ANTES DO SALARIO LIQUIDO FINAL.
+      *2026-08-09 - CORRIGIDO O TETO DO INSS: A ULTIMA FAIXA DA TABELA
+      *             PASSA A SER CALCULADA SOBRE O VALOR "ATE" DELA
+      *             (E NAO SOBRE A BASE INTEIRA) QUANDO A BASE ULTRA-
+      *             PASSA O TETO, EVITANDO DESCONTO SEM LIMITE.
+      *2026-08-09 - ABERTURA DO YTD-TOTALS-FILE PASSA A VERIFICAR O
+      *             FILE STATUS EXPLICITAMENTE: SE O ARQUIVO NAO
+      *             EXISTIR (PRIMEIRA EXECUCAO), O LOTE SEGUE SEM
+      *             SALDO ANTERIOR EM VEZ DE LER UM ARQUIVO NAO ABERTO.
+      *2026-08-09 - AJUSTADOS OS NOMES FISICOS DOS ARQUIVOS (ASSIGN)
+      *             PARA BATEREM COM AS EXTENSOES .DAT DOS ARQUIVOS
+      *             REALMENTE GRAVADOS EM DISCO.
+      *2026-08-09 - 0900-ENCERRAR PASSA A PROMOVER O YTDMASTNEW.DAT
+      *             POR CIMA DO YTDMAST.DAT AO FINAL DO LOTE, PARA QUE
+      *             O SALDO DO ANO CALCULADO NESTA EXECUCAO VIRE O
+      *             SALDO ANTERIOR DA PROXIMA.
+      *2026-08-09 - CALL 'FS-CHECK' PASSA A SER FEITO TAMBEM APOS OS
+      *             READ DAS TABELAS E DO EMPLOYEE-MASTER/YTD, E APOS
+      *             OS WRITE DO CONTRACHEQUE, DO YTD E DA AUDITORIA,
+      *             NAO SO APOS OS OPEN.
+      *2026-08-09 - OS DESCONTOS DE VALE-TRANSPORTE, VALE-REFEICAO E
+      *             PLANO DE SAUDE SO SE APLICAM NA FOLHA MENSAL
+      *             ORDINARIA; O CALCULO DE 13O SALARIO E FERIAS NAO
+      *             SOFRE ESSES DESCONTOS, POIS SAO BENEFICIOS FIXOS
+      *             MENSAIS, NAO PROPORCIONAIS AO 13O/FERIAS.
+      *2026-08-09 - CORRIGIDO O ZERAMENTO DE WRK-VR-VALOR E
+      *             WRK-PLANO-SAUDE-VALOR A CADA EMPREGADO: SAO
+      *             PARAMETROS CARREGADOS UMA UNICA VEZ NA ABERTURA E
+      *             NAO PODEM SER ZERADOS DENTRO DO LACO, SO
+      *             WRK-VT-DESCONTO E RECALCULADO POR EMPREGADO.
+      *2026-08-09 - LEITURA DO YTD-TOTALS-FILE PASSA A CARREGAR TODOS
+      *             OS REGISTROS EM TABELA E LOCALIZAR CADA EMPREGADO
+      *             POR SEARCH NA MATRICULA, EM VEZ DE LER UM REGISTRO
+      *             POR EMPREGADO EM PARALELO COM O EMPLOYEE-MASTER-
+      *             FILE, O QUE EXIGIA QUE OS DOIS ARQUIVOS ESTIVESSEM
+      *             SEMPRE NA MESMA ORDEM.
+      *2026-08-09 - NOME DE ARQUIVO E OPERACAO PASSADOS AO CALL
+      *             'FS-CHECK' PASSAM A VIR DE CAMPOS DA
+      *             WORKING-STORAGE (COPY FSCHK-CPY.COB) EM VEZ DE
+      *             LITERAIS DIRETO NO CALL, PARA CASAR COM O TAMANHO
+      *             DA LINKAGE SECTION DO SUBPROGRAMA.
       *************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EMPMAST.
+           SELECT INSS-RATES-FILE ASSIGN TO "INSSTAB.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-INSSTAB.
+           SELECT IRRF-RATES-FILE ASSIGN TO "IRRFTAB.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-IRRFTAB.
+           SELECT PAYSLIP-FILE ASSIGN TO "PAYSLIP.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PAYSLIP.
+           SELECT YTD-TOTALS-FILE ASSIGN TO "YTDMAST.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-YTDMAST.
+           SELECT YTD-TOTALS-FILE-NOVO ASSIGN TO "YTDMASTNEW.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-YTDMASTNEW.
+           SELECT PARAMETER-FILE ASSIGN TO "PARMS.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PARM.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITLOG.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       01  EMPLOYEE-RECORD.
+           02 EMP-MATRICULA          PIC X(06).
+           02 EMP-NOME               PIC X(30).
+           02 EMP-SALARIO-BRUTO      PIC 9(7)V99.
+           02 EMP-HORAS-TRABALHADAS  PIC 9(3).
+           02 EMP-HORAS-NOTURNAS     PIC 9(3).
+
+       FD  INSS-RATES-FILE.
+       01  INSS-RATE-RECORD.
+           02 INSS-FAIXA-DE          PIC 9(7)V99.
+           02 INSS-FAIXA-ATE         PIC 9(7)V99.
+           02 INSS-ALIQUOTA          PIC 9(1)V999.
+           02 INSS-PARC-DEDUZIR      PIC 9(7)V99.
+
+       FD  IRRF-RATES-FILE.
+       01  IRRF-RATE-RECORD.
+           02 IRRF-FAIXA-DE          PIC 9(7)V99.
+           02 IRRF-FAIXA-ATE         PIC 9(7)V99.
+           02 IRRF-ALIQUOTA          PIC 9(1)V999.
+           02 IRRF-PARC-DEDUZIR      PIC 9(7)V99.
+
+       FD  PAYSLIP-FILE.
+       01  PAYSLIP-RECORD.
+           02 PAY-MATRICULA         PIC X(06).
+           02 FILLER                PIC X(02)       VALUE SPACES.
+           02 PAY-NOME              PIC X(30).
+           02 FILLER                PIC X(02)       VALUE SPACES.
+           02 PAY-SALARIO-BRUTO     PIC $ZZZ.ZZ9,99.
+           02 FILLER                PIC X(02)       VALUE SPACES.
+           02 PAY-INSS              PIC $ZZZ.ZZ9,99.
+           02 FILLER                PIC X(02)       VALUE SPACES.
+           02 PAY-IRRF              PIC $ZZZ.ZZ9,99.
+           02 FILLER                PIC X(02)       VALUE SPACES.
+           02 PAY-EXTRA             PIC $ZZZ.ZZ9,99.
+           02 FILLER                PIC X(02)       VALUE SPACES.
+           02 PAY-NOTURNO           PIC $ZZZ.ZZ9,99.
+           02 FILLER                PIC X(02)       VALUE SPACES.
+           02 PAY-LIQUIDO           PIC $ZZZ.ZZ9,99.
+           02 FILLER                PIC X(02)       VALUE SPACES.
+           02 PAY-VALE-TRANSPORTE   PIC $ZZZ.ZZ9,99.
+           02 FILLER                PIC X(02)       VALUE SPACES.
+           02 PAY-VALE-REFEICAO     PIC $ZZZ.ZZ9,99.
+           02 FILLER                PIC X(02)       VALUE SPACES.
+           02 PAY-PLANO-SAUDE       PIC $ZZZ.ZZ9,99.
+
+       FD  YTD-TOTALS-FILE.
+       01  YTD-RECORD.
+           02 YTD-MATRICULA         PIC X(06).
+           02 YTD-BRUTO-ACUM        PIC 9(9)V99.
+           02 YTD-INSS-ACUM         PIC 9(9)V99.
+           02 YTD-IRRF-ACUM         PIC 9(9)V99.
+
+       FD  YTD-TOTALS-FILE-NOVO.
+       01  YTD-RECORD-NOVO.
+           02 YTD-NOVO-MATRICULA    PIC X(06).
+           02 YTD-NOVO-BRUTO-ACUM   PIC 9(9)V99.
+           02 YTD-NOVO-INSS-ACUM    PIC 9(9)V99.
+           02 YTD-NOVO-IRRF-ACUM    PIC 9(9)V99.
+
+       FD  PARAMETER-FILE.
+       01  PARAMETER-RECORD.
+           02 PARM-REC-CODIGO       PIC X(15).
+           02 PARM-REC-VALOR        PIC 9(07)V9999.
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           02 AUD-PROGRAMA          PIC X(15).
+           02 AUD-DATA              PIC 9(08).
+           02 AUD-HORA              PIC 9(08).
+           02 AUD-ENTRADA           PIC X(30).
+           02 AUD-SAIDA             PIC X(30).
+
        WORKING-STORAGE SECTION.
+           COPY 'PARM-CPY.COB'.
+           COPY 'AUDIT-CPY.COB'.
+           COPY 'FSCHK-CPY.COB'.
+
+       77 WRK-FSCHK-PROG          PIC X(15)     VALUE 'SALARIO'.
+       77 WRK-MULT-HORA-EXTRA    PIC 9(01)V9999  VALUE ZEROS.
+
+       01  WRK-TAB-INSS VALUE ZEROS.
+           02 WRK-TAB-INSS-ITEM OCCURS 10 TIMES
+                                 INDEXED BY WRK-IDX-INSS.
+               03 WRK-INSS-FAIXA-DE     PIC 9(7)V99.
+               03 WRK-INSS-FAIXA-ATE    PIC 9(7)V99.
+               03 WRK-INSS-ALIQUOTA     PIC 9(1)V999.
+               03 WRK-INSS-PARC-DEDUZIR PIC 9(7)V99.
+       77 WRK-QTD-FAIXAS-INSS    PIC 9(2)        VALUE ZEROS.
+       77 WRK-FS-INSSTAB         PIC X(02)       VALUE ZEROS.
+       77 WRK-INSS-ACHOU         PIC X(01)       VALUE 'N'.
+           88 WRK-INSS-FAIXA-ACHADA              VALUE 'S'.
+       77 WRK-SALARIO-INSS       PIC 9(7)V99     VALUE ZEROS.
 
+       01  WRK-TAB-IRRF VALUE ZEROS.
+           02 WRK-TAB-IRRF-ITEM OCCURS 10 TIMES
+                                 INDEXED BY WRK-IDX-IRRF.
+               03 WRK-IRRF-FAIXA-DE     PIC 9(7)V99.
+               03 WRK-IRRF-FAIXA-ATE    PIC 9(7)V99.
+               03 WRK-IRRF-ALIQUOTA     PIC 9(1)V999.
+               03 WRK-IRRF-PARC-DEDUZIR PIC 9(7)V99.
+       77 WRK-QTD-FAIXAS-IRRF    PIC 9(2)        VALUE ZEROS.
+       77 WRK-FS-IRRFTAB         PIC X(02)       VALUE ZEROS.
+       77 WRK-FS-PAYSLIP         PIC X(02)       VALUE ZEROS.
+       77 WRK-IRRF-ACHOU         PIC X(01)       VALUE 'N'.
+           88 WRK-IRRF-FAIXA-ACHADA              VALUE 'S'.
+       77 WRK-SALARIO-IRRF       PIC 9(7)V99     VALUE ZEROS.
+
+       77 WRK-FS-EMPMAST         PIC X(02)       VALUE ZEROS.
+       77 WRK-FIM-ARQUIVO        PIC X(01)       VALUE 'N'.
+           88 WRK-FIM-EMPMAST                    VALUE 'S'.
+
+       77 WRK-MATRICULA          PIC X(06)       VALUE SPACES.
+       77 WRK-NOME               PIC X(30)       VALUE SPACES.
        77 WRK-SALARIO-BRUTO      PIC 9(7)V99     VALUE ZEROS.
        77 WRK-SALARIO-BRUTO-ED   PIC $ZZZ.ZZ9,99 VALUE ZEROS.
        77 WRK-SALARIO-LIQUIDO    PIC 9(7)V99     VALUE ZEROS.
@@ -20,65 +229,535 @@
        77 WRK-VALOR-EXTRA        PIC 9(7)V99     VALUE ZEROS.
        77 WRK-HORAS-TRABALHADAS  PIC 9(3)        VALUE ZEROS.
        77 WRK-HORAS-EXTRAS       PIC 9(3)        VALUE ZEROS.
+       77 WRK-HORAS-NOTURNAS     PIC 9(3)        VALUE ZEROS.
+       77 WRK-VALOR-NOTURNO      PIC 9(7)V99     VALUE ZEROS.
        77 WRK-CONTROLE           PIC 9(1)        VALUE ZEROS.
-       77 WRK-RESUL              PIC 9(9)        VALUE ZEROS.
+       77 WRK-RESUL              PIC 9(9)V99     VALUE ZEROS.
+
+       77 WRK-MODO-CALCULO       PIC X(01)       VALUE '1'.
+           88 WRK-MODO-MENSAL                    VALUE '1'.
+           88 WRK-MODO-DECIMO-TERCEIRO            VALUE '2'.
+           88 WRK-MODO-FERIAS                    VALUE '3'.
+       77 WRK-BASE-CALCULO       PIC 9(7)V99     VALUE ZEROS.
+       77 WRK-INSS-BASE-FAIXA    PIC 9(7)V99     VALUE ZEROS.
+       77 WRK-FERIAS-ADICIONAL   PIC 9(7)V99     VALUE ZEROS.
+       77 WRK-CONFIRMA           PIC X(01)       VALUE 'N'.
+           88 WRK-CONFIRMA-SIM                   VALUE 'S'.
+       77 WRK-MOEDA              PIC X(03)       VALUE 'BRL'.
+           88 WRK-MOEDA-BRL                      VALUE 'BRL'.
+       77 WRK-TAXA-CAMBIO        PIC 9(03)V9999  VALUE ZEROS.
+       77 WRK-SALARIO-CONVERTIDO PIC 9(7)V99     VALUE ZEROS.
+
+       77 WRK-FS-YTDMAST         PIC X(02)       VALUE ZEROS.
+       77 WRK-FS-YTDMASTNEW      PIC X(02)       VALUE ZEROS.
+       77 WRK-FIM-YTDMAST        PIC X(01)       VALUE 'N'.
+           88 WRK-FIM-YTD                        VALUE 'S'.
+       77 WRK-YTD-BRUTO-ACUM     PIC 9(9)V99     VALUE ZEROS.
+       77 WRK-YTD-INSS-ACUM      PIC 9(9)V99     VALUE ZEROS.
+       77 WRK-YTD-IRRF-ACUM      PIC 9(9)V99     VALUE ZEROS.
+       77 WRK-NOME-YTDMAST       PIC X(20)       VALUE "YTDMAST.dat".
+       77 WRK-NOME-YTDMASTNEW    PIC X(20)       VALUE "YTDMASTNEW.dat".
+       77 WRK-RC-PROMOCAO        PIC 9(9)        COMP-5.
+       77 WRK-QTD-YTD            PIC 9(03) COMP  VALUE ZEROS.
+
+       01  WRK-TAB-YTD VALUE ZEROS.
+           02 WRK-YTD-LINHA OCCURS 200 TIMES
+                             INDEXED BY WRK-IDX-YTD.
+               03 WRK-YTD-TAB-MATRICULA  PIC X(06).
+               03 WRK-YTD-TAB-BRUTO-ACUM PIC 9(9)V99.
+               03 WRK-YTD-TAB-INSS-ACUM  PIC 9(9)V99.
+               03 WRK-YTD-TAB-IRRF-ACUM  PIC 9(9)V99.
+
+       77 WRK-VT-CUSTO           PIC 9(7)V99     VALUE ZEROS.
+       77 WRK-VT-LIMITE          PIC 9(7)V99     VALUE ZEROS.
+       77 WRK-VT-DESCONTO        PIC 9(7)V99     VALUE ZEROS.
+       77 WRK-VR-VALOR           PIC 9(7)V99     VALUE ZEROS.
+       77 WRK-PLANO-SAUDE-VALOR  PIC 9(7)V99     VALUE ZEROS.
+
+       77 WRK-HORAS-MAX-MES      PIC 9(3)        VALUE 220.
+       77 WRK-REGISTRO-INVALIDO  PIC X(01)       VALUE 'N'.
+           88 WRK-REGISTRO-OK                    VALUE 'N'.
 
        PROCEDURE DIVISION.
-       PERFORM 0100-INICIALIZAR.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0150-LER-EMPREGADO.
+           PERFORM UNTIL WRK-FIM-EMPMAST
+               IF WRK-REGISTRO-INVALIDO = 'N'
+                   PERFORM 0200-PROCESSAR
+                   PERFORM 0300-FINALIZAR
+               END-IF
+               PERFORM 0150-LER-EMPREGADO
+           END-PERFORM.
+           PERFORM 0900-ENCERRAR.
+
+           STOP RUN.
 
        0100-INICIALIZAR.
-           DISPLAY 'INSIRA SEU SALARIO BRUTO: '.
-           ACCEPT WRK-SALARIO-BRUTO.
-           DISPLAY 'INSIRA SUAS HORAS TRABALHADAS NO MES: '.
-           ACCEPT WRK-HORAS-TRABALHADAS.
+           PERFORM 0105-SOLICITAR-MODO-CALCULO.
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           MOVE 'EMPMAST' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-EMPMAST.
+           PERFORM 0110-CARREGAR-TABELA-INSS.
+           PERFORM 0120-CARREGAR-TABELA-IRRF.
+           PERFORM 0130-CARREGAR-PARAMETROS.
+           MOVE 'HORA-EXTRA-MULT' TO WRK-PARM-CODIGO-BUSCA.
+           PERFORM 0135-BUSCAR-PARAMETRO.
+           MOVE WRK-PARM-VALOR-ACHADO TO WRK-MULT-HORA-EXTRA.
+           MOVE 'VT-CUSTO-PADRAO'  TO WRK-PARM-CODIGO-BUSCA.
+           PERFORM 0135-BUSCAR-PARAMETRO.
+           MOVE WRK-PARM-VALOR-ACHADO TO WRK-VT-CUSTO.
+           MOVE 'VR-VALOR-PADRAO'  TO WRK-PARM-CODIGO-BUSCA.
+           PERFORM 0135-BUSCAR-PARAMETRO.
+           MOVE WRK-PARM-VALOR-ACHADO TO WRK-VR-VALOR.
+           MOVE 'PLANO-SAUDE-VLR'  TO WRK-PARM-CODIGO-BUSCA.
+           PERFORM 0135-BUSCAR-PARAMETRO.
+           MOVE WRK-PARM-VALOR-ACHADO TO WRK-PLANO-SAUDE-VALOR.
+           PERFORM 0136-SOLICITAR-MOEDA.
+           OPEN OUTPUT PAYSLIP-FILE.
+           MOVE 'PAYSLIP' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-PAYSLIP.
+           PERFORM 0140-CARREGAR-TABELA-YTD.
+           OPEN OUTPUT YTD-TOTALS-FILE-NOVO.
+           MOVE 'YTDMASTNEW' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-YTDMASTNEW.
+
+       0105-SOLICITAR-MODO-CALCULO.
+           MOVE 'N' TO WRK-CONFIRMA.
+           PERFORM 0106-DIGITAR-MODO-CALCULO UNTIL WRK-CONFIRMA-SIM.
+
+       0106-DIGITAR-MODO-CALCULO.
+           DISPLAY 'MODO DE CALCULO (1-MENSAL 2-13O 3-FERIAS): '.
+           ACCEPT WRK-MODO-CALCULO.
+           DISPLAY 'CONFIRMA MODO ' WRK-MODO-CALCULO ' (S/N)? '.
+           ACCEPT WRK-CONFIRMA.
+
+       0136-SOLICITAR-MOEDA.
+           MOVE ZEROS TO WRK-TAXA-CAMBIO.
+           DISPLAY 'MOEDA DE PAGAMENTO (BRL/USD/EUR): '.
+           ACCEPT WRK-MOEDA.
+           IF NOT WRK-MOEDA-BRL
+               STRING 'CAMBIO-' WRK-MOEDA
+                   DELIMITED BY SIZE INTO WRK-PARM-CODIGO-BUSCA
+               PERFORM 0135-BUSCAR-PARAMETRO
+               MOVE WRK-PARM-VALOR-ACHADO TO WRK-TAXA-CAMBIO
+           END-IF.
+
+       0140-CARREGAR-TABELA-YTD.
+           MOVE 'N' TO WRK-FIM-YTDMAST.
+           OPEN INPUT YTD-TOTALS-FILE.
+           IF WRK-FS-YTDMAST = '00'
+               PERFORM 0141-LER-YTD UNTIL WRK-FIM-YTD
+               CLOSE YTD-TOTALS-FILE
+           ELSE
+               MOVE 'S' TO WRK-FIM-YTDMAST
+           END-IF.
+
+       0141-LER-YTD.
+           READ YTD-TOTALS-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-YTDMAST
+               NOT AT END
+                   ADD 1 TO WRK-QTD-YTD
+                   SET WRK-IDX-YTD TO WRK-QTD-YTD
+                   MOVE YTD-MATRICULA
+                       TO WRK-YTD-TAB-MATRICULA(WRK-IDX-YTD)
+                   MOVE YTD-BRUTO-ACUM
+                       TO WRK-YTD-TAB-BRUTO-ACUM(WRK-IDX-YTD)
+                   MOVE YTD-INSS-ACUM
+                       TO WRK-YTD-TAB-INSS-ACUM(WRK-IDX-YTD)
+                   MOVE YTD-IRRF-ACUM
+                       TO WRK-YTD-TAB-IRRF-ACUM(WRK-IDX-YTD)
+           END-READ.
+           MOVE 'YTDMAST' TO WRK-FSCHK-ARQ.
+           MOVE 'READ' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-YTDMAST.
+
+       0120-CARREGAR-TABELA-IRRF.
+           OPEN INPUT IRRF-RATES-FILE.
+           MOVE 'IRRFTAB' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-IRRFTAB.
+           PERFORM UNTIL WRK-FS-IRRFTAB = '10'
+               READ IRRF-RATES-FILE
+                   AT END
+                       MOVE '10' TO WRK-FS-IRRFTAB
+                   NOT AT END
+                       ADD 1 TO WRK-QTD-FAIXAS-IRRF
+                       SET WRK-IDX-IRRF TO WRK-QTD-FAIXAS-IRRF
+                       MOVE IRRF-FAIXA-DE
+                           TO WRK-IRRF-FAIXA-DE(WRK-IDX-IRRF)
+                       MOVE IRRF-FAIXA-ATE
+                           TO WRK-IRRF-FAIXA-ATE(WRK-IDX-IRRF)
+                       MOVE IRRF-ALIQUOTA
+                           TO WRK-IRRF-ALIQUOTA(WRK-IDX-IRRF)
+                       MOVE IRRF-PARC-DEDUZIR
+                           TO WRK-IRRF-PARC-DEDUZIR(WRK-IDX-IRRF)
+               END-READ
+               MOVE 'IRRFTAB' TO WRK-FSCHK-ARQ
+               MOVE 'READ' TO WRK-FSCHK-OPER
+               CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+                   WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+                   WRK-FS-IRRFTAB
+           END-PERFORM.
+           CLOSE IRRF-RATES-FILE.
+
+       0130-CARREGAR-PARAMETROS.
+           MOVE 'N' TO WRK-FIM-PARM.
+           OPEN INPUT PARAMETER-FILE.
+           MOVE 'PARMS' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-PARM.
+           PERFORM 0131-LER-PARAMETRO UNTIL WRK-FIM-TAB-PARM.
+           CLOSE PARAMETER-FILE.
+
+       0131-LER-PARAMETRO.
+           READ PARAMETER-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-PARM
+               NOT AT END
+                   ADD 1 TO WRK-QTD-PARM
+                   MOVE PARM-REC-CODIGO TO WRK-PARM-COD(WRK-QTD-PARM)
+                   MOVE PARM-REC-VALOR  TO WRK-PARM-VAL(WRK-QTD-PARM)
+           END-READ.
+           MOVE 'PARMS' TO WRK-FSCHK-ARQ.
+           MOVE 'READ' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-PARM.
+
+       0135-BUSCAR-PARAMETRO.
+           MOVE ZEROS TO WRK-PARM-VALOR-ACHADO.
+           SET WRK-IDX-PM TO 1.
+           SEARCH WRK-PARM-LINHA
+               AT END
+                   DISPLAY 'PARAMETRO NAO ENCONTRADO: '
+                       WRK-PARM-CODIGO-BUSCA
+               WHEN WRK-PARM-COD(WRK-IDX-PM) = WRK-PARM-CODIGO-BUSCA
+                   MOVE WRK-PARM-VAL(WRK-IDX-PM)
+                       TO WRK-PARM-VALOR-ACHADO
+           END-SEARCH.
+
+       0110-CARREGAR-TABELA-INSS.
+           OPEN INPUT INSS-RATES-FILE.
+           MOVE 'INSSTAB' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-INSSTAB.
+           PERFORM UNTIL WRK-FS-INSSTAB = '10'
+                   READ INSS-RATES-FILE
+                       AT END
+                           MOVE '10' TO WRK-FS-INSSTAB
+                       NOT AT END
+                           ADD 1 TO WRK-QTD-FAIXAS-INSS
+                           SET WRK-IDX-INSS TO WRK-QTD-FAIXAS-INSS
+                           MOVE INSS-FAIXA-DE
+                               TO WRK-INSS-FAIXA-DE(WRK-IDX-INSS)
+                           MOVE INSS-FAIXA-ATE
+                               TO WRK-INSS-FAIXA-ATE(WRK-IDX-INSS)
+                           MOVE INSS-ALIQUOTA
+                               TO WRK-INSS-ALIQUOTA(WRK-IDX-INSS)
+                           MOVE INSS-PARC-DEDUZIR
+                               TO WRK-INSS-PARC-DEDUZIR(WRK-IDX-INSS)
+                   END-READ
+                   MOVE 'INSSTAB' TO WRK-FSCHK-ARQ
+                   MOVE 'READ' TO WRK-FSCHK-OPER
+                   CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+                       WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+                       WRK-FS-INSSTAB
+           END-PERFORM.
+           CLOSE INSS-RATES-FILE.
+
+       0150-LER-EMPREGADO.
+           IF NOT WRK-FIM-EMPMAST
+               READ EMPLOYEE-MASTER-FILE
+                   AT END
+                       MOVE 'S' TO WRK-FIM-ARQUIVO
+                   NOT AT END
+                       MOVE EMP-MATRICULA     TO WRK-MATRICULA
+                       MOVE EMP-NOME          TO WRK-NOME
+                       MOVE EMP-SALARIO-BRUTO TO WRK-SALARIO-BRUTO
+                       MOVE EMP-HORAS-TRABALHADAS
+                           TO WRK-HORAS-TRABALHADAS
+                       MOVE EMP-HORAS-NOTURNAS
+                           TO WRK-HORAS-NOTURNAS
+                       PERFORM 0160-LER-YTD-EMPREGADO
+                       PERFORM 0170-VALIDAR-EMPREGADO
+               END-READ
+               MOVE 'EMPMAST' TO WRK-FSCHK-ARQ
+               MOVE 'READ' TO WRK-FSCHK-OPER
+               CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+                   WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+                   WRK-FS-EMPMAST
+           END-IF.
+
+       0170-VALIDAR-EMPREGADO.
+           MOVE 'N' TO WRK-REGISTRO-INVALIDO.
+           IF WRK-SALARIO-BRUTO NOT > 0
+               DISPLAY 'REGISTRO ' WRK-MATRICULA
+                   ': SALARIO BRUTO INVALIDO - REGISTRO IGNORADO.'
+               MOVE 'S' TO WRK-REGISTRO-INVALIDO
+           END-IF.
+           IF WRK-HORAS-TRABALHADAS > WRK-HORAS-MAX-MES
+               DISPLAY 'REGISTRO ' WRK-MATRICULA
+                   ': HORAS TRABALHADAS ACIMA DO LIMITE MENSAL ('
+                   WRK-HORAS-MAX-MES ') - REGISTRO IGNORADO.'
+               MOVE 'S' TO WRK-REGISTRO-INVALIDO
+           END-IF.
+
+       0160-LER-YTD-EMPREGADO.
+           MOVE ZEROS TO WRK-YTD-BRUTO-ACUM
+                         WRK-YTD-INSS-ACUM
+                         WRK-YTD-IRRF-ACUM.
+           SET WRK-IDX-YTD TO 1.
+           SEARCH WRK-YTD-LINHA
+               AT END
+                   CONTINUE
+               WHEN WRK-YTD-TAB-MATRICULA(WRK-IDX-YTD) = WRK-MATRICULA
+                   MOVE WRK-YTD-TAB-BRUTO-ACUM(WRK-IDX-YTD)
+                       TO WRK-YTD-BRUTO-ACUM
+                   MOVE WRK-YTD-TAB-INSS-ACUM(WRK-IDX-YTD)
+                       TO WRK-YTD-INSS-ACUM
+                   MOVE WRK-YTD-TAB-IRRF-ACUM(WRK-IDX-YTD)
+                       TO WRK-YTD-IRRF-ACUM
+           END-SEARCH.
 
        0200-PROCESSAR.
-           IF (WRK-SALARIO-BRUTO > 0 AND WRK-HORAS-TRABALHADAS >= 0
-               AND (WRK-HORAS-TRABALHADAS < 720)
-               WRK-CONTROLE = 1
-               IF WRK-SALARIO-BRUTO < 800
-                   MOVE WRK-SALARIO-LIQUIDO TO WRK-SALARIO-BRUTO
+           MOVE ZEROS TO WRK-SALARIO-LIQUIDO WRK-SALARIO-FINAL
+                         WRK-SALARIO-TOTAL WRK-VALOR-EXTRA
+                         WRK-VALOR-NOTURNO
+                         WRK-HORAS-EXTRAS WRK-CONTROLE
+                         WRK-VT-DESCONTO.
+           IF WRK-SALARIO-BRUTO > 0 AND WRK-HORAS-TRABALHADAS >= 0
+               AND WRK-HORAS-TRABALHADAS < 720
+               MOVE 1 TO WRK-CONTROLE
+               PERFORM 0210-DETERMINAR-BASE-CALCULO
+               PERFORM 0220-CALCULAR-INSS
+               PERFORM 0230-CALCULAR-IRRF
+
+           IF WRK-MODO-MENSAL
+               PERFORM 0240-CALCULAR-BENEFICIOS
+               IF WRK-HORAS-TRABALHADAS <= 160
+                   DISPLAY 'VOCE NAO TEM HORAS EXTRAS.'
+                   ELSE
+                   SUBTRACT 160 FROM WRK-HORAS-TRABALHADAS
+                   GIVING WRK-HORAS-EXTRAS
                END-IF
 
-           IF WRK-SALARIO-BRUTO >= 800 AND WRK-SALARIO-BRUTO <= 1600
-               MULTIPLY WRK-SALARIO-BRUTO BY 0,13
-               GIVING WRK-SALARIO-FINAL
-               SUBTRACT WRK-SALARIO-BRUTO FROM WRK-SALARIO-FINAL
-               GIVING WRK-SALARIO-LIQUIDO
-           END-IF
+               IF WRK-HORAS-EXTRAS > 0
+                   DIVIDE WRK-SALARIO-BRUTO BY 160 GIVING WRK-RESUL
+                   COMPUTE WRK-RESUL ROUNDED =
+                       WRK-RESUL * WRK-HORAS-EXTRAS
+                           * WRK-MULT-HORA-EXTRA
+                   MOVE WRK-RESUL TO WRK-VALOR-EXTRA
+               END-IF
 
-           IF WRK-SALARIO-BRUTO > 1600
-               MULTIPLY WRK-SALARIO-BRUTO BY 0,22
-               GIVING WRK-SALARIO-FINAL
-               SUBTRACT WRK-SALARIO-BRUTO FROM WRK-SALARIO-FINAL
-               GIVING WRK-SALARIO-LIQUIDO
+               IF WRK-HORAS-NOTURNAS > 0
+                   DIVIDE WRK-SALARIO-BRUTO BY 160 GIVING WRK-RESUL
+                   COMPUTE WRK-RESUL ROUNDED =
+                       WRK-RESUL * WRK-HORAS-NOTURNAS * 1,20
+                   MOVE WRK-RESUL TO WRK-VALOR-NOTURNO
+               END-IF
            END-IF
 
-           IF WRK-HORAS-TRABALHADAS <= 160
-               DISPLAY 'VOCE NAO TEM HORAS EXTRAS.'
-               ELSE
-               SUBTRACT 160 FROM WRK-HORAS-TRABALHADAS
-               GIVING WRK-HORAS-EXTRAS
-           END-IF
+           END-IF.
 
+       0210-DETERMINAR-BASE-CALCULO.
+           MOVE ZEROS TO WRK-FERIAS-ADICIONAL.
+           EVALUATE TRUE
+               WHEN WRK-MODO-DECIMO-TERCEIRO
+                   DIVIDE WRK-SALARIO-BRUTO BY 12
+                       GIVING WRK-BASE-CALCULO
+               WHEN WRK-MODO-FERIAS
+                   DIVIDE WRK-SALARIO-BRUTO BY 3
+                       GIVING WRK-FERIAS-ADICIONAL
+                   ADD WRK-SALARIO-BRUTO WRK-FERIAS-ADICIONAL
+                       GIVING WRK-BASE-CALCULO
+               WHEN OTHER
+                   MOVE WRK-SALARIO-BRUTO TO WRK-BASE-CALCULO
+           END-EVALUATE.
 
-           IF WRK-HORAS-EXTRAS > 0
-               DIVIDE WRK-SALARIO-BRUTO BY 160 GIVING WRK-RESUL
-               MULTIPLY WRK-RESUL BY WRK-HORAS-EXTRAS
-               GIVING WRK-RESUL
-               MOVE WRK-RESUL TO WRK-VALOR-EXTRA
-               COMPUTE WRK-RESUL = (WRK-VALOR-EXTRA + WRK-VALOR-EXTRA)
-               * 0,5
-               MOVE WRK-RESUL TO WRK-VALOR-EXTRA
-           END-IF
+       0220-CALCULAR-INSS.
+           MOVE ZEROS TO WRK-SALARIO-INSS.
+           MOVE 'N'   TO WRK-INSS-ACHOU.
+           PERFORM VARYING WRK-IDX-INSS FROM 1 BY 1
+               UNTIL WRK-IDX-INSS > WRK-QTD-FAIXAS-INSS
+                     OR WRK-INSS-FAIXA-ACHADA
+               IF WRK-BASE-CALCULO >= WRK-INSS-FAIXA-DE(WRK-IDX-INSS)
+                   AND (WRK-BASE-CALCULO <=
+                        WRK-INSS-FAIXA-ATE(WRK-IDX-INSS)
+                    OR WRK-IDX-INSS = WRK-QTD-FAIXAS-INSS)
+                   MOVE 'S' TO WRK-INSS-ACHOU
+                   IF WRK-BASE-CALCULO >
+                       WRK-INSS-FAIXA-ATE(WRK-IDX-INSS)
+                       MOVE WRK-INSS-FAIXA-ATE(WRK-IDX-INSS)
+                           TO WRK-INSS-BASE-FAIXA
+                   ELSE
+                       MOVE WRK-BASE-CALCULO TO WRK-INSS-BASE-FAIXA
+                   END-IF
+                   COMPUTE WRK-SALARIO-INSS ROUNDED =
+                       (WRK-INSS-BASE-FAIXA *
+                           WRK-INSS-ALIQUOTA(WRK-IDX-INSS))
+                       - WRK-INSS-PARC-DEDUZIR(WRK-IDX-INSS)
+               END-IF
+           END-PERFORM.
+           IF WRK-SALARIO-INSS < 0
+               MOVE ZEROS TO WRK-SALARIO-INSS
+           END-IF.
+           COMPUTE WRK-SALARIO-LIQUIDO =
+               WRK-BASE-CALCULO - WRK-SALARIO-INSS.
 
+       0230-CALCULAR-IRRF.
+           MOVE ZEROS TO WRK-SALARIO-IRRF.
+           MOVE 'N'   TO WRK-IRRF-ACHOU.
+           PERFORM VARYING WRK-IDX-IRRF FROM 1 BY 1
+               UNTIL WRK-IDX-IRRF > WRK-QTD-FAIXAS-IRRF
+                     OR WRK-IRRF-FAIXA-ACHADA
+               IF WRK-SALARIO-LIQUIDO >= WRK-IRRF-FAIXA-DE(WRK-IDX-IRRF)
+                   AND (WRK-SALARIO-LIQUIDO <=
+                        WRK-IRRF-FAIXA-ATE(WRK-IDX-IRRF)
+                    OR WRK-IDX-IRRF = WRK-QTD-FAIXAS-IRRF)
+                   MOVE 'S' TO WRK-IRRF-ACHOU
+                   COMPUTE WRK-SALARIO-IRRF ROUNDED =
+                       (WRK-SALARIO-LIQUIDO *
+                           WRK-IRRF-ALIQUOTA(WRK-IDX-IRRF))
+                       - WRK-IRRF-PARC-DEDUZIR(WRK-IDX-IRRF)
+               END-IF
+           END-PERFORM.
+           IF WRK-SALARIO-IRRF < 0
+               MOVE ZEROS TO WRK-SALARIO-IRRF
+           END-IF.
+
+       0240-CALCULAR-BENEFICIOS.
+           COMPUTE WRK-VT-LIMITE ROUNDED = WRK-SALARIO-BRUTO * 0,06.
+           IF WRK-VT-CUSTO > WRK-VT-LIMITE
+               MOVE WRK-VT-LIMITE TO WRK-VT-DESCONTO
+           ELSE
+               MOVE WRK-VT-CUSTO  TO WRK-VT-DESCONTO
            END-IF.
 
        0300-FINALIZAR.
 
-           DISPLAY 'SEU SALARIO LIQUIDO: ' WRK-SALARIO-LIQUIDO
+           DISPLAY 'MATRICULA: ' WRK-MATRICULA ' - ' WRK-NOME
+           DISPLAY 'BASE DE CALCULO: ' WRK-BASE-CALCULO
+           IF WRK-MODO-FERIAS
+               DISPLAY 'TERCO CONSTITUCIONAL: ' WRK-FERIAS-ADICIONAL
+           END-IF
+           DISPLAY 'SALARIO POS-INSS: ' WRK-SALARIO-LIQUIDO
+           DISPLAY 'DESCONTO DE IRRF: ' WRK-SALARIO-IRRF
            DISPLAY 'ADICIONAL DE HORAS EXTRAS: ' WRK-VALOR-EXTRA
-           ADD WRK-SALARIO-LIQUIDO WRK-VALOR-EXTRA TO WRK-SALARIO-TOTAL
-           DISPLAY 'SEU SALARIO FINAL: ' WRK-SALARIO-TOTAL
+           DISPLAY 'ADICIONAL NOTURNO: ' WRK-VALOR-NOTURNO
+           DISPLAY 'DESCONTO VALE-TRANSPORTE: ' WRK-VT-DESCONTO
+           DISPLAY 'DESCONTO VALE-REFEICAO: ' WRK-VR-VALOR
+           DISPLAY 'DESCONTO PLANO DE SAUDE: ' WRK-PLANO-SAUDE-VALOR
+           IF WRK-MODO-MENSAL
+               COMPUTE WRK-SALARIO-TOTAL =
+                   WRK-SALARIO-LIQUIDO - WRK-SALARIO-IRRF
+                   + WRK-VALOR-EXTRA + WRK-VALOR-NOTURNO
+                   - WRK-VT-DESCONTO - WRK-VR-VALOR
+                   - WRK-PLANO-SAUDE-VALOR
+           ELSE
+               COMPUTE WRK-SALARIO-TOTAL =
+                   WRK-SALARIO-LIQUIDO - WRK-SALARIO-IRRF
+                   + WRK-VALOR-EXTRA + WRK-VALOR-NOTURNO
+           END-IF.
+           DISPLAY 'SEU SALARIO FINAL: ' WRK-SALARIO-TOTAL.
+           IF NOT WRK-MOEDA-BRL AND WRK-TAXA-CAMBIO > 0
+               COMPUTE WRK-SALARIO-CONVERTIDO ROUNDED =
+                   WRK-SALARIO-TOTAL / WRK-TAXA-CAMBIO
+               DISPLAY 'SALARIO FINAL EM ' WRK-MOEDA ': '
+                   WRK-SALARIO-CONVERTIDO
+           END-IF.
+           PERFORM 0310-EMITIR-CONTRACHEQUE.
+           PERFORM 0320-ATUALIZAR-YTD.
+           PERFORM 0330-REGISTRAR-AUDITORIA.
 
-           STOP RUN.
+       0310-EMITIR-CONTRACHEQUE.
+           MOVE WRK-MATRICULA      TO PAY-MATRICULA.
+           MOVE WRK-NOME           TO PAY-NOME.
+           MOVE WRK-SALARIO-BRUTO  TO PAY-SALARIO-BRUTO.
+           MOVE WRK-SALARIO-INSS   TO PAY-INSS.
+           MOVE WRK-SALARIO-IRRF   TO PAY-IRRF.
+           MOVE WRK-VALOR-EXTRA    TO PAY-EXTRA.
+           MOVE WRK-VALOR-NOTURNO  TO PAY-NOTURNO.
+           MOVE WRK-SALARIO-TOTAL  TO PAY-LIQUIDO.
+           MOVE WRK-VT-DESCONTO       TO PAY-VALE-TRANSPORTE.
+           MOVE WRK-VR-VALOR          TO PAY-VALE-REFEICAO.
+           MOVE WRK-PLANO-SAUDE-VALOR TO PAY-PLANO-SAUDE.
+           WRITE PAYSLIP-RECORD.
+           MOVE 'PAYSLIP' TO WRK-FSCHK-ARQ.
+           MOVE 'WRITE' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-PAYSLIP.
+
+       0320-ATUALIZAR-YTD.
+           ADD WRK-BASE-CALCULO   TO WRK-YTD-BRUTO-ACUM.
+           ADD WRK-SALARIO-INSS   TO WRK-YTD-INSS-ACUM.
+           ADD WRK-SALARIO-IRRF   TO WRK-YTD-IRRF-ACUM.
+           MOVE WRK-MATRICULA     TO YTD-NOVO-MATRICULA.
+           MOVE WRK-YTD-BRUTO-ACUM TO YTD-NOVO-BRUTO-ACUM.
+           MOVE WRK-YTD-INSS-ACUM  TO YTD-NOVO-INSS-ACUM.
+           MOVE WRK-YTD-IRRF-ACUM  TO YTD-NOVO-IRRF-ACUM.
+           WRITE YTD-RECORD-NOVO.
+           MOVE 'YTDMASTNEW' TO WRK-FSCHK-ARQ.
+           MOVE 'WRITE' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-YTDMASTNEW.
+
+       0330-REGISTRAR-AUDITORIA.
+           ACCEPT WRK-AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-AUDIT-HORA FROM TIME.
+           MOVE 'SALARIO' TO WRK-AUDIT-PROGRAMA.
+           STRING 'MATR=' WRK-MATRICULA ' BRUTO=' WRK-SALARIO-BRUTO
+               DELIMITED BY SIZE INTO WRK-AUDIT-ENTRADA.
+           STRING 'LIQUIDO=' WRK-SALARIO-TOTAL
+               DELIMITED BY SIZE INTO WRK-AUDIT-SAIDA.
+           MOVE WRK-AUDIT-PROGRAMA TO AUD-PROGRAMA.
+           MOVE WRK-AUDIT-DATA     TO AUD-DATA.
+           MOVE WRK-AUDIT-HORA     TO AUD-HORA.
+           MOVE WRK-AUDIT-ENTRADA  TO AUD-ENTRADA.
+           MOVE WRK-AUDIT-SAIDA    TO AUD-SAIDA.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           MOVE 'AUDITLOG' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-AUDITLOG.
+           WRITE AUDIT-LOG-RECORD.
+           MOVE 'AUDITLOG' TO WRK-FSCHK-ARQ.
+           MOVE 'WRITE' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-AUDITLOG.
+           CLOSE AUDIT-LOG-FILE.
+
+       0900-ENCERRAR.
+           CLOSE EMPLOYEE-MASTER-FILE.
+           CLOSE PAYSLIP-FILE.
+           CLOSE YTD-TOTALS-FILE-NOVO.
+           PERFORM 0910-PROMOVER-YTD.
+
+       0910-PROMOVER-YTD.
+           CALL 'CBL_DELETE_FILE' USING WRK-NOME-YTDMAST
+               RETURNING WRK-RC-PROMOCAO.
+           CALL 'CBL_RENAME_FILE' USING WRK-NOME-YTDMASTNEW
+               WRK-NOME-YTDMAST
+               RETURNING WRK-RC-PROMOCAO.
