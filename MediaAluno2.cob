@@ -6,31 +6,255 @@
       *OBJETIVO: RECEBER 02 NOTAS, MEDIA E IMPRIMIR
       *UTILIZAR EVALUATE
       *DATA = 25/08/2021
+      *******************************
+      *MODIFICACOES
+      *2026-08-09 - LEITURA DE UMA TURMA INTEIRA A PARTIR DO
+      *             CLASS-ROSTER-FILE, COM RELATORIO POR ALUNO E
+      *             TOTAIS DA TURMA NO FINAL DO PROCESSAMENTO.
+      *2026-08-09 - CADA RESULTADO DE ALUNO PASSA A SER GRAVADO NO
+      *             TRANSCRIPT-FILE (HISTORICO POR PERIODO), ALEM
+      *             DO RELATORIO DA TURMA.
+      *2026-08-09 - LIMIARES DE APROVACAO/RECUPERACAO PASSAM A VIR DO
+      *             COURSE-RULES-FILE POR CODIGO DE CURSO, EM VEZ DE
+      *             FIXOS EM 6 E 2.
+      *2026-08-09 - SUBSTITUIDO O IF MANUAL APOS O OPEN DO
+      *             CLASS-ROSTER-FILE POR CALL 'FS-CHECK', IGUAL AO
+      *             RESTANTE DO PROGRAMA; ACRESCENTADO O MESMO
+      *             TRATAMENTO PARA CLASS-REPORT-FILE E
+      *             TRANSCRIPT-FILE, E PARA TODOS OS READ/WRITE.
+      *2026-08-09 - NOME DE ARQUIVO E OPERACAO PASSADOS AO CALL
+      *             'FS-CHECK' PASSAM A VIR DE CAMPOS DA
+      *             WORKING-STORAGE (COPY FSCHK-CPY.COB) EM VEZ DE
+      *             LITERAIS DIRETO NO CALL, PARA CASAR COM O TAMANHO
+      *             DA LINKAGE SECTION DO SUBPROGRAMA.
       *******************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLASS-ROSTER-FILE ASSIGN TO "ROSTER.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-ROSTER.
+           SELECT CLASS-REPORT-FILE ASSIGN TO "CLASSRPT.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CLASSRPT.
+           SELECT TRANSCRIPT-FILE ASSIGN TO "TRANSCRP.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TRANSCRP.
+           SELECT COURSE-RULES-FILE ASSIGN TO "COURSE-RULES.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CURSO.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CLASS-ROSTER-FILE.
+       01  ROSTER-RECORD.
+           02 ROSTER-ALUNO-ID       PIC X(06).
+           02 ROSTER-ALUNO-NOME     PIC X(30).
+           02 ROSTER-NOTA1          PIC 9(02).
+           02 ROSTER-NOTA2          PIC 9(02).
+
+       FD  CLASS-REPORT-FILE.
+       01  CLASS-REPORT-RECORD.
+           02 REL-ALUNO-ID          PIC X(06).
+           02 FILLER                PIC X(02) VALUE SPACES.
+           02 REL-ALUNO-NOME        PIC X(30).
+           02 FILLER                PIC X(02) VALUE SPACES.
+           02 REL-MEDIA             PIC ZZ9,9.
+           02 FILLER                PIC X(02) VALUE SPACES.
+           02 REL-STATUS            PIC X(17).
+
+       FD  TRANSCRIPT-FILE.
+       01  TRANSCRIPT-RECORD.
+           02 HIST-ALUNO-ID         PIC X(06).
+           02 HIST-PERIODO          PIC X(06).
+           02 HIST-NOTA1            PIC 9(02).
+           02 HIST-NOTA2            PIC 9(02).
+           02 HIST-MEDIA            PIC 9(02)V9.
+           02 HIST-STATUS           PIC X(17).
+
+       FD  COURSE-RULES-FILE.
+       01  COURSE-RULES-RECORD.
+           02 CURSO-REC-CODIGO       PIC X(06).
+           02 CURSO-REC-APROVACAO    PIC 9(02).
+           02 CURSO-REC-RECUP        PIC 9(02).
+
        WORKING-STORAGE SECTION.
-       77 WRK-NOTA1 PIC 9(02)  VALUE ZEROS.
-       77 WRK-NOTA2 PIC 9(02)  VALUE ZEROS.
-       77 WRK-MEDIA PIC 9(02)V9  VALUE ZEROS.
+           COPY 'COURSE-CPY.COB'.
+           COPY 'FSCHK-CPY.COB'.
+
+       77 WRK-FSCHK-PROG          PIC X(15)   VALUE 'MEDIA-ALUNO-2'.
+       77 WRK-FS-ROSTER          PIC X(02)   VALUE ZEROS.
+       77 WRK-FS-CLASSRPT        PIC X(02)   VALUE ZEROS.
+       77 WRK-FS-TRANSCRP        PIC X(02)   VALUE ZEROS.
+       77 WRK-FIM-ROSTER         PIC X(01)   VALUE 'N'.
+           88 WRK-FIM-TURMA                  VALUE 'S'.
+
+       77 WRK-PERIODO            PIC X(06)   VALUE SPACES.
+       77 WRK-ALUNO-ID           PIC X(06)   VALUE SPACES.
+       77 WRK-ALUNO-NOME         PIC X(30)   VALUE SPACES.
+       77 WRK-NOTA1              PIC 9(02)   VALUE ZEROS.
+       77 WRK-NOTA2              PIC 9(02)   VALUE ZEROS.
+       77 WRK-MEDIA              PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-STATUS             PIC X(17)   VALUE SPACES.
+
+       77 WRK-QTD-ALUNOS         PIC 9(04)   VALUE ZEROS.
+       77 WRK-QTD-BONUS          PIC 9(04)   VALUE ZEROS.
+       77 WRK-QTD-APROVADO       PIC 9(04)   VALUE ZEROS.
+       77 WRK-QTD-RECUPERACAO    PIC 9(04)   VALUE ZEROS.
+       77 WRK-QTD-REPROVADO      PIC 9(04)   VALUE ZEROS.
 
        PROCEDURE DIVISION.
-           ACCEPT WRK-NOTA1.
-           ACCEPT WRK-NOTA2.
-            COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
-              EVALUATE WRK-MEDIA
-               WHEN 10
-                    DISPLAY 'APROVADO - BONUS'
-               WHEN 6 THRU 9,9
-                    DISPLAY 'APROVADO'
-               WHEN 2 THRU 5,9
-                   DISPLAY 'RECUPERACAO'
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0150-LER-ALUNO.
+           PERFORM UNTIL WRK-FIM-TURMA
+               PERFORM 0200-PROCESSAR
+               PERFORM 0150-LER-ALUNO
+           END-PERFORM.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           DISPLAY 'PERIODO LETIVO: '.
+           ACCEPT WRK-PERIODO.
+           DISPLAY 'CODIGO DO CURSO: '.
+           ACCEPT WRK-CURSO-CODIGO.
+           PERFORM 0102-CARREGAR-REGRAS-CURSO.
+           PERFORM 0104-BUSCAR-REGRA-CURSO.
+           OPEN INPUT CLASS-ROSTER-FILE.
+           MOVE 'ROSTER' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-ROSTER.
+           OPEN OUTPUT CLASS-REPORT-FILE.
+           MOVE 'CLASSRPT' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-CLASSRPT.
+           OPEN EXTEND TRANSCRIPT-FILE.
+           MOVE 'TRANSCRP' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-TRANSCRP.
+
+       0102-CARREGAR-REGRAS-CURSO.
+           OPEN INPUT COURSE-RULES-FILE.
+           MOVE 'COURSERL' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-CURSO.
+           PERFORM 0103-LER-REGRA-CURSO UNTIL WRK-FIM-TAB-CURSO.
+           CLOSE COURSE-RULES-FILE.
+
+       0103-LER-REGRA-CURSO.
+           READ COURSE-RULES-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-CURSO
+               NOT AT END
+                   ADD 1 TO WRK-QTD-CURSO
+                   MOVE CURSO-REC-CODIGO
+                       TO WRK-CURSO-COD(WRK-QTD-CURSO)
+                   MOVE CURSO-REC-APROVACAO
+                       TO WRK-CURSO-APROVACAO(WRK-QTD-CURSO)
+                   MOVE CURSO-REC-RECUP
+                       TO WRK-CURSO-RECUP(WRK-QTD-CURSO)
+           END-READ.
+           MOVE 'COURSERL' TO WRK-FSCHK-ARQ.
+           MOVE 'READ' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-CURSO.
+
+       0104-BUSCAR-REGRA-CURSO.
+           SET WRK-IDX-CURSO TO 1.
+           SEARCH WRK-CURSO-LINHA
+               AT END
+                   DISPLAY 'CURSO NAO CADASTRADO - USANDO LIMIARES '
+                       'PADRAO.'
+               WHEN WRK-CURSO-COD(WRK-IDX-CURSO) = WRK-CURSO-CODIGO
+                   MOVE WRK-CURSO-APROVACAO(WRK-IDX-CURSO)
+                       TO WRK-LIMIAR-APROVACAO
+                   MOVE WRK-CURSO-RECUP(WRK-IDX-CURSO)
+                       TO WRK-LIMIAR-RECUPERACAO
+           END-SEARCH.
+
+       0150-LER-ALUNO.
+           IF NOT WRK-FIM-TURMA
+               READ CLASS-ROSTER-FILE
+                   AT END
+                       MOVE 'S' TO WRK-FIM-ROSTER
+                   NOT AT END
+                       MOVE ROSTER-ALUNO-ID   TO WRK-ALUNO-ID
+                       MOVE ROSTER-ALUNO-NOME TO WRK-ALUNO-NOME
+                       MOVE ROSTER-NOTA1      TO WRK-NOTA1
+                       MOVE ROSTER-NOTA2      TO WRK-NOTA2
+               END-READ
+               MOVE 'ROSTER' TO WRK-FSCHK-ARQ
+               MOVE 'READ' TO WRK-FSCHK-OPER
+               CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+                   WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+                   WRK-FS-ROSTER
+           END-IF.
+
+       0200-PROCESSAR.
+           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
+           ADD 1 TO WRK-QTD-ALUNOS.
+              EVALUATE TRUE
+               WHEN WRK-MEDIA = 10
+                    MOVE 'APROVADO - BONUS' TO WRK-STATUS
+                    ADD 1 TO WRK-QTD-BONUS
+               WHEN WRK-MEDIA >= WRK-LIMIAR-APROVACAO
+                    MOVE 'APROVADO'         TO WRK-STATUS
+                    ADD 1 TO WRK-QTD-APROVADO
+               WHEN WRK-MEDIA >= WRK-LIMIAR-RECUPERACAO
+                   MOVE 'RECUPERACAO'       TO WRK-STATUS
+                   ADD 1 TO WRK-QTD-RECUPERACAO
                WHEN OTHER
-                   DISPLAY 'REPROVADO'
+                   MOVE 'REPROVADO'         TO WRK-STATUS
+                   ADD 1 TO WRK-QTD-REPROVADO
                END-EVALUATE.
 
-           DISPLAY 'MEDIA:  ' WRK-MEDIA.
-            STOP RUN.
+           DISPLAY WRK-ALUNO-ID ' ' WRK-ALUNO-NOME
+               ' MEDIA: ' WRK-MEDIA ' - ' WRK-STATUS.
+           MOVE WRK-ALUNO-ID   TO REL-ALUNO-ID.
+           MOVE WRK-ALUNO-NOME TO REL-ALUNO-NOME.
+           MOVE WRK-MEDIA      TO REL-MEDIA.
+           MOVE WRK-STATUS     TO REL-STATUS.
+           WRITE CLASS-REPORT-RECORD.
+           MOVE 'CLASSRPT' TO WRK-FSCHK-ARQ.
+           MOVE 'WRITE' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-CLASSRPT.
+
+           MOVE WRK-ALUNO-ID TO HIST-ALUNO-ID.
+           MOVE WRK-PERIODO  TO HIST-PERIODO.
+           MOVE WRK-NOTA1    TO HIST-NOTA1.
+           MOVE WRK-NOTA2    TO HIST-NOTA2.
+           MOVE WRK-MEDIA    TO HIST-MEDIA.
+           MOVE WRK-STATUS   TO HIST-STATUS.
+           WRITE TRANSCRIPT-RECORD.
+           MOVE 'TRANSCRP' TO WRK-FSCHK-ARQ.
+           MOVE 'WRITE' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-TRANSCRP.
+
+       0300-FINALIZAR.
+           DISPLAY '---------------------------'
+           DISPLAY 'TOTAL DE ALUNOS: '       WRK-QTD-ALUNOS
+           DISPLAY 'APROVADOS COM BONUS: '   WRK-QTD-BONUS
+           DISPLAY 'APROVADOS: '             WRK-QTD-APROVADO
+           DISPLAY 'EM RECUPERACAO: '        WRK-QTD-RECUPERACAO
+           DISPLAY 'REPROVADOS: '            WRK-QTD-REPROVADO.
+           CLOSE CLASS-ROSTER-FILE.
+           CLOSE CLASS-REPORT-FILE.
+           CLOSE TRANSCRIPT-FILE.
