@@ -0,0 +1,42 @@
+//NIGHTLY  JOB (ACCT),'FECHAMENTO NOTURNO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************
+//* NIGHTLY - RODA FOLHA, FECHAMENTO DE FRETE E FECHAMENTO
+//*           DE VENDAS EM SEQUENCIA FIXA. CADA PASSO SO
+//*           EXECUTA SE O PASSO ANTERIOR TERMINOU COM
+//*           CONDITION CODE 0000 (COND=(0,NE) INTERROMPE A
+//*           CADEIA E SINALIZA O ABEND NO STEP QUE FALHOU).
+//*********************************************************
+//STEP010  EXEC PGM=SALARIO
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//EMPMAST  DD DISP=SHR,DSN=PROD.PAYROLL.EMPMAST
+//INSSTAB  DD DISP=SHR,DSN=PROD.PAYROLL.INSSTAB
+//IRRFTAB  DD DISP=SHR,DSN=PROD.PAYROLL.IRRFTAB
+//PARMS    DD DISP=SHR,DSN=PROD.SHARED.PARMS
+//PAYSLIP  DD DISP=(NEW,CATLG,DELETE),DSN=PROD.PAYROLL.PAYSLIP,
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA
+//YTDMAST  DD DISP=SHR,DSN=PROD.PAYROLL.YTDMAST
+//YTDMASTNEW DD DISP=(NEW,CATLG,DELETE),DSN=PROD.PAYROLL.YTDMASTNEW,
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA
+//AUDITLOG DD DISP=MOD,DSN=PROD.SHARED.AUDITLOG
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=FRETE,COND=(0,NE,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//UFRATES  DD DISP=SHR,DSN=PROD.FREIGHT.UFRATES
+//PARMS    DD DISP=SHR,DSN=PROD.SHARED.PARMS
+//ORDERS   DD DISP=SHR,DSN=PROD.FREIGHT.ORDERS
+//ORDERSNW DD DISP=(NEW,CATLG,DELETE),DSN=PROD.FREIGHT.ORDERSNW,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//FRETELOG DD DISP=MOD,DSN=PROD.FREIGHT.FRETELOG
+//FRETERES DD DISP=(NEW,CATLG,DELETE),DSN=PROD.FREIGHT.FRETERES,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITLOG DD DISP=MOD,DSN=PROD.SHARED.AUDITLOG
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=PERFORM-TIMES,COND=((0,NE,STEP010),
+//             (0,NE,STEP020))
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//SALESDET DD DISP=MOD,DSN=PROD.SALES.SALESDET
+//CKPOINT  DD DISP=SHR,DSN=PROD.SALES.CKPOINT
+//SYSOUT   DD SYSOUT=*
