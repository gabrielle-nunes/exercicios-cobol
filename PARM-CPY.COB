@@ -0,0 +1,26 @@
+      *******************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = GABRIELLE NUNES
+      *OBJETIVO: TABELA E BUSCA DE PARAMETROS DE NEGOCIO LIDOS DO
+      *          PARAMETER-FILE, COMPARTILHADA POR FRETE E SALARIO,
+      *          PARA QUE UMA MUDANCA DE TAXA SEJA UMA ATUALIZACAO DE
+      *          DADO E NAO UMA RECOMPILACAO DE PROGRAMA.
+      *DATA = 26/08/2021
+      *******************************
+      *MODIFICACOES
+      *2026-08-09 - CRIADO A PARTIR DE FRETE.COB/EXERCICIO-DOIS.COB
+      *             PARA EVITAR CONSTANTES DE NEGOCIO DUPLICADAS EM
+      *             CADA PROGRAMA.
+      *******************************
+       77  WRK-FS-PARM            PIC X(02)      VALUE ZEROS.
+       77  WRK-FIM-PARM           PIC X(01)      VALUE 'N'.
+           88 WRK-FIM-TAB-PARM                   VALUE 'S'.
+       77  WRK-QTD-PARM           PIC 9(02) COMP VALUE ZEROS.
+       77  WRK-IDX-PARM           PIC 9(02) COMP VALUE ZEROS.
+       77  WRK-PARM-CODIGO-BUSCA  PIC X(15)      VALUE SPACES.
+       77  WRK-PARM-VALOR-ACHADO  PIC 9(07)V9999 VALUE ZEROS.
+
+       01  WRK-TAB-PARM.
+           02 WRK-PARM-LINHA OCCURS 20 TIMES INDEXED BY WRK-IDX-PM.
+              03 WRK-PARM-COD     PIC X(15).
+              03 WRK-PARM-VAL     PIC 9(07)V9999.
