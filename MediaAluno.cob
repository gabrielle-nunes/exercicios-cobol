@@ -6,28 +6,143 @@
       *OBJETIVO: RECEBER 02 NOTAS, MEDIA E IMPRIMIR
       *UTILIZAR COMANDOS IF/ELSE/ENDIF
       *DATA = 25/08/2021
+      *******************************
+      *MODIFICACOES
+      *2026-08-09 - ACRESCENTADA SEGUNDA CHAMADA (PROVA DE
+      *             RECUPERACAO) PARA OS ALUNOS QUE FICAREM EM
+      *             RECUPERACAO, RECALCULANDO A MEDIA FINAL.
+      *2026-08-09 - LIMIARES DE APROVACAO/RECUPERACAO PASSAM A VIR DO
+      *             COURSE-RULES-FILE POR CODIGO DE CURSO, EM VEZ DE
+      *             FIXOS EM 6 E 2.
+      *2026-08-09 - CALL 'FS-CHECK' PASSA A SER FEITO TAMBEM APOS O
+      *             READ DO COURSE-RULES-FILE, NAO SO APOS O OPEN.
+      *2026-08-09 - NOME DE ARQUIVO E OPERACAO PASSADOS AO CALL
+      *             'FS-CHECK' PASSAM A VIR DE CAMPOS DA
+      *             WORKING-STORAGE (COPY FSCHK-CPY.COB) EM VEZ DE
+      *             LITERAIS DIRETO NO CALL, PARA CASAR COM O TAMANHO
+      *             DA LINKAGE SECTION DO SUBPROGRAMA.
       *******************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COURSE-RULES-FILE ASSIGN TO "COURSE-RULES.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CURSO.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  COURSE-RULES-FILE.
+       01  COURSE-RULES-RECORD.
+           02 CURSO-REC-CODIGO       PIC X(06).
+           02 CURSO-REC-APROVACAO    PIC 9(02).
+           02 CURSO-REC-RECUP        PIC 9(02).
+
        WORKING-STORAGE SECTION.
-       77 WRK-NOTA1 PIC 9(02)  VALUE ZEROS.
-       77 WRK-NOTA2 PIC 9(02)  VALUE ZEROS.
-       77 WRK-MEDIA PIC 9(02)V9  VALUE ZEROS.
+           COPY 'COURSE-CPY.COB'.
+           COPY 'FSCHK-CPY.COB'.
+
+       77 WRK-FSCHK-PROG          PIC X(15)   VALUE 'MEDIA-ALUNO'.
+       77 WRK-NOTA1              PIC 9(02)   VALUE ZEROS.
+       77 WRK-NOTA2              PIC 9(02)   VALUE ZEROS.
+       77 WRK-MEDIA              PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-NOTA-RECUPERACAO   PIC 9(02)   VALUE ZEROS.
+       77 WRK-MEDIA-FINAL        PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-STATUS             PIC X(11)   VALUE SPACES.
+           88 WRK-EM-RECUPERACAO             VALUE 'RECUPERACAO'.
 
        PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           IF WRK-EM-RECUPERACAO
+               PERFORM 0250-RECALCULAR-RECUPERACAO
+           END-IF.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           DISPLAY 'CODIGO DO CURSO: '.
+           ACCEPT WRK-CURSO-CODIGO.
+           PERFORM 0110-CARREGAR-REGRAS-CURSO.
+           PERFORM 0115-BUSCAR-REGRA-CURSO.
            ACCEPT WRK-NOTA1.
            ACCEPT WRK-NOTA2.
-            COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
 
-              IF WRK-MEDIA >= 6
-                    DISPLAY 'APROVADO'
+       0110-CARREGAR-REGRAS-CURSO.
+           OPEN INPUT COURSE-RULES-FILE.
+           MOVE 'COURSERL' TO WRK-FSCHK-ARQ.
+           MOVE 'OPEN' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-CURSO.
+           PERFORM 0111-LER-REGRA-CURSO UNTIL WRK-FIM-TAB-CURSO.
+           CLOSE COURSE-RULES-FILE.
+
+       0111-LER-REGRA-CURSO.
+           READ COURSE-RULES-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-CURSO
+               NOT AT END
+                   ADD 1 TO WRK-QTD-CURSO
+                   MOVE CURSO-REC-CODIGO
+                       TO WRK-CURSO-COD(WRK-QTD-CURSO)
+                   MOVE CURSO-REC-APROVACAO
+                       TO WRK-CURSO-APROVACAO(WRK-QTD-CURSO)
+                   MOVE CURSO-REC-RECUP
+                       TO WRK-CURSO-RECUP(WRK-QTD-CURSO)
+           END-READ.
+           MOVE 'COURSERL' TO WRK-FSCHK-ARQ.
+           MOVE 'READ' TO WRK-FSCHK-OPER.
+           CALL 'FS-CHECK' USING WRK-FSCHK-PROG,
+               WRK-FSCHK-ARQ, WRK-FSCHK-OPER,
+               WRK-FS-CURSO.
+
+       0115-BUSCAR-REGRA-CURSO.
+           SET WRK-IDX-CURSO TO 1.
+           SEARCH WRK-CURSO-LINHA
+               AT END
+                   DISPLAY 'CURSO NAO CADASTRADO - USANDO LIMIARES '
+                       'PADRAO.'
+               WHEN WRK-CURSO-COD(WRK-IDX-CURSO) = WRK-CURSO-CODIGO
+                   MOVE WRK-CURSO-APROVACAO(WRK-IDX-CURSO)
+                       TO WRK-LIMIAR-APROVACAO
+                   MOVE WRK-CURSO-RECUP(WRK-IDX-CURSO)
+                       TO WRK-LIMIAR-RECUPERACAO
+           END-SEARCH.
+
+       0200-PROCESSAR.
+           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
+           MOVE WRK-MEDIA TO WRK-MEDIA-FINAL.
+
+              IF WRK-MEDIA >= WRK-LIMIAR-APROVACAO
+                    MOVE 'APROVADO'    TO WRK-STATUS
               ELSE
-               IF WRK-MEDIA >= 2
-                   DISPLAY 'RECUPERACAO'
+               IF WRK-MEDIA >= WRK-LIMIAR-RECUPERACAO
+                   MOVE 'RECUPERACAO' TO WRK-STATUS
                ELSE
-                   DISPLAY 'REPROVADO'
+                   MOVE 'REPROVADO'   TO WRK-STATUS
                END-IF
               END-IF.
 
            DISPLAY 'MEDIA:  ' WRK-MEDIA.
-            STOP RUN.
+           DISPLAY WRK-STATUS.
+
+       0250-RECALCULAR-RECUPERACAO.
+           DISPLAY 'NOTA DA RECUPERACAO: '.
+           ACCEPT WRK-NOTA-RECUPERACAO.
+           COMPUTE WRK-MEDIA-FINAL =
+               (WRK-MEDIA + WRK-NOTA-RECUPERACAO) / 2.
+
+           IF WRK-MEDIA-FINAL >= WRK-LIMIAR-APROVACAO
+               MOVE 'APROVADO' TO WRK-STATUS
+           ELSE
+               MOVE 'REPROVADO' TO WRK-STATUS
+           END-IF.
+
+           DISPLAY 'MEDIA APOS RECUPERACAO: ' WRK-MEDIA-FINAL.
+           DISPLAY WRK-STATUS.
+
+       0300-FINALIZAR.
+           DISPLAY '---------------------------'
+           DISPLAY 'RESULTADO FINAL: ' WRK-STATUS.
