@@ -3,27 +3,56 @@
       *************************
       *EEEE
       *EEEE
+      *************************
+      *MODIFICACOES
+      *2026-08-09 - PASSA A CALCULAR A QUEBRA DO SAQUE EM CEDULAS,
+      *             POPULANDO OS CONTADORES JA DECLARADOS (50 E 10)
+      *             E ACRESCENTANDO 20, 5 E 2.
       *************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77 WRK-SAQUE PIC 9(6) VALUES ZEROS.
-       77 WRK-TOTAL-NOTAS-50 PIC 9(6) VALUES ZEROS.
-       77 WRK-TOTAL-NOTAS-10 PIC 9(6) VALUES ZEROS.
+       77 WRK-SAQUE              PIC 9(6) VALUES ZEROS.
+       77 WRK-RESTANTE           PIC 9(6) VALUES ZEROS.
+       77 WRK-TOTAL-NOTAS-50     PIC 9(6) VALUES ZEROS.
+       77 WRK-TOTAL-NOTAS-20     PIC 9(6) VALUES ZEROS.
+       77 WRK-TOTAL-NOTAS-10     PIC 9(6) VALUES ZEROS.
+       77 WRK-TOTAL-NOTAS-5      PIC 9(6) VALUES ZEROS.
+       77 WRK-TOTAL-NOTAS-2      PIC 9(6) VALUES ZEROS.
 
        PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
 
+           STOP RUN.
 
+       0100-INICIALIZAR.
            DISPLAY 'DIGITE O VALOR DO SAQUE: '.
            ACCEPT WRK-SAQUE.
-
-
-
-
-
-
-
+           MOVE WRK-SAQUE TO WRK-RESTANTE.
+
+       0200-PROCESSAR.
+           DIVIDE WRK-RESTANTE BY 50 GIVING WRK-TOTAL-NOTAS-50
+               REMAINDER WRK-RESTANTE.
+           DIVIDE WRK-RESTANTE BY 20 GIVING WRK-TOTAL-NOTAS-20
+               REMAINDER WRK-RESTANTE.
+           DIVIDE WRK-RESTANTE BY 10 GIVING WRK-TOTAL-NOTAS-10
+               REMAINDER WRK-RESTANTE.
+           DIVIDE WRK-RESTANTE BY 5 GIVING WRK-TOTAL-NOTAS-5
+               REMAINDER WRK-RESTANTE.
+           DIVIDE WRK-RESTANTE BY 2 GIVING WRK-TOTAL-NOTAS-2
+               REMAINDER WRK-RESTANTE.
+
+       0300-FINALIZAR.
            DISPLAY 'VALOR DO SAQUE: ' WRK-SAQUE.
-
-
-           STOP RUN.
+           DISPLAY 'NOTAS DE R$50: ' WRK-TOTAL-NOTAS-50.
+           DISPLAY 'NOTAS DE R$20: ' WRK-TOTAL-NOTAS-20.
+           DISPLAY 'NOTAS DE R$10: ' WRK-TOTAL-NOTAS-10.
+           DISPLAY 'NOTAS DE R$5: '  WRK-TOTAL-NOTAS-5.
+           DISPLAY 'NOTAS DE R$2: '  WRK-TOTAL-NOTAS-2.
+           IF WRK-RESTANTE NOT = 0
+               DISPLAY 'VALOR NAO DIVISIVEL EM CEDULAS: R$'
+                   WRK-RESTANTE
+           END-IF.
