@@ -0,0 +1,20 @@
+      *******************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = GABRIELLE NUNES
+      *OBJETIVO: CAMPOS DE TRABALHO PARA GRAVACAO NO AUDIT-LOG-FILE,
+      *          COMPARTILHADO POR FRETE, SALARIO E CAIXA, PARA
+      *          RECONSTITUIR O QUE RODOU, QUANDO E COM QUE RESULTADO
+      *          A PARTIR DE UM UNICO ARQUIVO.
+      *DATA = 09/08/2026
+      *******************************
+      *MODIFICACOES
+      *2026-08-09 - CRIADO PARA CENTRALIZAR OS CAMPOS DE AUDITORIA
+      *             ANTES GRAVADOS SEPARADAMENTE (OU NAO GRAVADOS) EM
+      *             CADA PROGRAMA.
+      *******************************
+       77  WRK-FS-AUDITLOG        PIC X(02)      VALUE ZEROS.
+       77  WRK-AUDIT-PROGRAMA     PIC X(15)      VALUE SPACES.
+       77  WRK-AUDIT-DATA         PIC 9(08)      VALUE ZEROS.
+       77  WRK-AUDIT-HORA         PIC 9(08)      VALUE ZEROS.
+       77  WRK-AUDIT-ENTRADA      PIC X(30)      VALUE SPACES.
+       77  WRK-AUDIT-SAIDA        PIC X(30)      VALUE SPACES.
