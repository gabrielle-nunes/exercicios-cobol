@@ -5,12 +5,116 @@
       *AUTHOR = GABRIELLE NUNES
       *OBJETIVO: RECEBER E IMPRIMIR UMA STRING
       *DATA = 23/08/2021
+      *******************************
+      *MODIFICACOES
+      *2026-08-09 - WRK-NOME AMPLIADO PARA X(40) (NOME E SOBRENOME) E
+      *             O DISPLAY PASSA A IMPRIMIR O CAMPO COMPLETO EM VEZ
+      *             DE UMA FATIA FIXA DE 6 POSICOES.
+      *2026-08-09 - ACRESCENTADA VALIDACAO BASICA DE WRK-NOME (REJEITA
+      *             BRANCO OU ENTRADA QUE COMECE POR DIGITO), COM
+      *             REPETICAO DA PERGUNTA ATE UMA ENTRADA VALIDA.
+      *2026-08-09 - ACRESCENTADA CAPTURA E VALIDACAO DO DIGITO
+      *             VERIFICADOR DO CPF PAREADO AO NOME.
       *******************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77 WRK-NOME PIC X(20) VALUE SPACES.
+       77 WRK-NOME               PIC X(40) VALUE SPACES.
+       77 WRK-NOME-VALIDO        PIC X(01) VALUE 'N'.
+           88 WRK-NOME-OK                  VALUE 'S'.
+
+       01 WRK-CPF                PIC 9(11) VALUE ZEROS.
+       01 WRK-CPF-TAB REDEFINES WRK-CPF.
+          02 WRK-CPF-DIG         PIC 9(01) OCCURS 11 TIMES.
+
+       77 WRK-CPF-VALIDO         PIC X(01) VALUE 'N'.
+           88 WRK-CPF-OK                   VALUE 'S'.
+       77 WRK-IDX-CPF            PIC 9(02) COMP VALUE ZEROS.
+       77 WRK-SOMA-CPF           PIC 9(04) COMP VALUE ZEROS.
+       77 WRK-RESTO-CPF          PIC 9(02) COMP VALUE ZEROS.
+       77 WRK-DIGITO1-CPF        PIC 9(01) VALUE ZEROS.
+       77 WRK-DIGITO2-CPF        PIC 9(01) VALUE ZEROS.
+
        PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           PERFORM 0110-LER-NOME UNTIL WRK-NOME-OK.
+           PERFORM 0120-LER-CPF UNTIL WRK-CPF-OK.
+
+       0110-LER-NOME.
+           DISPLAY 'NOME (NOME E SOBRENOME): '.
            ACCEPT WRK-NOME FROM CONSOLE.
-           DISPLAY 'Nome:' WRK-NOME(1:6).
-           STOP RUN.
\ No newline at end of file
+           IF WRK-NOME = SPACES
+               DISPLAY 'NOME EM BRANCO - INFORME NOVAMENTE.'
+           ELSE
+               IF WRK-NOME(1:1) IS NUMERIC
+                   DISPLAY 'NOME NAO PODE COMECAR POR DIGITO.'
+               ELSE
+                   MOVE 'S' TO WRK-NOME-VALIDO
+               END-IF
+           END-IF.
+
+       0120-LER-CPF.
+           DISPLAY 'CPF (11 DIGITOS, SOMENTE NUMEROS): '.
+           ACCEPT WRK-CPF.
+           PERFORM 0130-VALIDAR-CPF.
+           IF NOT WRK-CPF-OK
+               DISPLAY 'CPF INVALIDO - INFORME NOVAMENTE.'
+           END-IF.
+
+       0130-VALIDAR-CPF.
+           MOVE 'N' TO WRK-CPF-VALIDO.
+           PERFORM 0131-CALCULAR-DIGITO1.
+           PERFORM 0132-CALCULAR-DIGITO2.
+           IF WRK-DIGITO1-CPF = WRK-CPF-DIG(10)
+               AND WRK-DIGITO2-CPF = WRK-CPF-DIG(11)
+               MOVE 'S' TO WRK-CPF-VALIDO
+           END-IF.
+
+       0131-CALCULAR-DIGITO1.
+           MOVE ZEROS TO WRK-SOMA-CPF.
+           PERFORM 0141-SOMAR-DIGITO1
+               VARYING WRK-IDX-CPF FROM 1 BY 1
+               UNTIL WRK-IDX-CPF > 9.
+           DIVIDE WRK-SOMA-CPF BY 11 GIVING WRK-RESTO-CPF
+               REMAINDER WRK-RESTO-CPF.
+           IF WRK-RESTO-CPF < 2
+               MOVE 0 TO WRK-DIGITO1-CPF
+           ELSE
+               COMPUTE WRK-DIGITO1-CPF = 11 - WRK-RESTO-CPF
+           END-IF.
+
+       0141-SOMAR-DIGITO1.
+           COMPUTE WRK-SOMA-CPF = WRK-SOMA-CPF +
+               (WRK-CPF-DIG(WRK-IDX-CPF) * (11 - WRK-IDX-CPF)).
+
+       0132-CALCULAR-DIGITO2.
+           MOVE ZEROS TO WRK-SOMA-CPF.
+           PERFORM 0142-SOMAR-DIGITO2
+               VARYING WRK-IDX-CPF FROM 1 BY 1
+               UNTIL WRK-IDX-CPF > 9.
+           COMPUTE WRK-SOMA-CPF = WRK-SOMA-CPF + (WRK-DIGITO1-CPF * 2).
+           DIVIDE WRK-SOMA-CPF BY 11 GIVING WRK-RESTO-CPF
+               REMAINDER WRK-RESTO-CPF.
+           IF WRK-RESTO-CPF < 2
+               MOVE 0 TO WRK-DIGITO2-CPF
+           ELSE
+               COMPUTE WRK-DIGITO2-CPF = 11 - WRK-RESTO-CPF
+           END-IF.
+
+       0142-SOMAR-DIGITO2.
+           COMPUTE WRK-SOMA-CPF = WRK-SOMA-CPF +
+               (WRK-CPF-DIG(WRK-IDX-CPF) * (12 - WRK-IDX-CPF)).
+
+       0200-PROCESSAR.
+           CONTINUE.
+
+       0300-FINALIZAR.
+           DISPLAY 'NOME: ' WRK-NOME.
+           DISPLAY 'CPF: ' WRK-CPF.
